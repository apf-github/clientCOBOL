@@ -19,6 +19,10 @@ EXPAND*--------------------------------------------------------
       *                                                               *
       *---------------------------------------------------------------*
       *  NPX05R    ACCESSO A TABELLA NPCKPT                           *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO013* 260809 CHIAVE NPCKPT ESTESA CON DATA ELABORAZIONE (CKP_DTELA) *
+USO014* 260809 AGGIUNTE FUNZIONI O1/F1/C1 SCORRIMENTO INTERO NPCKPT   *
       *---------------------------------------------------------------*
 
            EJECT
@@ -30,11 +34,21 @@ EXPAND*--------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WKS-CHIAVE-XX.
            05 WKS-PGMNM-XX        PIC X(05).
+USO013     05 WKS-DTELA-XX        PIC 9(08).
       *------------------------------------------------------*
       *            D B 2   A R E A S                         *
       *------------------------------------------------------*
            EXEC SQL INCLUDE SQLCA   END-EXEC.
            EXEC SQL INCLUDE NPCKPT  END-EXEC.
+USO014     EXEC SQL DECLARE CUR-CKPT CURSOR FOR
+USO014          SELECT CKP_PGMNM,
+USO014                 CKP_KEYCM,
+USO014                 CKP_KEYER,
+USO014                 CKP_NPATI,
+USO014                 CKP_DTELA
+USO014          FROM   NPCKPT
+USO014          ORDER BY  CKP_PGMNM, CKP_DTELA
+USO014     END-EXEC.
        COPY  NPG01RC.
        COPY  NPG03RC.
        COPY  NPX05RC.
@@ -97,7 +111,10 @@ EXPAND*--------------------------------------------------------
               X05-FUNZI EQUAL 'IS' OR
               X05-FUNZI EQUAL 'U1' OR
               X05-FUNZI EQUAL 'U2' OR
-              X05-FUNZI EQUAL 'DE'
+              X05-FUNZI EQUAL 'DE' OR
+USO014        X05-FUNZI EQUAL 'O1' OR
+USO014        X05-FUNZI EQUAL 'F1' OR
+USO014        X05-FUNZI EQUAL 'C1'
               NEXT SENTENCE
            ELSE
               MOVE 'KO'                       TO X05-RCODE
@@ -124,6 +141,12 @@ EXPAND*--------------------------------------------------------
               PERFORM A0350-UPDATE-CKP    THRU A0350-END.
            IF X05-FUNZI EQUAL 'DE'
               PERFORM A0400-DELETE-CKP    THRU A0400-END.
+USO014     IF X05-FUNZI EQUAL 'O1'
+USO014        PERFORM A0500-OPEN-CKPT     THRU A0500-END.
+USO014     IF X05-FUNZI EQUAL 'F1'
+USO014        PERFORM A0510-FETCH-CKPT    THRU A0510-END.
+USO014     IF X05-FUNZI EQUAL 'C1'
+USO014        PERFORM A0520-CLOSE-CKPT    THRU A0520-END.
        A0020-END.
            EXIT.
       *****************************************************************
@@ -167,6 +190,31 @@ EXPAND*--------------------------------------------------------
        A0400-END.
            EXIT.
       *****************************************************************
+USO014**   OPEN CURSORE SU TUTTO NPCKPT (SCORRIMENTO GEN.)           **
+      *****************************************************************
+USO014 A0500-OPEN-CKPT.
+USO014     PERFORM Z0050-OPEN-CUR1   THRU Z0050-END.
+USO014     IF X05-RCODE EQUAL SPACES
+USO014        MOVE NPCKPT              TO X05-NPCKPT.
+USO014 A0500-END.
+USO014     EXIT.
+      *****************************************************************
+USO014**   FETCH CURSORE SU TUTTO NPCKPT (SCORRIMENTO GEN.)          **
+      *****************************************************************
+USO014 A0510-FETCH-CKPT.
+USO014     PERFORM Z0060-FETCH-CUR1  THRU Z0060-END.
+USO014     IF X05-RCODE EQUAL SPACES
+USO014        MOVE NPCKPT              TO X05-NPCKPT.
+USO014 A0510-END.
+USO014     EXIT.
+      *****************************************************************
+USO014**   CLOSE CURSORE SU TUTTO NPCKPT (SCORRIMENTO GEN.)          **
+      *****************************************************************
+USO014 A0520-CLOSE-CKPT.
+USO014     PERFORM Z0070-CLOSE-CUR1  THRU Z0070-END.
+USO014 A0520-END.
+USO014     EXIT.
+      *****************************************************************
       **   SELECT NPCKPT                                             **
       *****************************************************************
        Z0010-READ-CKP.
@@ -174,17 +222,21 @@ EXPAND*--------------------------------------------------------
                 SELECT CKP_PGMNM,
                        CKP_KEYCM,
                        CKP_KEYER,
-                       CKP_NPATI
+                       CKP_NPATI,
+USO013             CKP_DTELA
                 INTO   :CKP-PGMNM,
                        :CKP-KEYCM,
                        :CKP-KEYER,
-                       :CKP-NPATI
+                       :CKP-NPATI,
+USO013             :CKP-DTELA
                 FROM NPCKPT
                 WHERE CKP_PGMNM = :CKP-PGMNM
+USO013            AND CKP_DTELA = :CKP-DTELA
            END-EXEC.
            IF SQLCODE NOT EQUAL ZERO AND
               SQLCODE NOT EQUAL CENTO
               MOVE CKP-PGMNM                  TO WKS-PGMNM-XX
+USO013        MOVE CKP-DTELA                  TO WKS-DTELA-XX
               MOVE WKS-CHIAVE-XX              TO G01-DESC5
               MOVE 'KO'                       TO X05-RCODE
               MOVE 'S'                        TO G01-TPERR
@@ -197,6 +249,7 @@ EXPAND*--------------------------------------------------------
            ELSE
              IF SQLCODE EQUAL CENTO
                 MOVE CKP-PGMNM                  TO WKS-PGMNM-XX
+USO013          MOVE CKP-DTELA                  TO WKS-DTELA-XX
                 MOVE WKS-CHIAVE-XX              TO G01-DESC5
                 MOVE 'GE'                       TO X05-RCODE
                 MOVE 'S'                        TO G01-TPERR
@@ -253,6 +306,7 @@ EXPAND*--------------------------------------------------------
                   SET CKP_KEYCM   = :CKP-KEYCM,
                       CKP_NPATI   = :CKP-NPATI
                     WHERE CKP_PGMNM = :CKP-PGMNM
+USO013                AND CKP_DTELA = :CKP-DTELA
               END-EXEC.
               IF SQLCODE NOT EQUAL ZERO AND
                  SQLCODE NOT EQUAL CENTO
@@ -290,6 +344,7 @@ EXPAND*--------------------------------------------------------
                   SET CKP_KEYER   = :CKP-KEYER,
                       CKP_NPATI   = :CKP-NPATI
                     WHERE CKP_PGMNM = :CKP-PGMNM
+USO013                AND CKP_DTELA = :CKP-DTELA
               END-EXEC.
               IF SQLCODE NOT EQUAL ZERO AND
                  SQLCODE NOT EQUAL CENTO
@@ -324,6 +379,7 @@ EXPAND*--------------------------------------------------------
        Z0040-DELETE-CKP.
            EXEC SQL DELETE FROM NPCKPT
                 WHERE CKP_PGMNM = :CKP-PGMNM
+USO013            AND CKP_DTELA = :CKP-DTELA
            END-EXEC.
            IF SQLCODE NOT EQUAL ZERO AND
               SQLCODE NOT EQUAL CENTO
@@ -352,6 +408,66 @@ EXPAND*--------------------------------------------------------
                  MOVE SQLCA                    TO G01-SQLCA.
        Z0040-END.
            EXIT.
+      *****************************************************************
+USO014**   OPEN DEL CURSORE GENERALE SU NPCKPT                       **
+      *****************************************************************
+USO014 Z0050-OPEN-CUR1.
+USO014     EXEC SQL OPEN CUR-CKPT END-EXEC.
+USO014     IF SQLCODE NOT EQUAL ZERO
+USO014        MOVE 'KO'                       TO X05-RCODE
+USO014        MOVE 'S'                        TO G01-TPERR
+USO014        MOVE SQLCODE                    TO G01-PIC3
+USO014        MOVE 'NPCKPT'                   TO G01-ARCHI
+USO014        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO014        MOVE 'Z0050-OPEN-CUR1'          TO G01-LABEL
+USO014        MOVE 'OPEN CURSORE SU NPCKPT'   TO G01-DESC1
+USO014        MOVE SQLCA                      TO G01-SQLCA
+USO014     ELSE
+USO014        PERFORM Z0060-FETCH-CUR1 THRU Z0060-END.
+USO014 Z0050-END.
+USO014     EXIT.
+      *****************************************************************
+USO014**   FETCH DEL CURSORE GENERALE SU NPCKPT                      **
+      *****************************************************************
+USO014 Z0060-FETCH-CUR1.
+USO014     EXEC SQL FETCH CUR-CKPT
+USO014          INTO :CKP-PGMNM,
+USO014               :CKP-KEYCM,
+USO014               :CKP-KEYER,
+USO014               :CKP-NPATI,
+USO014               :CKP-DTELA
+USO014     END-EXEC.
+USO014     IF SQLCODE NOT EQUAL ZERO AND
+USO014        SQLCODE NOT EQUAL CENTO
+USO014        MOVE 'KO'                       TO X05-RCODE
+USO014        MOVE 'S'                        TO G01-TPERR
+USO014        MOVE SQLCODE                    TO G01-PIC3
+USO014        MOVE 'NPCKPT'                   TO G01-ARCHI
+USO014        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO014        MOVE 'Z0060-FETCH-CUR1'         TO G01-LABEL
+USO014        MOVE 'FETCH CURSORE SU NPCKPT'  TO G01-DESC1
+USO014        MOVE SQLCA                      TO G01-SQLCA.
+USO014     IF SQLCODE EQUAL CENTO
+USO014        PERFORM Z0070-CLOSE-CUR1 THRU Z0070-END
+USO014        MOVE 'GE'                       TO X05-RCODE.
+USO014 Z0060-END.
+USO014     EXIT.
+      *****************************************************************
+USO014**   CLOSE DEL CURSORE GENERALE SU NPCKPT                      **
+      *****************************************************************
+USO014 Z0070-CLOSE-CUR1.
+USO014     EXEC SQL CLOSE CUR-CKPT END-EXEC.
+USO014     IF SQLCODE NOT EQUAL ZERO
+USO014        MOVE 'KO'                       TO X05-RCODE
+USO014        MOVE 'S'                        TO G01-TPERR
+USO014        MOVE SQLCODE                    TO G01-PIC3
+USO014        MOVE 'NPCKPT'                   TO G01-ARCHI
+USO014        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO014        MOVE 'Z0070-CLOSE-CUR1'         TO G01-LABEL
+USO014        MOVE 'CLOSE CURSORE SU NPCKPT'  TO G01-DESC1
+USO014        MOVE SQLCA                      TO G01-SQLCA.
+USO014 Z0070-END.
+USO014     EXIT.
       *----------------------------------------------------------------
 EXPAND*--------------------------------------------------------
 EXPAND* FINE ESPLOSIONE COPY NPX05R
