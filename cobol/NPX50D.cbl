@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPX50D.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPX50D   REPORT RIEPILOGO GIORNALIERO ERRORI NPERRT (NPX50P) *
+      *           PER ARCHIVIO/ROUTINE, CON DATA DA SCHEDA PARAMETRO  *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO023* 260809 PRIMA STESURA - DIGEST GIORNALIERO NPERRT              *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKPARAM ASSIGN        TO UT-S-SKPARAM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SKPARAM
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD.
+       01  REC-SKPARAM                  PIC X(080).
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *          S C H E D A   P A R A M E T R O              *
+      *------------------------------------------------------*
+       01  WKS-SKPARAM.
+           03  WKS-DTOPE-RIC            PIC 9(08) VALUE ZERO.
+           03  WKS-FILLER               PIC X(72) VALUE SPACES.
+       01  SW-FINE-SKPARAM              PIC 9 VALUE 0.
+           88  FINE-SKPARAM                   VALUE 1.
+      *------------------------------------------------------*
+      *          T A B E L L A   D I G E S T                  *
+      *------------------------------------------------------*
+       01  WKS-MAX-RIGHE                PIC S9(04) COMP VALUE +200.
+       01  WKS-IND                      PIC S9(04) COMP VALUE ZERO.
+       01  WKS-IND2                     PIC S9(04) COMP VALUE ZERO.
+       01  WKS-IND-TROVATO              PIC S9(04) COMP VALUE ZERO.
+       01  WKS-TROVATO                  PIC X(01) VALUE 'N'.
+           88  RIGA-TROVATA                   VALUE 'S'.
+       01  CONTATORI.
+           05  CNT-ERRORI               PIC 9(007) COMP-3 VALUE ZERO.
+       01  TAB-DIGEST.
+           05  TAB-RIGA OCCURS 200.
+               10  TAB-ARCHI            PIC X(008).
+               10  TAB-ROUNM            PIC X(008).
+               10  TAB-CONTA            PIC 9(007) COMP-3.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(079) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(050)
+                VALUE 'NPX50D - RIEPILOGO GIORNALIERO ERRORI NPERRT'.
+       01  REP-RIGA-DATA.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(020)
+                VALUE 'DATA ELABORATA ...: '.
+           05  REP-DTOPE-RIC           PIC 9(008).
+       01  REP-RIGA-INTEST1.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(010) VALUE 'ARCHIVIO  '.
+           05  FILLER                  PIC X(010) VALUE 'ROUTINE   '.
+           05  FILLER                  PIC X(016)
+                VALUE '  NUM. ERRORI   '.
+       01  REP-RIGA-DETT.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-ARCHI           PIC X(008).
+           05  FILLER                  PIC X(002) VALUE SPACES.
+           05  REP-DET-ROUNM           PIC X(008).
+           05  FILLER                  PIC X(006) VALUE SPACES.
+           05  REP-DET-CONTA           PIC Z(06)9.
+       01  REP-RIGA-NESSUNO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(043)
+                VALUE 'NESSUN ERRORE LOGGATO SU NPERRT PER LA DATA'.
+       01  REP-RIGA-CONTO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'TOTALE ERRORI ESAMINATI .......: '.
+           05  REP-ERRORI              PIC Z(06)9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+           EXEC SQL INCLUDE NPERRT END-EXEC.
+           COPY  NPX50RC.
+           COPY  NPG01RC.
+           COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA            THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPX50D'                    TO WRK-PGMNM.
+           INITIALIZE                          TAB-DIGEST CONTATORI.
+           MOVE ZERO                        TO WKS-IND.
+           PERFORM A0010-LETTURA-SKPARAM    THRU A0010-END.
+       A0000-END.
+           EXIT.
+      ****************************************************************
+      ** LETTURA SCHEDA PARAMETRO (DATA DA ELABORARE)                **
+      ****************************************************************
+       A0010-LETTURA-SKPARAM.
+           OPEN INPUT SKPARAM.
+           READ SKPARAM                     INTO WKS-SKPARAM
+             AT END
+            SET FINE-SKPARAM                TO TRUE.
+           CLOSE SKPARAM.
+           IF FINE-SKPARAM OR WKS-DTOPE-RIC EQUAL ZERO
+              DISPLAY 'NPX50D - SCHEDA PARAMETRO DATA ASSENTE O '
+                      'NON VALORIZZATA'
+              SET FINE-SKPARAM             TO TRUE.
+       A0010-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO NPERRT PER DATA (CUR-ERR2 DI NPX50P)           **
+      **************************************************************
+       B0000-ELABORA.
+           IF NOT FINE-SKPARAM
+              MOVE WKS-DTOPE-RIC            TO X50-DTOPE-RIC
+              MOVE 'O2'                     TO X50-FUNZI
+              PERFORM W0050-RICHIAMO        THRU W0050-END
+              PERFORM B0010-TRATTA-RIGA     THRU B0010-END
+                 UNTIL X50-RCODE NOT EQUAL SPACES
+              IF X50-RCODE NOT EQUAL 'GE'
+                 DISPLAY 'NPX50D ERRORE SCORRIMENTO NPERRT '
+                 DISPLAY 'X50-RCODE ' X50-RCODE.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** TRATTAMENTO DI UNA RIGA NPERRT                             **
+      **************************************************************
+       B0010-TRATTA-RIGA.
+           MOVE X50-NPERRT                  TO NPERRT.
+           PERFORM B0015-ACCUMULA-RIGA      THRU B0015-END.
+           MOVE 'F2'                        TO X50-FUNZI.
+           PERFORM W0050-RICHIAMO           THRU W0050-END.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** ACCUMULO CONTEGGIO PER ARCHIVIO/ROUTINE                    **
+      **************************************************************
+       B0015-ACCUMULA-RIGA.
+           MOVE 'N'                         TO WKS-TROVATO.
+           MOVE ZERO                        TO WKS-IND-TROVATO.
+           PERFORM VARYING WKS-IND2 FROM 1 BY 1
+              UNTIL WKS-IND2 GREATER WKS-IND
+                 OR RIGA-TROVATA
+              PERFORM B0016-CONFRONTA-RIGA  THRU B0016-END
+           END-PERFORM.
+           IF RIGA-TROVATA
+              ADD 1                      TO TAB-CONTA (WKS-IND-TROVATO)
+           ELSE
+              IF WKS-IND LESS WKS-MAX-RIGHE
+                 ADD 1                      TO WKS-IND
+                 MOVE ERR-ARCHI             TO TAB-ARCHI (WKS-IND)
+                 MOVE ERR-ROUNM             TO TAB-ROUNM (WKS-IND)
+                 MOVE 1                     TO TAB-CONTA (WKS-IND)
+              ELSE
+                 DISPLAY 'NPX50D - TABELLA DIGEST PIENA, RIGA '
+                         'SCARTATA : ' ERR-ARCHI '/' ERR-ROUNM.
+           ADD 1                            TO CNT-ERRORI.
+       B0015-END.
+           EXIT.
+      **************************************************************
+      ** CONFRONTO CHIAVE ARCHIVIO/ROUTINE CON RIGA DI TABELLA      **
+      **************************************************************
+       B0016-CONFRONTA-RIGA.
+           IF TAB-ARCHI (WKS-IND2) EQUAL ERR-ARCHI
+           AND TAB-ROUNM (WKS-IND2) EQUAL ERR-ROUNM
+              MOVE 'S'                      TO WKS-TROVATO
+              MOVE WKS-IND2                 TO WKS-IND-TROVATO.
+       B0016-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           MOVE WKS-DTOPE-RIC               TO REP-DTOPE-RIC.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-DATA.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST1.
+           IF WKS-IND EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO
+           ELSE
+              PERFORM VARYING WKS-IND2 FROM 1 BY 1
+                 UNTIL WKS-IND2 GREATER WKS-IND
+                 PERFORM Z0011-STAMPA-RIGA  THRU Z0011-END
+              END-PERFORM.
+           DISPLAY REP-RIGA-TRATT.
+           MOVE CNT-ERRORI                  TO REP-ERRORI.
+           DISPLAY REP-RIGA-CONTO.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA UNA RIGA DI DIGEST                                 **
+      **************************************************************
+       Z0011-STAMPA-RIGA.
+           MOVE TAB-ARCHI (WKS-IND2)        TO REP-DET-ARCHI.
+           MOVE TAB-ROUNM (WKS-IND2)        TO REP-DET-ROUNM.
+           MOVE TAB-CONTA (WKS-IND2)        TO REP-DET-CONTA.
+           DISPLAY REP-RIGA-DETT.
+       Z0011-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPX50P
+      *--------------------------------------------------------
+       W0050-RICHIAMO.
+           MOVE 'NPX50P'            TO WRK-MODULO.
+           MOVE NPX50RC             TO WRK-NP1000.
+           MOVE NPG01RC             TO WRK-NPG01-1000.
+           CALL WRK-MODULO USING WRK-1650.
+           MOVE WRK-NP1000          TO NPX50RC.
+           MOVE WRK-NPG01-1000      TO NPG01RC.
+       W0050-END.
+           EXIT.
