@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPX05C.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPX05C   INTERROGAZIONE CHECKPOINT SU NPCKPT (NPX05P) PER    *
+      *           PROGRAMMA, DA SCHEDA PARAMETRO                     *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO049* 090826 PRIMA STESURA - INTERROGAZIONE CHECKPOINT DA SCHEDA    *
+USO049*        PARAMETRO PER CONSENTIRE ALL'OPERATIVO DI VERIFICARE   *
+USO049*        LO STATO DI RIPARTENZA SENZA ACCESSO DIRETTO AL DB     *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKPARAM ASSIGN        TO UT-S-SKPARAM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SKPARAM
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD.
+       01  REC-SKPARAM                  PIC X(080).
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *          S C H E D A   P A R A M E T R O              *
+      *------------------------------------------------------*
+       01  WKS-SKPARAM.
+           03  WKS-PGMNM                PIC X(08) VALUE SPACES.
+           03  WKS-FILLER               PIC X(72) VALUE SPACES.
+       01  SW-FINE-SKPARAM              PIC 9 VALUE 0.
+           88  FINE-SKPARAM                   VALUE 1.
+       01  CONTATORI.
+           05  CNT-TROVATI              PIC 9(007) COMP-3 VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(060) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(050)
+                VALUE 'NPX05C - INTERROGAZIONE CHECKPOINT NPCKPT'.
+       01  REP-RIGA-RICH.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(020)
+                VALUE 'PROGRAMMA RICHIESTO '.
+           05  REP-RICH-PGMNM          PIC X(008).
+       01  REP-RIGA-DTELA.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(018)
+                VALUE 'DATA ELABORAZIONE '.
+           05  REP-DET-DTELA           PIC 9(008).
+           05  FILLER                  PIC X(013) VALUE '   PROGR.NR. '.
+           05  REP-DET-NPATI           PIC Z(07)9.
+       01  REP-RIGA-KEYCM.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(018)
+                VALUE 'CHIAVE CHECKPOINT '.
+           05  REP-DET-KEYCM           PIC X(040).
+       01  REP-RIGA-KEYER.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(018)
+                VALUE 'CHIAVE ULT.ERRORE '.
+           05  REP-DET-KEYER           PIC X(040).
+       01  REP-RIGA-NESSUNO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(045)
+                VALUE 'NESSUN CHECKPOINT TROVATO PER IL PROGRAMMA'.
+       01  REP-RIGA-TOTALI.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'CHECKPOINT TROVATI ............: '.
+           05  REP-TROVATI             PIC ZZZ.ZZ9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+       COPY  NPX05RC.
+       COPY  NPG01RC.
+       COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA            THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPX05C'                    TO WRK-PGMNM.
+           INITIALIZE                          CONTATORI.
+           PERFORM A0010-LETTURA-SKPARAM    THRU A0010-END.
+       A0000-END.
+           EXIT.
+      ****************************************************************
+      ** LETTURA E CONTROLLO SCHEDA PARAMETRO                       **
+      ****************************************************************
+       A0010-LETTURA-SKPARAM.
+           OPEN INPUT SKPARAM.
+           READ SKPARAM                     INTO WKS-SKPARAM
+             AT END
+            SET FINE-SKPARAM                TO TRUE.
+           CLOSE SKPARAM.
+           IF FINE-SKPARAM
+              DISPLAY 'NPX05C SCHEDA PARAMETRO VUOTA'
+              GO TO Y0000-ERRORE-PGM.
+           IF WKS-PGMNM EQUAL SPACES
+              DISPLAY 'NPX05C ERRORE SCHEDA PARAMETRO '
+              DISPLAY 'PROGRAMMA DI RICERCA NON VALORIZZATO'
+              GO TO Y0000-ERRORE-PGM.
+       A0010-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO DI NPCKPT ALLA RICERCA DEL PROGRAMMA RICHIESTO**
+      **************************************************************
+       B0000-ELABORA.
+           MOVE 'O1'                        TO X05-FUNZI.
+           PERFORM W0005-RICHIAMO           THRU W0005-END.
+           PERFORM B0010-TRATTA-RIGA        THRU B0010-END
+              UNTIL X05-RCODE NOT EQUAL SPACES.
+           IF X05-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPX05C ERRORE SCORRIMENTO NPCKPT '
+              DISPLAY 'X05-RCODE ' X05-RCODE.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** TRATTAMENTO DI UNA RIGA: STAMPA SE DEL PROGRAMMA CERCATO  **
+      **************************************************************
+       B0010-TRATTA-RIGA.
+           IF X05-CKP-PGMNM EQUAL WKS-PGMNM
+              ADD 1                         TO CNT-TROVATI
+              MOVE X05-CKP-DTELA            TO REP-DET-DTELA
+              MOVE X05-CKP-NPATI            TO REP-DET-NPATI
+              DISPLAY REP-RIGA-DTELA
+              MOVE X05-CKP-KEYCM            TO REP-DET-KEYCM
+              DISPLAY REP-RIGA-KEYCM
+              MOVE X05-CKP-KEYER            TO REP-DET-KEYER
+              DISPLAY REP-RIGA-KEYER
+              DISPLAY REP-RIGA-TRATT.
+           MOVE 'F1'                        TO X05-FUNZI.
+           PERFORM W0005-RICHIAMO           THRU W0005-END.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           MOVE WKS-PGMNM                    TO REP-RICH-PGMNM.
+           MOVE CNT-TROVATI                  TO REP-TROVATI.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-RICH.
+           DISPLAY REP-RIGA-TRATT.
+           IF CNT-TROVATI EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO
+              DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TOTALI.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      **************************************************************
+      ** GESTIONE ERRORE SCHEDA PARAMETRO                          **
+      **************************************************************
+       Y0000-ERRORE-PGM.
+           MOVE 16                          TO RETURN-CODE.
+           STOP RUN.
+       Y0000-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPX05P
+      *--------------------------------------------------------
+       W0005-RICHIAMO.
+           MOVE 'NPX05P'            TO WRK-MODULO.
+           MOVE NPX05RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPX05RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0005-END.
+           EXIT.
