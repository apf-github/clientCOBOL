@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPX09D.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPX09D   REPORT RICONCILIAZIONE CONTATORI NPCTRT (NPX09P)    *
+      *           PER FILIALE, CON FILTRO OPZIONALE DA SCHEDA         *
+      *           PARAMETRO                                          *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO018* 260809 PRIMA STESURA - CONTROLLI DI CONGRUENZA CONTATORI      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKPARAM ASSIGN        TO UT-S-SKPARAM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SKPARAM
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD.
+       01  REC-SKPARAM                  PIC X(080).
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *          S C H E D A   P A R A M E T R O              *
+      *------------------------------------------------------*
+       01  WKS-SKPARAM.
+           03  WKS-ABIUT                PIC X(05) VALUE SPACES.
+           03  WKS-FILLER               PIC X(75) VALUE SPACES.
+       01  SW-FINE-SKPARAM              PIC 9 VALUE 0.
+           88  FINE-SKPARAM                   VALUE 1.
+       01  SW-ANOM-FILIALE              PIC X(01) VALUE 'N'.
+           88  ANOM-FILIALE                   VALUE 'S'.
+       01  CAMPI-CALCOLO.
+           05  WKS-SOMMA-NRD            PIC 9(015) VALUE ZERO.
+           05  WKS-SOMMA-IMD            PIC S9(12)V9(02) VALUE ZERO.
+       01  CONTATORI.
+           05  CNT-FILIALI              PIC 9(007) COMP-3 VALUE ZERO.
+           05  CNT-ANOMALE              PIC 9(007) COMP-3 VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(079) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(050)
+                VALUE 'NPX09D - RICONCILIAZIONE CONTATORI NPCTRT'.
+       01  REP-RIGA-INTEST1.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(006) VALUE 'BANCA '.
+           05  FILLER                  PIC X(006) VALUE 'FILIA.'.
+           05  FILLER                  PIC X(015)
+                VALUE ' UNOPE CORR.   '.
+           05  FILLER                  PIC X(016)
+                VALUE '  TOT.DOCUMENTI '.
+           05  FILLER                  PIC X(010) VALUE ' ANOMALIA '.
+       01  REP-RIGA-DETT.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-ABIUT           PIC X(005).
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-PRFIL           PIC X(005).
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  REP-DET-UNOPE           PIC Z(14)9.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-SOMNRD          PIC Z(14)9.
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  REP-DET-ANOM            PIC X(010).
+       01  REP-RIGA-NESSUNO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUNA FILIALE SELEZIONATA SU NPCTRT'.
+       01  REP-RIGA-CONTO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'FILIALI ESAMINATE .............: '.
+           05  REP-FILIALI             PIC ZZZ.ZZ9.
+       01  REP-RIGA-ANOM.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'FILIALI CON ANOMALIA ..........: '.
+           05  REP-ANOMALE             PIC ZZZ.ZZ9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+           EXEC SQL INCLUDE NPCTRT END-EXEC.
+           COPY  NPX09RC.
+           COPY  NPG01RC.
+           COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA            THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPX09D'                    TO WRK-PGMNM.
+           INITIALIZE                          CONTATORI.
+           PERFORM A0010-LETTURA-SKPARAM    THRU A0010-END.
+       A0000-END.
+           EXIT.
+      ****************************************************************
+      ** LETTURA SCHEDA PARAMETRO (FILTRO FACOLTATIVO PER BANCA)     **
+      ****************************************************************
+       A0010-LETTURA-SKPARAM.
+           OPEN INPUT SKPARAM.
+           READ SKPARAM                     INTO WKS-SKPARAM
+             AT END
+            SET FINE-SKPARAM                TO TRUE.
+           CLOSE SKPARAM.
+           IF FINE-SKPARAM
+              MOVE SPACES                   TO WKS-ABIUT.
+       A0010-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO DELLE FILIALI PRESENTI SU NPCTRT              **
+      **************************************************************
+       B0000-ELABORA.
+           MOVE 'O1'                        TO X09-FUNZI.
+           PERFORM W0009-RICHIAMO           THRU W0009-END.
+           PERFORM B0010-TRATTA-RIGA        THRU B0010-END
+              UNTIL X09-RCODE NOT EQUAL SPACES.
+           IF X09-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPX09D ERRORE SCORRIMENTO NPCTRT '
+              DISPLAY 'X09-RCODE ' X09-RCODE.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** TRATTAMENTO DI UNA FILIALE : CONTROLLI DI CONGRUENZA       **
+      **************************************************************
+       B0010-TRATTA-RIGA.
+           MOVE X09-NPCTRT                  TO NPCTRT.
+           IF WKS-ABIUT NOT EQUAL SPACES
+           AND WKS-ABIUT NOT EQUAL CTR-ABIUT
+              GO TO B0010-SKIP.
+           ADD 1                            TO CNT-FILIALI.
+           MOVE 'N'                         TO SW-ANOM-FILIALE.
+           COMPUTE WKS-SOMMA-NRD = CTR-NRD01 + CTR-NRD02 + CTR-NRD03
+                                 + CTR-NRD04 + CTR-NRD05 + CTR-NRD06
+                                 + CTR-NRD07 + CTR-NRD08 + CTR-NRD09
+                                 + CTR-NRD10.
+           IF WKS-SOMMA-NRD GREATER CTR-UNOPE
+              MOVE 'S'                      TO SW-ANOM-FILIALE
+              DISPLAY '  ANOMALIA - TOTALE DOCUMENTI SUPERIORE A '
+                      'UNOPE CORRENTE : ' CTR-ABIUT '/' CTR-PRFIL.
+           PERFORM B0020-VERIFICA-IMD       THRU B0020-END.
+           MOVE CTR-ABIUT                   TO REP-DET-ABIUT.
+           MOVE CTR-PRFIL                   TO REP-DET-PRFIL.
+           MOVE CTR-UNOPE                   TO REP-DET-UNOPE.
+           MOVE WKS-SOMMA-NRD                TO REP-DET-SOMNRD.
+           MOVE SPACES                      TO REP-DET-ANOM.
+           IF ANOM-FILIALE
+              MOVE 'ANOMALIA *'             TO REP-DET-ANOM
+              ADD 1                         TO CNT-ANOMALE.
+           DISPLAY REP-RIGA-DETT.
+       B0010-SKIP.
+           MOVE 'F1'                        TO X09-FUNZI.
+           PERFORM W0009-RICHIAMO           THRU W0009-END.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** CONFRONTO IMPORTI ACCUMULATI CONTRO CONTEGGIO DOCUMENTI    **
+      ** PER TIPO DI PRESTAZIONE : UN IMPORTO ACCUMULATO SENZA      **
+      ** ALCUN DOCUMENTO CONTEGGIATO E' UN SEGNALE DI DISALLINEA-   **
+      ** MENTO TRA I DUE CONTATORI                                 **
+      **************************************************************
+       B0020-VERIFICA-IMD.
+           IF CTR-IMD01 GREATER ZERO AND CTR-NRD01 EQUAL ZERO
+              MOVE 'S'                      TO SW-ANOM-FILIALE
+              DISPLAY '  ANOMALIA - IMPORTO CARTACEO SENZA '
+                      'DOCUMENTI : ' CTR-ABIUT '/' CTR-PRFIL.
+           IF CTR-IMD02 GREATER ZERO AND CTR-NRD02 EQUAL ZERO
+              MOVE 'S'                      TO SW-ANOM-FILIALE
+              DISPLAY '  ANOMALIA - IMPORTO RIBA SENZA '
+                      'DOCUMENTI : ' CTR-ABIUT '/' CTR-PRFIL.
+           IF CTR-IMD04 GREATER ZERO AND CTR-NRD04 EQUAL ZERO
+              MOVE 'S'                      TO SW-ANOM-FILIALE
+              DISPLAY '  ANOMALIA - IMPORTO MAV SENZA '
+                      'DOCUMENTI : ' CTR-ABIUT '/' CTR-PRFIL.
+           IF CTR-IMD05 GREATER ZERO AND CTR-NRD05 EQUAL ZERO
+              MOVE 'S'                      TO SW-ANOM-FILIALE
+              DISPLAY '  ANOMALIA - IMPORTO RID SENZA '
+                      'DOCUMENTI : ' CTR-ABIUT '/' CTR-PRFIL.
+           IF CTR-IMD07 GREATER ZERO AND CTR-NRD07 EQUAL ZERO
+              MOVE 'S'                      TO SW-ANOM-FILIALE
+              DISPLAY '  ANOMALIA - IMPORTO RIA SENZA '
+                      'DOCUMENTI : ' CTR-ABIUT '/' CTR-PRFIL.
+           IF CTR-IMD10 GREATER ZERO AND CTR-NRD10 EQUAL ZERO
+              MOVE 'S'                      TO SW-ANOM-FILIALE
+              DISPLAY '  ANOMALIA - IMPORTO DOCUMENTI SENZA '
+                      'DOCUMENTI : ' CTR-ABIUT '/' CTR-PRFIL.
+       B0020-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           MOVE CNT-FILIALI                 TO REP-FILIALI.
+           MOVE CNT-ANOMALE                 TO REP-ANOMALE.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST1.
+           IF CNT-FILIALI EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-CONTO.
+           DISPLAY REP-RIGA-ANOM.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPX09P
+      *--------------------------------------------------------
+       W0009-RICHIAMO.
+           MOVE 'NPX09P'            TO WRK-MODULO.
+           MOVE NPX09RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPX09RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0009-END.
+           EXIT.
