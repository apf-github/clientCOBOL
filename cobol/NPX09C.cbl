@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPX09C.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPX09C   REPORT VERIFICA NUMERI OPERAZIONE NPCTRT (NPX09P)   *
+      *           E NPERRT (NPX50P) SU RANGE DA SCHEDA PARAMETRO      *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO016* 260809 PRIMA STESURA - VERIFICA RANGE NOPER PER FILIALE       *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKPARAM ASSIGN        TO UT-S-SKPARAM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SKPARAM
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD.
+       01  REC-SKPARAM                  PIC X(080).
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *          S C H E D A   P A R A M E T R O              *
+      *------------------------------------------------------*
+       01  WKS-SKPARAM.
+           03  WKS-ABIUT                PIC X(05) VALUE SPACES.
+           03  WKS-NOPER-DA             PIC 9(15) VALUE ZERO.
+           03  WKS-NOPER-A              PIC 9(15) VALUE ZERO.
+           03  WKS-FILLER               PIC X(45) VALUE SPACES.
+       01  SW-FINE-SKPARAM              PIC 9 VALUE 0.
+           88  FINE-SKPARAM                   VALUE 1.
+       01  CONTATORI.
+           05  CNT-FILIALI              PIC 9(007) COMP-3 VALUE ZERO.
+           05  CNT-ANOMALE              PIC 9(007) COMP-3 VALUE ZERO.
+           05  TOT-QUANT                PIC 9(009) COMP-3 VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(079) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(050)
+                VALUE 'NPX09C - VERIFICA NUMERI OPERAZIONE SU NPCTRT'.
+       01  REP-RIGA-RANGE.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(016)
+                VALUE 'RANGE RICHIESTO'.
+           05  REP-RAN-DA              PIC Z(14)9.
+           05  FILLER                  PIC X(003) VALUE ' - '.
+           05  REP-RAN-A               PIC Z(14)9.
+       01  REP-RIGA-INTEST1.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(006) VALUE 'BANCA '.
+           05  FILLER                  PIC X(006) VALUE 'FILIA.'.
+           05  FILLER                  PIC X(015)
+                VALUE ' UNOPE CORR.   '.
+           05  FILLER                  PIC X(012) VALUE ' ERR.NPERRT '.
+           05  FILLER                  PIC X(010) VALUE ' ANOMALIA '.
+       01  REP-RIGA-DETT.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-ABIUT           PIC X(005).
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-PRFIL           PIC X(005).
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  REP-DET-UNOPE           PIC Z(14)9.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-QUANT           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  REP-DET-ANOM            PIC X(010).
+       01  REP-RIGA-NESSUNO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUNA FILIALE SELEZIONATA SU NPCTRT'.
+       01  REP-RIGA-CONTO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'FILIALI ESAMINATE .............: '.
+           05  REP-FILIALI             PIC ZZZ.ZZ9.
+       01  REP-RIGA-ANOM.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'FILIALI CON ANOMALIA ..........: '.
+           05  REP-ANOMALE             PIC ZZZ.ZZ9.
+       01  REP-RIGA-TOTQ.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'ERRORI NPERRT NEL RANGE .......: '.
+           05  REP-TOTQUANT            PIC ZZZ.ZZZ.ZZ9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+           EXEC SQL INCLUDE NPCTRT END-EXEC.
+           EXEC SQL INCLUDE NPERRT END-EXEC.
+           COPY  NPX09RC.
+           COPY  NPX50RC.
+           COPY  NPG01RC.
+           COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA            THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPX09C'                    TO WRK-PGMNM.
+           INITIALIZE                          CONTATORI.
+           PERFORM A0010-LETTURA-SKPARAM    THRU A0010-END.
+       A0000-END.
+           EXIT.
+      ****************************************************************
+      ** LETTURA E CONTROLLO SCHEDA PARAMETRO                       **
+      ****************************************************************
+       A0010-LETTURA-SKPARAM.
+           OPEN INPUT SKPARAM.
+           READ SKPARAM                     INTO WKS-SKPARAM
+             AT END
+            SET FINE-SKPARAM                TO TRUE.
+           CLOSE SKPARAM.
+           IF FINE-SKPARAM
+              DISPLAY 'NPX09C SCHEDA PARAMETRO VUOTA'
+              GO TO Y0000-ERRORE-PGM.
+           IF WKS-NOPER-DA NOT NUMERIC
+           OR WKS-NOPER-A NOT NUMERIC
+              DISPLAY 'NPX09C ERRORE SCHEDA PARAMETRO '
+              DISPLAY 'RANGE NOPER NON NUMERICO'
+              GO TO Y0000-ERRORE-PGM.
+           IF WKS-NOPER-DA GREATER WKS-NOPER-A
+              DISPLAY 'NPX09C ERRORE SCHEDA PARAMETRO '
+              DISPLAY 'RANGE NOPER INCONGRUENTE ' WKS-NOPER-DA
+                     ' - ' WKS-NOPER-A
+              GO TO Y0000-ERRORE-PGM.
+       A0010-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO DELLE FILIALI PRESENTI SU NPCTRT              **
+      **************************************************************
+       B0000-ELABORA.
+           MOVE 'O1'                        TO X09-FUNZI.
+           PERFORM W0009-RICHIAMO           THRU W0009-END.
+           PERFORM B0010-TRATTA-RIGA        THRU B0010-END
+              UNTIL X09-RCODE NOT EQUAL SPACES.
+           IF X09-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPX09C ERRORE SCORRIMENTO NPCTRT '
+              DISPLAY 'X09-RCODE ' X09-RCODE.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** TRATTAMENTO DI UNA FILIALE : VERIFICA RANGE NOPER          **
+      **************************************************************
+       B0010-TRATTA-RIGA.
+           MOVE X09-NPCTRT                  TO NPCTRT.
+           IF WKS-ABIUT NOT EQUAL SPACES
+           AND WKS-ABIUT NOT EQUAL CTR-ABIUT
+              GO TO B0010-SKIP.
+           ADD 1                            TO CNT-FILIALI.
+           INITIALIZE                          NPERRT.
+           MOVE CTR-ABIUT                   TO ERR-ABIUT.
+           MOVE NPERRT                      TO X50-NPERRT.
+           MOVE WKS-NOPER-DA                TO X50-NOPER-DA.
+           MOVE WKS-NOPER-A                 TO X50-NOPER-A.
+           MOVE 'NC'                        TO X50-FUNZI.
+           PERFORM W0050-RICHIAMO           THRU W0050-END.
+           MOVE CTR-ABIUT                   TO REP-DET-ABIUT.
+           MOVE CTR-PRFIL                   TO REP-DET-PRFIL.
+           MOVE CTR-UNOPE                   TO REP-DET-UNOPE.
+           IF X50-RCODE EQUAL SPACES
+              MOVE X50-QUANT                TO REP-DET-QUANT
+              ADD X50-QUANT                 TO TOT-QUANT
+           ELSE
+              MOVE ZERO                     TO REP-DET-QUANT
+              DISPLAY 'NPX09C ERRORE RICHIAMO NPX50P '
+              DISPLAY 'X50-RCODE ' X50-RCODE.
+           MOVE SPACES                      TO REP-DET-ANOM
+           IF WKS-NOPER-A GREATER CTR-UNOPE
+           OR X50-QUANT GREATER ZERO
+              MOVE 'ANOMALIA *'             TO REP-DET-ANOM
+              ADD 1                         TO CNT-ANOMALE.
+           DISPLAY REP-RIGA-DETT.
+       B0010-SKIP.
+           MOVE 'F1'                        TO X09-FUNZI.
+           PERFORM W0009-RICHIAMO           THRU W0009-END.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           MOVE WKS-NOPER-DA                TO REP-RAN-DA.
+           MOVE WKS-NOPER-A                 TO REP-RAN-A.
+           MOVE CNT-FILIALI                 TO REP-FILIALI.
+           MOVE CNT-ANOMALE                 TO REP-ANOMALE.
+           MOVE TOT-QUANT                   TO REP-TOTQUANT.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-RANGE.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST1.
+           IF CNT-FILIALI EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-CONTO.
+           DISPLAY REP-RIGA-ANOM.
+           DISPLAY REP-RIGA-TOTQ.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      **************************************************************
+      ** GESTIONE ERRORE SCHEDA PARAMETRO                          **
+      **************************************************************
+       Y0000-ERRORE-PGM.
+           MOVE 16                          TO RETURN-CODE.
+           STOP RUN.
+       Y0000-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPX09P
+      *--------------------------------------------------------
+       W0009-RICHIAMO.
+           MOVE 'NPX09P'            TO WRK-MODULO.
+           MOVE NPX09RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPX09RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0009-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPX50P
+      *--------------------------------------------------------
+       W0050-RICHIAMO.
+           MOVE 'NPX50P'            TO WRK-MODULO.
+           MOVE NPX50RC             TO WRK-NP1000.
+           MOVE NPG01RC             TO WRK-NPG01-1000.
+           CALL WRK-MODULO USING WRK-1650.
+           MOVE WRK-NP1000          TO NPX50RC.
+           MOVE WRK-NPG01-1000      TO NPG01RC.
+       W0050-END.
+           EXIT.
