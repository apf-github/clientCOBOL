@@ -28,6 +28,12 @@ XBDN01* 19/12/2001 BDN SPERSONALIZZAZIONI BANCO DI NAPOLI             *
       *---------------------------------------------------------------*
 MGVCPC* 01/08/2014 FUNZI=R3 RECUPERO CFILI DAL PRFIL                  *
       *---------------------------------------------------------------*
+USO020* 260809 TRACCIATURA SU A64 DELLE VARIAZIONI DEI FLAG DI        *
+USO020*        COMPORTAMENTO BANCA SULLA RIGA A01                     *
+      *---------------------------------------------------------------*
+USO037* 090826 TRACCIATURA SU A65 DELLE VARIAZIONI DEI FLAG DI        *
+USO037*        SPEDIZIONE SULLA RIGA A90                              *
+      *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -51,6 +57,41 @@ XBDN01     05 WKS-DAT-ABIUT  PIC X(005) VALUE SPACE.
 XBDN01     05 WKS-DAT-MDUTI  PIC X(005) VALUE '00226'.
 XBDN01     05 WKS-DAT-TRANS  PIC X(004) VALUE 'NP00'.
 MGVCPC 01  WKS-PRFIL           PIC X(005).
+USO007 01  WKS-A61-SW          PIC X(001) VALUE 'N'.
+USO007     88  A61-TROVATO             VALUE 'S'.
+USO007     COPY NPA61TC.
+USO008 01  WKS-A62-SEQ         PIC 9(003)     VALUE ZERO.
+USO008 01  WKS-A62-DATA        PIC 9(006).
+USO008 01  WKS-A62-ORA         PIC 9(006).
+USO008     COPY NPA62TC.
+USO009 01  WKS-SALVA-CODIT     PIC X(003).
+USO009 01  WKS-SALVA-KEYGE     PIC X(032).
+USO009 01  WKS-SALVA-RESTO     PIC X(200).
+USO050 01  WKS-SALVA-KEYGE-PRI PIC X(032).
+USO051 01  WKS-SALVA-SQLCODE   PIC S9(009) COMP-3.
+USO009 01  WKS-A63-SEQ         PIC 9(003)     VALUE ZERO.
+USO009 01  WKS-A63-DATA        PIC 9(006).
+USO009 01  WKS-A63-ORA         PIC 9(006).
+USO009     COPY NPA63TC.
+USO020 01  WKS-A64-SEQ         PIC 9(003)     VALUE ZERO.
+USO020 01  WKS-A64-DATA        PIC 9(006).
+USO020 01  WKS-A64-ORA         PIC 9(006).
+USO020     COPY NPA64TC.
+USO037 01  WKS-A90-RIGA.
+USO037     05  WKS-A90-RIGA-CODIT  PIC X(003).
+USO037     05  WKS-A90-RIGA-KEYGE  PIC X(032).
+USO037     05  WKS-A90-RIGA-RESTO  PIC X(200).
+USO037 01  WKS-A90-PRIMA.
+USO037     05  WKS-A90-PRI-FSPEB   PIC X(001).
+USO037     05  WKS-A90-PRI-FILBA   PIC X(005).
+USO037     05  WKS-A90-PRI-FGETI   PIC X(001).
+USO037 01  WKS-A65-SEQ         PIC 9(003)     VALUE ZERO.
+USO037 01  WKS-A65-DATA        PIC 9(006).
+USO037 01  WKS-A65-ORA         PIC 9(006).
+USO037     COPY NPA90TC.
+USO037     COPY NPA65TC.
+USO010 01  WKS-D1-ALLKEY       PIC X(001)     VALUE 'N'.
+USO010     88  D1-TUTTE-LE-CHIAVI      VALUE 'S'.
       *------------------------------------------------------*
       *            D B 2   A R E A S                         *
       *------------------------------------------------------*
@@ -65,6 +106,25 @@ MGVCPC 01  WKS-PRFIL           PIC X(005).
                 ORDER BY  DAT_KEYGE
 PM0811          WITH UR
            END-EXEC.
+USO044     EXEC SQL DECLARE CUR-ADAB CURSOR FOR
+USO044          SELECT DAT_CODIT,
+USO044                 DAT_KEYGE,
+USO044                 DAT_RESTO
+USO044          FROM   NPDATT
+USO044          WHERE  DAT_CODIT = :DAT-CODIT
+USO044            AND  SUBSTR(DAT_KEYGE,1,5) = SUBSTR(:DAT-KEYGE,1,5)
+USO044          ORDER BY  DAT_KEYGE
+USO044          WITH UR
+USO044     END-EXEC.
+USO010     EXEC SQL DECLARE CUR-DELA CURSOR FOR
+USO010          SELECT DAT_CODIT,
+USO010                 DAT_KEYGE,
+USO010                 DAT_RESTO
+USO010          FROM   NPDATT
+USO010          WHERE  DAT_CODIT = :DAT-CODIT
+USO010            AND  (:WKS-D1-ALLKEY = 'S' OR DAT_KEYGE = :DAT-KEYGE)
+USO010          WITH UR
+USO010     END-EXEC.
            COPY  NPA02TC.
            COPY  NPA51TC.
            COPY  NPG01RC.
@@ -142,6 +202,12 @@ CALUS1        PERFORM A0064-AGGIORNA     THRU A0064-END.
               PERFORM A0080-FETCH-CUR1   THRU A0080-END.
            IF W01-FUNZI EQUAL 'C1'
               PERFORM A0090-CLOSE-CUR1   THRU A0090-END.
+USO044     IF W01-FUNZI EQUAL 'O2'
+USO044        PERFORM A0071-OPEN-CUR2    THRU A0071-END.
+USO044     IF W01-FUNZI EQUAL 'F2'
+USO044        PERFORM A0081-FETCH-CUR2   THRU A0081-END.
+USO044     IF W01-FUNZI EQUAL 'C2'
+USO044        PERFORM A0091-CLOSE-CUR2   THRU A0091-END.
        A0010-END.
            EXIT.
       *****************************************************************
@@ -162,6 +228,9 @@ CALUS1        W01-FUNZI EQUAL 'U2' OR
               W01-FUNZI EQUAL 'O1' OR
               W01-FUNZI EQUAL 'F1' OR
               W01-FUNZI EQUAL 'C1' OR
+USO044        W01-FUNZI EQUAL 'O2' OR
+USO044        W01-FUNZI EQUAL 'F2' OR
+USO044        W01-FUNZI EQUAL 'C2' OR
 PANZ  *       W01-FUNZI EQUAL 'DE'
 PANZ          W01-FUNZI EQUAL 'D1'
               NEXT SENTENCE
@@ -242,7 +311,8 @@ PM0811          WITH UR
               MOVE SQLCA                      TO G01-SQLCA.
 210600     IF  SQLCODE  EQUAL -811
 210600         MOVE ZEROES                     TO SQLCODE
-210600         IF WKS-CABFI EQUAL '03220'
+USO007         PERFORM A0034-LEGGI-A61 THRU A0034-END
+USO007         IF A61-TROVATO
 210600            PERFORM A0033-FORZA-FILIALE   THRU  A0033-END
 210600            GO TO A0031-END.
            IF SQLCODE EQUAL CENTO
@@ -312,6 +382,7 @@ E00409        MOVE DAT-KEYGE                  TO G01-DESC4
            MOVE 'A02'             TO DAT-CODIT.
 XBDN01*    MOVE '0102500226NP00'  TO DAT-KEYGE.
 XBDN01     MOVE WKS-ABIUT         TO WKS-DAT-ABIUT.
+USO007     MOVE A61-CFILI         TO WKS-DAT-MDUTI.
 XBDN01     MOVE WKS-DAT-KEYGE     TO DAT-KEYGE.
            EXEC SQL
                 SELECT DAT_RESTO
@@ -351,6 +422,29 @@ PM0811          WITH UR
               MOVE NPDATT                     TO W01-NPDATT.
        A0033-END.
 210600     EXIT.
+      *****************************************************************
+      **   LETTURA TABELLA A61 (ECCEZIONI CAB/FILIALE) PER VERIFICARE**
+      **   SE IL CAB IN -811 HA UNA FILIALE DI FORZATURA CENSITA      *
+      *****************************************************************
+USO007 A0034-LEGGI-A61.
+USO007     MOVE 'N'               TO WKS-A61-SW.
+USO007     MOVE 'A61'             TO DAT-CODIT.
+USO007     MOVE SPACES            TO DAT-KEYGE.
+USO007     MOVE WKS-ABIUT         TO DAT-KEYGE(1:5).
+USO007     MOVE WKS-CABFI         TO DAT-KEYGE(6:5).
+USO007     EXEC SQL
+USO007          SELECT DAT_RESTO
+USO007          INTO   :DAT-RESTO
+USO007          FROM   NPDATT
+USO007          WHERE  DAT_CODIT = :DAT-CODIT
+USO007            AND  DAT_KEYGE = :DAT-KEYGE
+USO007          WITH UR
+USO007     END-EXEC.
+USO007     IF SQLCODE EQUAL ZERO
+USO007        MOVE NPDATT            TO NPA61TC
+USO007        MOVE 'S'               TO WKS-A61-SW.
+USO007 A0034-END.
+USO007     EXIT.
       *****************************************************************
       **   LETTURA TABELLA A51 PER VERIFICA BOLLO STORICIZZATO       **
       *****************************************************************
@@ -541,36 +635,121 @@ PERINF        MOVE DAT-KEYGE                  TO G01-DESC3
       *****************************************************************
        A0055-DELETA-CODIT.
            MOVE W01-NPDATT     TO NPDATT.
-           EXEC SQL DELETE FROM NPDATT
-                WHERE   DAT_CODIT = :DAT-CODIT
-           END-EXEC.
-           IF SQLCODE NOT EQUAL ZERO AND
-              SQLCODE NOT EQUAL CENTO
-              MOVE 'KO'                     TO W01-RCODE
-              MOVE 'S'                      TO G01-TPERR
-              MOVE SQLCODE                  TO G01-PIC3
-              MOVE 'NPDATT'                 TO G01-ARCHI
-              MOVE 'A0055-DELETA-CODIT'     TO G01-LABEL
-              MOVE SQLCA                    TO G01-SQLCA
-              MOVE 'CANCELLAZIONE TABELLA'  TO G01-DESC1.
+USO010     MOVE 'S'                      TO WKS-D1-ALLKEY.
+USO010     IF W01-DAT-KEYGE NOT EQUAL SPACES
+USO010        MOVE 'N'                   TO WKS-D1-ALLKEY.
+USO010     PERFORM A0056-ARCHIVIA-DELETA THRU A0056-END.
+USO050     IF W01-RCODE NOT EQUAL 'KO'
+USO010        EXEC SQL DELETE FROM NPDATT
+USO010             WHERE   DAT_CODIT = :DAT-CODIT
+USO010               AND  (:WKS-D1-ALLKEY = 'S' OR
+USO010                     DAT_KEYGE = :DAT-KEYGE)
+USO010        END-EXEC
+              IF SQLCODE NOT EQUAL ZERO AND
+                 SQLCODE NOT EQUAL CENTO
+                 MOVE 'KO'                     TO W01-RCODE
+                 MOVE 'S'                      TO G01-TPERR
+                 MOVE SQLCODE                  TO G01-PIC3
+                 MOVE 'NPDATT'                 TO G01-ARCHI
+                 MOVE 'A0055-DELETA-CODIT'     TO G01-LABEL
+                 MOVE SQLCA                    TO G01-SQLCA
+                 MOVE 'CANCELLAZIONE TABELLA'  TO G01-DESC1
+USO050     END-IF.
        A0055-END.
            EXIT.
       *****************************************************************
+      **   ARCHIVIAZIONE IN STORICO (A63) DELLE RIGHE IN CANCELLAZ.  **
+      **   PRIMA DELLA DELETE EFFETTIVA, PER CONSENTIRNE IL RECUPERO **
+      *****************************************************************
+USO010 A0056-ARCHIVIA-DELETA.
+USO010     EXEC SQL OPEN CUR-DELA END-EXEC.
+USO010     IF SQLCODE EQUAL ZERO
+USO010        PERFORM A0057-FETCH-DELA THRU A0057-END
+USO010        PERFORM A0058-CICLO-DELA THRU A0058-END
+USO010           UNTIL SQLCODE NOT EQUAL ZERO
+USO010        EXEC SQL CLOSE CUR-DELA END-EXEC
+USO050     ELSE
+USO050        MOVE 'KO'                          TO W01-RCODE
+USO050        MOVE 'S'                           TO G01-TPERR
+USO050        MOVE SQLCODE                       TO G01-PIC3
+USO050        MOVE 'NPDATT'                      TO G01-ARCHI
+USO050        MOVE 'NPW01R'                      TO G01-ROUNM
+USO050        MOVE 'A0056-ARCHIVIA-DELETA'       TO G01-LABEL
+USO050        MOVE 'OPEN CURSORE STORICO DELETA' TO G01-DESC1
+USO050        MOVE SQLCA                         TO G01-SQLCA
+USO010     END-IF.
+USO010 A0056-END.
+USO010     EXIT.
+      *****************************************************************
+      **   FETCH DEL CURSORE DI ARCHIVIAZIONE CANCELLAZIONE          **
+      *****************************************************************
+USO010 A0057-FETCH-DELA.
+USO010     EXEC SQL FETCH CUR-DELA
+USO010          INTO :DAT-CODIT,
+USO010               :DAT-KEYGE,
+USO010               :DAT-RESTO
+USO010     END-EXEC.
+USO050     IF SQLCODE NOT EQUAL ZERO AND
+USO050        SQLCODE NOT EQUAL CENTO
+USO050        MOVE 'KO'                          TO W01-RCODE
+USO050        MOVE 'S'                           TO G01-TPERR
+USO050        MOVE SQLCODE                       TO G01-PIC3
+USO050        MOVE 'NPDATT'                      TO G01-ARCHI
+USO050        MOVE 'NPW01R'                      TO G01-ROUNM
+USO050        MOVE 'A0057-FETCH-DELA'            TO G01-LABEL
+USO050        MOVE 'FETCH CURSORE STORICO DELETA' TO G01-DESC1
+USO050        MOVE SQLCA                         TO G01-SQLCA.
+USO010 A0057-END.
+USO010     EXIT.
+      *****************************************************************
+      **   STORICIZZAZIONE DI UNA RIGA E AVANZAMENTO DEL CURSORE     **
+      *****************************************************************
+USO010 A0058-CICLO-DELA.
+USO010     MOVE DAT-CODIT           TO WKS-SALVA-CODIT.
+USO010     MOVE DAT-KEYGE           TO WKS-SALVA-KEYGE.
+USO010     MOVE DAT-RESTO           TO WKS-SALVA-RESTO.
+USO010     PERFORM A0065-SALVA-STORICO THRU A0065-END.
+USO010     PERFORM A0057-FETCH-DELA    THRU A0057-END.
+USO010 A0058-END.
+USO010     EXIT.
+      *****************************************************************
       **   AGGIORNAMENTO TABELLA                                     **
       *****************************************************************
        A0060-AGGIORNA.
            MOVE W01-NPDATT     TO NPDATT.
+USO009     EXEC SQL
+USO009          SELECT DAT_RESTO,
+USO050                 DAT_KEYGE
+USO009          INTO   :WKS-SALVA-RESTO,
+USO050                 :WKS-SALVA-KEYGE-PRI
+USO009          FROM   NPDATT
+USO009          WHERE  DAT_CODIT = :DAT-CODIT
+USO009            AND  DAT_KEYGE = :DAT-KEYGE
+USO009          WITH UR
+USO009     END-EXEC.
+USO009     MOVE DAT-CODIT           TO WKS-SALVA-CODIT.
+USO009     MOVE DAT-KEYGE           TO WKS-SALVA-KEYGE.
            EXEC SQL
                 UPDATE  NPDATT
                 SET     DAT_RESTO = :DAT-RESTO
                 WHERE   DAT_CODIT = :DAT-CODIT
                   AND   DAT_KEYGE = :DAT-KEYGE
            END-EXEC.
-           IF SQLCODE NOT EQUAL ZERO AND
-              SQLCODE NOT EQUAL CENTO
+USO051     MOVE SQLCODE                TO WKS-SALVA-SQLCODE.
+USO009     IF WKS-SALVA-SQLCODE EQUAL ZERO
+USO009        PERFORM A0065-SALVA-STORICO THRU A0065-END.
+USO020     IF WKS-SALVA-SQLCODE EQUAL ZERO
+USO020        AND DAT-CODIT EQUAL 'A01'
+USO020        AND WKS-SALVA-RESTO(34:10) NOT EQUAL DAT-RESTO(34:10)
+USO020        PERFORM A0061-LOG-FLAG-A01 THRU A0061-END.
+USO037     IF WKS-SALVA-SQLCODE EQUAL ZERO
+USO037        AND DAT-CODIT EQUAL 'A90'
+USO037        PERFORM A0066-LOG-FLAG-A90 THRU A0066-END.
+           IF WKS-SALVA-SQLCODE NOT EQUAL ZERO AND
+              WKS-SALVA-SQLCODE NOT EQUAL CENTO
               MOVE 'KO'                       TO W01-RCODE
               MOVE 'S'                        TO G01-TPERR
-              MOVE SQLCODE                    TO G01-PIC3
+              MOVE WKS-SALVA-SQLCODE          TO G01-PIC3
               MOVE 'NPDATT'                   TO G01-ARCHI
               MOVE 'NPW01R'                   TO G01-ROUNM
               MOVE 'A0060-AGGIORNA'           TO G01-LABEL
@@ -579,10 +758,10 @@ PERINF        MOVE DAT-KEYGE                  TO G01-DESC3
               MOVE DESCR-TIPO                 TO G01-DESC2
 PERINF        MOVE DAT-KEYGE                  TO G01-DESC3
               MOVE SQLCA                      TO G01-SQLCA.
-           IF SQLCODE EQUAL CENTO
+           IF WKS-SALVA-SQLCODE EQUAL CENTO
               MOVE 'GE'                       TO W01-RCODE
               MOVE 'S'                        TO G01-TPERR
-              MOVE SQLCODE                    TO G01-PIC3
+              MOVE WKS-SALVA-SQLCODE          TO G01-PIC3
               MOVE 'NPDATT'                   TO G01-ARCHI
               MOVE 'NPW01R'                   TO G01-ROUNM
               MOVE 'A0060-AGGIORNA'           TO G01-LABEL
@@ -594,6 +773,96 @@ PERINF        MOVE DAT-KEYGE                  TO G01-DESC3
               MOVE SQLCA                      TO G01-SQLCA.
        A0060-END.
            EXIT.
+USO020*****************************************************************
+USO020**   TRACCIATURA VARIAZIONE FLAG COMPORTAMENTO BANCA (A01/A64) **
+USO020*****************************************************************
+USO020 A0061-LOG-FLAG-A01.
+USO020     MOVE SPACES              TO NPA64TC.
+USO020     MOVE 'A64'               TO A64-CODIT.
+USO020     MOVE WKS-SALVA-KEYGE(1:5) TO A64-ABIUT.
+USO020     ADD 1                    TO WKS-A64-SEQ.
+USO020     ACCEPT WKS-A64-DATA      FROM DATE.
+USO020     ACCEPT WKS-A64-ORA       FROM TIME.
+USO020     MOVE WKS-A64-DATA        TO A64-DATA.
+USO020     MOVE WKS-A64-ORA         TO A64-ORA.
+USO020     MOVE WKS-A64-SEQ         TO A64-SEQ.
+USO020     MOVE G01-PGMNM           TO A64-PGMNM.
+USO020     MOVE WKS-SALVA-RESTO(34:10) TO A64-PRIMA.
+USO020     MOVE DAT-RESTO(34:10)       TO A64-DOPO.
+USO020     MOVE NPA64TC             TO NPDATT.
+USO020     EXEC SQL
+USO020          INSERT
+USO020          INTO NPDATT
+USO020               ( DAT_CODIT,  DAT_KEYGE,  DAT_RESTO)
+USO020          VALUES
+USO020               (:DAT-CODIT, :DAT-KEYGE, :DAT-RESTO)
+USO020     END-EXEC.
+USO050     IF SQLCODE NOT EQUAL ZERO
+USO050        MOVE 'KO'                       TO W01-RCODE
+USO050        MOVE 'S'                        TO G01-TPERR
+USO050        MOVE SQLCODE                    TO G01-PIC3
+USO050        MOVE 'NPDATT'                   TO G01-ARCHI
+USO050        MOVE 'NPW01R'                   TO G01-ROUNM
+USO050        MOVE 'A0061-LOG-FLAG-A01'       TO G01-LABEL
+USO050        MOVE 'INSERT STORICO A64'       TO G01-DESC1
+USO050        MOVE SQLCA                      TO G01-SQLCA.
+USO020 A0061-END.
+USO020     EXIT.
+USO037*****************************************************************
+USO037**   TRACCIATURA VARIAZIONE PARAMETRI SPEDIZIONE (A90/A65)     **
+USO037*****************************************************************
+USO037 A0066-LOG-FLAG-A90.
+USO037     MOVE WKS-SALVA-CODIT     TO WKS-A90-RIGA-CODIT.
+USO050     MOVE WKS-SALVA-KEYGE-PRI TO WKS-A90-RIGA-KEYGE.
+USO037     MOVE WKS-SALVA-RESTO     TO WKS-A90-RIGA-RESTO.
+USO037     MOVE WKS-A90-RIGA        TO NPA90TC.
+USO037     MOVE A90-FSPEB           TO WKS-A90-PRI-FSPEB.
+USO037     MOVE A90-FILBA           TO WKS-A90-PRI-FILBA.
+USO037     MOVE A90-FGETI           TO WKS-A90-PRI-FGETI.
+USO037     MOVE DAT-CODIT           TO WKS-A90-RIGA-CODIT.
+USO037     MOVE DAT-KEYGE           TO WKS-A90-RIGA-KEYGE.
+USO037     MOVE DAT-RESTO           TO WKS-A90-RIGA-RESTO.
+USO037     MOVE WKS-A90-RIGA        TO NPA90TC.
+USO037     IF A90-FSPEB NOT EQUAL WKS-A90-PRI-FSPEB
+USO037        OR A90-FILBA NOT EQUAL WKS-A90-PRI-FILBA
+USO037        OR A90-FGETI NOT EQUAL WKS-A90-PRI-FGETI
+USO037        MOVE SPACES              TO NPA65TC
+USO037        MOVE 'A65'               TO A65-CODIT
+USO037        MOVE WKS-SALVA-KEYGE(1:5) TO A65-ABIUT
+USO037        ADD 1                    TO WKS-A65-SEQ
+USO037        ACCEPT WKS-A65-DATA      FROM DATE
+USO037        ACCEPT WKS-A65-ORA       FROM TIME
+USO037        MOVE WKS-A65-DATA        TO A65-DATA
+USO037        MOVE WKS-A65-ORA         TO A65-ORA
+USO037        MOVE WKS-A65-SEQ         TO A65-SEQ
+USO037        MOVE G01-PGMNM           TO A65-PGMNM
+USO037        MOVE WKS-A90-PRI-FSPEB   TO A65-PRI-FSPEB
+USO037        MOVE WKS-A90-PRI-FILBA   TO A65-PRI-FILBA
+USO037        MOVE WKS-A90-PRI-FGETI   TO A65-PRI-FGETI
+USO037        MOVE A90-FSPEB           TO A65-DOP-FSPEB
+USO037        MOVE A90-FILBA           TO A65-DOP-FILBA
+USO037        MOVE A90-FGETI           TO A65-DOP-FGETI
+USO037        MOVE NPA65TC             TO NPDATT
+USO037        EXEC SQL
+USO037             INSERT
+USO037             INTO NPDATT
+USO037                  ( DAT_CODIT,  DAT_KEYGE,  DAT_RESTO)
+USO037             VALUES
+USO037                  (:DAT-CODIT, :DAT-KEYGE, :DAT-RESTO)
+USO037        END-EXEC
+USO050        IF SQLCODE NOT EQUAL ZERO
+USO050           MOVE 'KO'                       TO W01-RCODE
+USO050           MOVE 'S'                        TO G01-TPERR
+USO050           MOVE SQLCODE                    TO G01-PIC3
+USO050           MOVE 'NPDATT'                   TO G01-ARCHI
+USO050           MOVE 'NPW01R'                   TO G01-ROUNM
+USO050           MOVE 'A0066-LOG-FLAG-A90'       TO G01-LABEL
+USO050           MOVE 'INSERT STORICO A65'       TO G01-DESC1
+USO050           MOVE SQLCA                      TO G01-SQLCA
+USO037        END-IF
+USO037     END-IF.
+USO037 A0066-END.
+USO037     EXIT.
 CALUS1*****************************************************************
 CALUS1**   AGGIORNAMENTO TABELLA                                     **
 CALUS1*****************************************************************
@@ -601,6 +870,20 @@ CALUS1 A0062-AGGIORNA.
 CALUS1*
 CALUS1     MOVE W01-NPDATT     TO NPDATT.
 CALUS1*
+USO008     EXEC SQL
+USO008          SELECT DAT_RESTO
+USO008          INTO   :DAT-RESTO
+USO008          FROM   NPDATT
+USO008          WHERE  DAT_CODIT = :DAT-CODIT
+USO008            AND  DAT_KEYGE = :DAT-KEYGE
+USO008          WITH UR
+USO008     END-EXEC.
+USO008     MOVE SPACES              TO A62-PRIMA.
+USO008     MOVE DAT-RESTO(3:2)      TO A62-PRIMA(1:2).
+USO009     MOVE DAT-CODIT           TO WKS-SALVA-CODIT.
+USO009     MOVE DAT-KEYGE           TO WKS-SALVA-KEYGE.
+USO009     MOVE DAT-RESTO           TO WKS-SALVA-RESTO.
+CALUS1*
 CALUS1     EXEC SQL
 CALUS1          UPDATE  NPDATT
 CALUS1          SET     DAT_RESTO =
@@ -610,11 +893,19 @@ CALUS1          WHERE   DAT_CODIT = :DAT-CODIT
 CALUS1            AND   DAT_KEYGE = :DAT-KEYGE
 CALUS1     END-EXEC.
 CALUS1*
-CALUS1     IF SQLCODE NOT EQUAL ZERO AND
-CALUS1        SQLCODE NOT EQUAL CENTO
+USO051     MOVE SQLCODE                TO WKS-SALVA-SQLCODE.
+USO008     IF WKS-SALVA-SQLCODE EQUAL ZERO
+USO008        MOVE 'U1'             TO A62-FUNZI
+USO008        MOVE SPACES           TO A62-DOPO
+USO008        MOVE 'NO'             TO A62-DOPO(1:2)
+USO008        PERFORM A0063-LOG-PATCH THRU A0063-END
+USO009        PERFORM A0065-SALVA-STORICO THRU A0065-END.
+CALUS1*
+CALUS1     IF WKS-SALVA-SQLCODE NOT EQUAL ZERO AND
+CALUS1        WKS-SALVA-SQLCODE NOT EQUAL CENTO
 CALUS1        MOVE 'KO'                       TO W01-RCODE
 CALUS1        MOVE 'S'                        TO G01-TPERR
-CALUS1        MOVE SQLCODE                    TO G01-PIC3
+CALUS1        MOVE WKS-SALVA-SQLCODE          TO G01-PIC3
 CALUS1        MOVE 'NPDATT'                   TO G01-ARCHI
 CALUS1        MOVE 'NPW01R'                   TO G01-ROUNM
 CALUS1        MOVE 'A0062-AGGIORNA'           TO G01-LABEL
@@ -624,10 +915,10 @@ CALUS1        MOVE DESCR-TIPO                 TO G01-DESC2
 CALUS1        MOVE DAT-KEYGE                  TO G01-DESC3
 CALUS1        MOVE SQLCA                      TO G01-SQLCA.
 CALUS1*
-CALUS1     IF SQLCODE EQUAL CENTO
+CALUS1     IF WKS-SALVA-SQLCODE EQUAL CENTO
 CALUS1        MOVE 'GE'                       TO W01-RCODE
 CALUS1        MOVE 'S'                        TO G01-TPERR
-CALUS1        MOVE SQLCODE                    TO G01-PIC3
+CALUS1        MOVE WKS-SALVA-SQLCODE          TO G01-PIC3
 CALUS1        MOVE 'NPDATT'                   TO G01-ARCHI
 CALUS1        MOVE 'NPW01R'                   TO G01-ROUNM
 CALUS1        MOVE 'A0062-AGGIORNA'           TO G01-LABEL
@@ -646,6 +937,20 @@ CALUS1 A0064-AGGIORNA.
 CALUS1*
 CALUS1     MOVE W01-NPDATT     TO NPDATT.
 CALUS1*
+USO008     EXEC SQL
+USO008          SELECT DAT_RESTO
+USO008          INTO   :DAT-RESTO
+USO008          FROM   NPDATT
+USO008          WHERE  DAT_CODIT = :DAT-CODIT
+USO008            AND  DAT_KEYGE = :DAT-KEYGE
+USO008          WITH UR
+USO008     END-EXEC.
+USO008     MOVE SPACES              TO A62-PRIMA.
+USO008     MOVE DAT-RESTO(13:4)     TO A62-PRIMA(1:4).
+USO009     MOVE DAT-CODIT           TO WKS-SALVA-CODIT.
+USO009     MOVE DAT-KEYGE           TO WKS-SALVA-KEYGE.
+USO009     MOVE DAT-RESTO           TO WKS-SALVA-RESTO.
+CALUS1*
 CALUS1     EXEC SQL
 CALUS1          UPDATE  NPDATT
 CALUS1          SET     DAT_RESTO =
@@ -655,11 +960,19 @@ CALUS1          WHERE   DAT_CODIT = :DAT-CODIT
 CALUS1            AND   DAT_KEYGE = :DAT-KEYGE
 CALUS1     END-EXEC.
 CALUS1*
-CALUS1     IF SQLCODE NOT EQUAL ZERO AND
-CALUS1        SQLCODE NOT EQUAL CENTO
+USO051     MOVE SQLCODE                TO WKS-SALVA-SQLCODE.
+USO008     IF WKS-SALVA-SQLCODE EQUAL ZERO
+USO008        MOVE 'U2'             TO A62-FUNZI
+USO008        MOVE SPACES           TO A62-DOPO
+USO008        MOVE 'NONO'           TO A62-DOPO(1:4)
+USO008        PERFORM A0063-LOG-PATCH THRU A0063-END
+USO009        PERFORM A0065-SALVA-STORICO THRU A0065-END.
+CALUS1*
+CALUS1     IF WKS-SALVA-SQLCODE NOT EQUAL ZERO AND
+CALUS1        WKS-SALVA-SQLCODE NOT EQUAL CENTO
 CALUS1        MOVE 'KO'                       TO W01-RCODE
 CALUS1        MOVE 'S'                        TO G01-TPERR
-CALUS1        MOVE SQLCODE                    TO G01-PIC3
+CALUS1        MOVE WKS-SALVA-SQLCODE          TO G01-PIC3
 CALUS1        MOVE 'NPDATT'                   TO G01-ARCHI
 CALUS1        MOVE 'NPW01R'                   TO G01-ROUNM
 CALUS1        MOVE 'A0064-AGGIORNA'           TO G01-LABEL
@@ -669,10 +982,10 @@ CALUS1        MOVE DESCR-TIPO                 TO G01-DESC2
 CALUS1        MOVE DAT-KEYGE                  TO G01-DESC3
 CALUS1        MOVE SQLCA                      TO G01-SQLCA.
 CALUS1*
-CALUS1     IF SQLCODE EQUAL CENTO
+CALUS1     IF WKS-SALVA-SQLCODE EQUAL CENTO
 CALUS1        MOVE 'GE'                       TO W01-RCODE
 CALUS1        MOVE 'S'                        TO G01-TPERR
-CALUS1        MOVE SQLCODE                    TO G01-PIC3
+CALUS1        MOVE WKS-SALVA-SQLCODE          TO G01-PIC3
 CALUS1        MOVE 'NPDATT'                   TO G01-ARCHI
 CALUS1        MOVE 'NPW01R'                   TO G01-ROUNM
 CALUS1        MOVE 'A0064-AGGIORNA'           TO G01-LABEL
@@ -684,6 +997,86 @@ CALUS1        MOVE SQLCA                      TO G01-SQLCA.
 CALUS1*
 CALUS1 A0064-END.
 CALUS1     EXIT.
+      *****************************************************************
+      **   TRACCIATURA PATCH DIRETTA (FUNZIONI U1/U2) SU TABELLA A62 **
+      *****************************************************************
+USO008 A0063-LOG-PATCH.
+USO009     MOVE WKS-SALVA-CODIT     TO A62-CODIT-PAT.
+USO009     MOVE WKS-SALVA-KEYGE     TO A62-KEYGE-PAT.
+USO008     ADD 1                    TO WKS-A62-SEQ.
+USO008     ACCEPT WKS-A62-DATA      FROM DATE.
+USO008     ACCEPT WKS-A62-ORA       FROM TIME.
+USO008     MOVE 'A62'               TO A62-CODIT.
+USO009     MOVE WKS-SALVA-KEYGE(1:5) TO A62-ABIUT.
+USO008     MOVE WKS-A62-DATA        TO A62-DATA.
+USO008     MOVE WKS-A62-ORA         TO A62-ORA.
+USO008     MOVE WKS-A62-SEQ         TO A62-SEQ.
+USO008     MOVE G01-PGMNM           TO A62-PGMNM.
+USO008     MOVE NPA62TC             TO NPDATT.
+USO008     EXEC SQL
+USO008          INSERT
+USO008          INTO NPDATT
+USO008               ( DAT_CODIT,  DAT_KEYGE,  DAT_RESTO)
+USO008          VALUES
+USO008               (:DAT-CODIT, :DAT-KEYGE, :DAT-RESTO)
+USO008     END-EXEC.
+USO050     IF SQLCODE NOT EQUAL ZERO
+USO050        MOVE 'KO'                       TO W01-RCODE
+USO050        MOVE 'S'                        TO G01-TPERR
+USO050        MOVE SQLCODE                    TO G01-PIC3
+USO050        MOVE 'NPDATT'                   TO G01-ARCHI
+USO050        MOVE 'NPW01R'                   TO G01-ROUNM
+USO050        MOVE 'A0063-LOG-PATCH'          TO G01-LABEL
+USO050        MOVE 'INSERT STORICO A62'       TO G01-DESC1
+USO050        MOVE SQLCA                      TO G01-SQLCA.
+USO008 A0063-END.
+USO008     EXIT.
+      *****************************************************************
+      **   STORICIZZAZIONE VALORE PRECEDENTE LA MODIFICA (UP/U1/U2)  **
+      **   PER CONSENTIRE LA RICOSTRUZIONE DELLA RIGA AD UNA DATA    **
+      *****************************************************************
+USO009 A0065-SALVA-STORICO.
+USO009     MOVE SPACES              TO NPA63TC.
+USO009     MOVE 'A63'               TO A63-CODIT.
+USO009     MOVE WKS-SALVA-CODIT     TO A63-CODIT-ORIG.
+USO009     ADD 1                    TO WKS-A63-SEQ.
+USO009     ACCEPT WKS-A63-DATA      FROM DATE.
+USO009     ACCEPT WKS-A63-ORA       FROM TIME.
+USO009     MOVE WKS-A63-DATA        TO A63-DATA.
+USO009     MOVE WKS-A63-ORA         TO A63-ORA.
+USO009     MOVE WKS-A63-SEQ         TO A63-SEQ.
+USO009     MOVE WKS-SALVA-KEYGE     TO A63-KEYGE-ORIG.
+USO009     MOVE G01-PGMNM           TO A63-PGMNM.
+USO052     IF WKS-SALVA-RESTO(161:40) NOT EQUAL SPACES
+USO052        MOVE 'KO'                       TO W01-RCODE
+USO052        MOVE 'S'                        TO G01-TPERR
+USO052        MOVE ZERO                       TO G01-PIC3
+USO052        MOVE 'NPDATT'                   TO G01-ARCHI
+USO052        MOVE 'NPW01R'                   TO G01-ROUNM
+USO052        MOVE 'A0065-SALVA-STORICO'      TO G01-LABEL
+USO052        MOVE 'RESTO OLTRE 160 BYTE -'   TO G01-DESC1
+USO052        MOVE 'STORICIZZAZIONE RIFIUTATA' TO G01-DESC2
+USO052        GO TO A0065-END.
+USO009     MOVE WKS-SALVA-RESTO(1:160) TO A63-RESTO-ORIG.
+USO009     MOVE NPA63TC             TO NPDATT.
+USO009     EXEC SQL
+USO009          INSERT
+USO009          INTO NPDATT
+USO009               ( DAT_CODIT,  DAT_KEYGE,  DAT_RESTO)
+USO009          VALUES
+USO009               (:DAT-CODIT, :DAT-KEYGE, :DAT-RESTO)
+USO009     END-EXEC.
+USO050     IF SQLCODE NOT EQUAL ZERO
+USO050        MOVE 'KO'                       TO W01-RCODE
+USO050        MOVE 'S'                        TO G01-TPERR
+USO050        MOVE SQLCODE                    TO G01-PIC3
+USO050        MOVE 'NPDATT'                   TO G01-ARCHI
+USO050        MOVE 'NPW01R'                   TO G01-ROUNM
+USO050        MOVE 'A0065-SALVA-STORICO'      TO G01-LABEL
+USO050        MOVE 'INSERT STORICO A63'       TO G01-DESC1
+USO050        MOVE SQLCA                      TO G01-SQLCA.
+USO009 A0065-END.
+USO009     EXIT.
       *****************************************************************
       **   OPEN DEL CURSORE PER CODICE TABELLA                       **
       *****************************************************************
@@ -748,6 +1141,70 @@ PERINF        MOVE DAT-KEYGE                TO G01-DESC3
               MOVE 'CLOSE CURS SU NPDATT'   TO G01-DESC1.
        A0090-END.
            EXIT.
+      *****************************************************************
+USO044**   OPEN DEL CURSORE PER CODICE TABELLA + SINGOLO ISTITUTO    **
+      *****************************************************************
+USO044 A0071-OPEN-CUR2.
+USO044     MOVE W01-NPDATT                  TO NPDATT.
+USO044     EXEC SQL OPEN CUR-ADAB END-EXEC.
+USO044     IF SQLCODE NOT EQUAL ZERO
+USO044        MOVE 'KO'                     TO W01-RCODE
+USO044        MOVE WRK-PGMNM                TO G01-PGMNM
+USO044        MOVE 'S'                      TO G01-TPERR
+USO044        MOVE SQLCODE                  TO G01-PIC3
+USO044        MOVE SQLCA                    TO G01-SQLCA
+USO044        MOVE 'NPDATT'                 TO G01-ARCHI
+USO044        MOVE 'A0071-OPEN'             TO G01-LABEL
+USO044        MOVE SQLCA                    TO G01-SQLCA
+USO044        MOVE 'OPEN CURS SU NPDATT'    TO G01-DESC1
+USO044        MOVE DAT-KEYGE                TO G01-DESC3
+USO044     ELSE
+USO044        PERFORM A0081-FETCH-CUR2      THRU A0081-END.
+USO044 A0071-END.
+USO044     EXIT.
+      *****************************************************************
+USO044**   FETCH DEL CURSORE PER CODICE TABELLA + SINGOLO ISTITUTO   **
+      *****************************************************************
+USO044 A0081-FETCH-CUR2.
+USO044     EXEC SQL FETCH CUR-ADAB
+USO044              INTO :DAT-CODIT,
+USO044                   :DAT-KEYGE,
+USO044                   :DAT-RESTO
+USO044     END-EXEC.
+USO044     IF SQLCODE NOT EQUAL ZERO   AND
+USO044        SQLCODE NOT EQUAL CENTO
+USO044        MOVE 'KO'                     TO W01-RCODE
+USO044        MOVE 'S'                      TO G01-TPERR
+USO044        MOVE WRK-PGMNM                TO G01-PGMNM
+USO044        MOVE SQLCODE                  TO G01-PIC3
+USO044        MOVE 'NPDATT'                 TO G01-ARCHI
+USO044        MOVE 'A0081-FETCH-CUR2'       TO G01-LABEL
+USO044        MOVE SQLCA                    TO G01-SQLCA
+USO044        MOVE DAT-KEYGE                TO G01-DESC3
+USO044        MOVE 'FETCH CUR-ADAB'         TO G01-DESC1.
+USO044     IF SQLCODE EQUAL ZERO
+USO044        MOVE NPDATT                   TO   W01-NPDATT.
+USO044     IF SQLCODE EQUAL CENTO
+USO044        PERFORM A0091-CLOSE-CUR2      THRU A0091-END
+USO044        MOVE 'GE'                     TO   W01-RCODE.
+USO044 A0081-END.
+USO044     EXIT.
+      *****************************************************************
+USO044**   CLOSE DEL CURSORE PER CODICE TABELLA + SINGOLO ISTITUTO   **
+      *****************************************************************
+USO044 A0091-CLOSE-CUR2.
+USO044     EXEC SQL CLOSE CUR-ADAB END-EXEC.
+USO044     IF SQLCODE NOT EQUAL ZERO
+USO044        MOVE 'KO'                     TO W01-RCODE
+USO044        MOVE 'S'                      TO G01-TPERR
+USO044        MOVE SQLCODE                  TO G01-PIC3
+USO044        MOVE 'NPDATT'                 TO G01-ARCHI
+USO044        MOVE 'A0091-CLOSE-CUR2'       TO G01-LABEL
+USO044        MOVE SQLCA                    TO G01-SQLCA
+USO044        MOVE DAT-KEYGE                TO G01-DESC3
+USO044        MOVE 'CLOSE CURS SU NPDATT'   TO G01-DESC1.
+USO044 A0091-END.
+USO044     EXIT.
       *---------------------------------------------------------------*
 EXPAND*--------------------------------------------------------
 EXPAND* FINE ESPLOSIONE COPY NPW01R
