@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPW06B.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPW06B    CARICAMENTO MASSIVO ANAGRAFICA FILIALI (NPW06P)    *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO012* 260809 PRIMA STESURA - CARICO BATCH DI NUOVE/VARIATE FILIALI  *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CABFILE ASSIGN        TO UT-S-CABFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WKS-CABFILE-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CABFILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD.
+       01  REC-CABFILE.
+           05  REC-ABIUT               PIC X(005).
+           05  REC-CFILI               PIC X(005).
+           05  REC-SERVI               PIC X(004).
+           05  REC-CABFI               PIC X(005).
+           05  REC-PRFIL               PIC X(005).
+           05  REC-CAPOG               PIC X(001).
+           05  REC-BRAND               PIC X(003).
+           05  REC-CHIUS               PIC X(001).
+           05  REC-FGGES               PIC X(001).
+           05  REC-DESCR-CF            PIC X(030).
+           05  REC-DESCS-CF            PIC X(015).
+           05  REC-DATI                PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WKS-CABFILE-FS              PIC X(002).
+       01  SW-FINE-CABFILE             PIC 9(001) VALUE ZERO.
+           88  FINE-CABFILE                   VALUE 1.
+       01  CONTATORI.
+           05  CNT-LETTI               PIC 9(007) COMP-3 VALUE ZERO.
+           05  CNT-INSERITI            PIC 9(007) COMP-3 VALUE ZERO.
+           05  CNT-AGGIORNATI          PIC 9(007) COMP-3 VALUE ZERO.
+           05  CNT-RIGETTATI           PIC 9(007) COMP-3 VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(060) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(050)
+                VALUE 'NPW06B - CARICAMENTO MASSIVO ANAGRAFICA FILIALI'.
+       01  REP-RIGA-LETTI.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(030)
+                VALUE 'RECORD LETTI IN INGRESSO ...: '.
+           05  REP-LETTI               PIC ZZZ.ZZ9.
+       01  REP-RIGA-INSERITI.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(030)
+                VALUE 'FILIALI INSERITE (NUOVE) ...: '.
+           05  REP-INSERITI            PIC ZZZ.ZZ9.
+       01  REP-RIGA-AGGIORNATI.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(030)
+                VALUE 'FILIALI AGGIORNATE (VARIATE): '.
+           05  REP-AGGIORNATI          PIC ZZZ.ZZ9.
+       01  REP-RIGA-RIGETTATI.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(030)
+                VALUE 'RECORD RIGETTATI ...........: '.
+           05  REP-RIGETTATI           PIC ZZZ.ZZ9.
+       01  REP-RIGA-RIGETTO-DET.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(015)
+                VALUE 'RIGETTATO ABI '.
+           05  REP-DET-ABIUT           PIC X(005).
+           05  FILLER                  PIC X(008) VALUE ' FILIALE'.
+           05  REP-DET-CFILI           PIC X(005).
+           05  FILLER                  PIC X(006) VALUE ' CAB  '.
+           05  REP-DET-CABFI           PIC X(005).
+           05  FILLER                  PIC X(009) VALUE ' RCODE  '.
+           05  REP-DET-RCODE           PIC X(002).
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+       COPY  NPW06RC.
+       COPY  NPG01RC.
+       COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA            THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPW06B'                    TO WRK-PGMNM.
+           INITIALIZE                          CONTATORI.
+           MOVE ZERO                        TO SW-FINE-CABFILE.
+           OPEN INPUT CABFILE.
+USO050     IF WKS-CABFILE-FS NOT EQUAL '00'
+USO050        DISPLAY 'NPW06B ERRORE APERTURA CABFILE FILE STATUS '
+USO050                WKS-CABFILE-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+       A0000-END.
+           EXIT.
+      **************************************************************
+      ** ELABORAZIONE FILE DI CARICAMENTO                         **
+      **************************************************************
+       B0000-ELABORA.
+           PERFORM C0010-LEGGI-CABFILE      THRU C0010-END.
+           PERFORM C0000-TRATTA-RECORD      THRU C0000-END
+              UNTIL FINE-CABFILE.
+           CLOSE CABFILE.
+USO050     IF WKS-CABFILE-FS NOT EQUAL '00'
+USO050        DISPLAY 'NPW06B ERRORE CHIUSURA CABFILE FILE STATUS '
+USO050                WKS-CABFILE-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** LETTURA FILE DI CARICAMENTO                               **
+      **************************************************************
+       C0010-LEGGI-CABFILE.
+           READ CABFILE
+              AT END
+                 MOVE 1                     TO SW-FINE-CABFILE.
+USO050     IF WKS-CABFILE-FS NOT EQUAL '00' AND
+USO050        WKS-CABFILE-FS NOT EQUAL '10'
+USO050        DISPLAY 'NPW06B ERRORE LETTURA CABFILE FILE STATUS '
+USO050                WKS-CABFILE-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+           IF NOT FINE-CABFILE
+              ADD 1                         TO CNT-LETTI.
+       C0010-END.
+           EXIT.
+      **************************************************************
+      ** TRATTAMENTO DI UN SINGOLO RECORD DI CARICAMENTO           **
+      **************************************************************
+       C0000-TRATTA-RECORD.
+           PERFORM C0020-CARICA-COMMAREA    THRU C0020-END.
+           MOVE 'RE'                        TO W06-FUNZI.
+           PERFORM W0006-RICHIAMO           THRU W0006-END.
+           IF W06-RCODE EQUAL SPACES
+              PERFORM C0030-AGGIORNA        THRU C0030-END
+           ELSE
+              PERFORM C0040-INSERISCI       THRU C0040-END.
+           PERFORM C0010-LEGGI-CABFILE      THRU C0010-END.
+       C0000-END.
+           EXIT.
+      **************************************************************
+      ** CARICAMENTO COMMAREA NPW06P DAL RECORD DI INPUT           **
+      **************************************************************
+       C0020-CARICA-COMMAREA.
+           MOVE SPACES                      TO NPW06RC.
+           MOVE REC-ABIUT                   TO W06-ABIUT.
+           MOVE REC-CFILI                   TO W06-CFILI.
+           MOVE REC-SERVI                   TO W06-SERVI.
+           MOVE REC-CABFI                   TO W06-CABFI.
+           MOVE REC-PRFIL                   TO W06-PRFIL.
+           MOVE REC-CAPOG                   TO W06-CAPOG.
+           MOVE REC-BRAND                   TO W06-BRAND.
+           MOVE REC-CHIUS                   TO W06-CHIUS.
+           MOVE REC-FGGES                   TO W06-FGGES.
+           MOVE REC-DESCR-CF                TO W06-DESCR-CF.
+           MOVE REC-DESCS-CF                TO W06-DESCS-CF.
+           MOVE REC-DATI                    TO W06-DATI.
+       C0020-END.
+           EXIT.
+      **************************************************************
+      ** AGGIORNAMENTO FILIALE GIA' PRESENTE                       **
+      **************************************************************
+       C0030-AGGIORNA.
+           PERFORM C0020-CARICA-COMMAREA    THRU C0020-END.
+           MOVE 'UP'                        TO W06-FUNZI.
+           PERFORM W0006-RICHIAMO           THRU W0006-END.
+           IF W06-RCODE EQUAL SPACES
+              ADD 1                         TO CNT-AGGIORNATI
+           ELSE
+              ADD 1                         TO CNT-RIGETTATI
+              PERFORM Z0020-SEGNALA-RIGETTO THRU Z0020-END.
+       C0030-END.
+           EXIT.
+      **************************************************************
+      ** INSERIMENTO NUOVA FILIALE                                 **
+      **************************************************************
+       C0040-INSERISCI.
+           MOVE 'IS'                        TO W06-FUNZI.
+           PERFORM W0006-RICHIAMO           THRU W0006-END.
+           IF W06-RCODE EQUAL SPACES
+              ADD 1                         TO CNT-INSERITI
+           ELSE
+              ADD 1                         TO CNT-RIGETTATI
+              PERFORM Z0020-SEGNALA-RIGETTO THRU Z0020-END.
+       C0040-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA DETTAGLIO RECORD RIGETTATO                         **
+      **************************************************************
+       Z0020-SEGNALA-RIGETTO.
+           MOVE W06-ABIUT                   TO REP-DET-ABIUT.
+           MOVE W06-CFILI                   TO REP-DET-CFILI.
+           MOVE W06-CABFI                   TO REP-DET-CABFI.
+           MOVE W06-RCODE                   TO REP-DET-RCODE.
+           DISPLAY REP-RIGA-RIGETTO-DET.
+       Z0020-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           MOVE CNT-LETTI                   TO REP-LETTI.
+           MOVE CNT-INSERITI                TO REP-INSERITI.
+           MOVE CNT-AGGIORNATI              TO REP-AGGIORNATI.
+           MOVE CNT-RIGETTATI               TO REP-RIGETTATI.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-LETTI.
+           DISPLAY REP-RIGA-INSERITI.
+           DISPLAY REP-RIGA-AGGIORNATI.
+           DISPLAY REP-RIGA-RIGETTATI.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+USO050**************************************************************
+USO050** GESTIONE ERRORE FATALE SU CABFILE                         **
+USO050**************************************************************
+USO050 Y0000-ERRORE-PGM.
+USO050     MOVE 16                          TO RETURN-CODE.
+USO050     STOP RUN.
+USO050 Y0000-END.
+USO050     EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPW06P
+      *--------------------------------------------------------
+       W0006-RICHIAMO.
+           MOVE 'NPW06P'            TO WRK-MODULO.
+           MOVE NPW06RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW06RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0006-END.
+           EXIT.
