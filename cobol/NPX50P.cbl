@@ -19,6 +19,14 @@ EXPAND*--------------------------------------------------------
       *                                                               *
       *---------------------------------------------------------------*
       *  NPX50R  ROUTINE ACCESSO TABELLA NPERRT TABELLA ERRORI.       *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO016* 260809 AGGIUNTA FUNZIONE NC CONTEGGIO NPERRT PER RANGE NOPER  *
+USO022* 260809 AGGIUNTA FUNZIONE PU PURGA NPERRT PER DATA/ABIUT       *
+USO023* 260809 AGGIUNTA FUNZIONI O2/F2/C2 CURSORE NPERRT PER DATA,    *
+USO023*        USATE DAL REPORT RIEPILOGO GIORNALIERO NPX50D          *
+USO024* 260809 SEGNALAZIONE A VIDEO DEGLI ERRORI GRAVI (G01-TPERR=S)  *
+USO024*        AL MOMENTO DELL'INSERIMENTO SU NPERRT                  *
       *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -38,6 +46,8 @@ EXPAND*--------------------------------------------------------
            05 WKS-CFILI-CUR1        PIC X(05).
            05 WKS-ORA-DA-CUR1       PIC 9(07).
            05 WKS-ORA-A-CUR1        PIC 9(07).
+USO050 01  WKS-CHIAVE-CUR2.
+USO050     05 WKS-DTOPE-CUR2        PIC 9(09).
        01  WKS-CHIAVE-XX.
            05 WKS-ABIUT-XX          PIC X(05).
            05 WKS-CDOPE-XX          PIC X(08).
@@ -86,6 +96,34 @@ EXPAND*--------------------------------------------------------
                       AND   ERR_ORAOP <= :WKS-ORA-A
                  ORDER BY   ERR_ORAOP DESC, ERR_PGMNM
            END-EXEC.
+USO023     EXEC SQL DECLARE CUR-ERR2 CURSOR FOR
+USO023              SELECT  ERR_ABIUT,
+USO023                      ERR_SERVI,
+USO023                      ERR_NOPER,
+USO023                      ERR_CDOPE,
+USO023                      ERR_CTERM,
+USO023                      ERR_CTRAN,
+USO023                      ERR_DTOPE,
+USO023                      ERR_ORAOP,
+USO023                      ERR_CFILI,
+USO023                      ERR_MODNM,
+USO023                      ERR_PGMDR,
+USO023                      ERR_PGMNM,
+USO023                      ERR_ROUNM,
+USO023                      ERR_LABEL,
+USO023                      ERR_ARCHI,
+USO023                      ERR_CDERR,
+USO023                      ERR_DESC1,
+USO023                      ERR_DESC2,
+USO023                      ERR_DESC3,
+USO023                      ERR_DESC4,
+USO023                      ERR_DESC5,
+USO023                      ERR_FILLE,
+USO023                      ERR_SQLCA
+USO023              FROM    NPERRT
+USO023              WHERE   ERR_DTOPE  = :X50-DTOPE-RIC
+USO023           ORDER BY   ERR_ARCHI, ERR_ROUNM, ERR_ORAOP
+USO023     END-EXEC.
        COPY  NPG01RC.
        COPY  NPG03RC.
        COPY  NPX50RC.
@@ -150,6 +188,11 @@ EXPAND*--------------------------------------------------------
               OR X50-FUNZI EQUAL 'O1'
               OR X50-FUNZI EQUAL 'F1'
               OR X50-FUNZI EQUAL 'C1'
+USO016        OR X50-FUNZI EQUAL 'NC'
+USO022        OR X50-FUNZI EQUAL 'PU'
+USO023        OR X50-FUNZI EQUAL 'O2'
+USO023        OR X50-FUNZI EQUAL 'F2'
+USO023        OR X50-FUNZI EQUAL 'C2'
               NEXT SENTENCE
            ELSE
               MOVE 'KO'                         TO X50-RCODE
@@ -191,6 +234,18 @@ PERINF*           MOVE 'NOPER'        TO WKS-CAMPO
               ELSE
               IF X50-ORAOP-A     NOT NUMERIC
                  MOVE 'X50-ORAOP-A'   TO WKS-CAMPO.
+USO016     IF X50-FUNZI EQUAL 'NC'
+USO016        IF X50-NOPER-DA     NOT NUMERIC
+USO016           MOVE 'X50-NOPER-DA'  TO WKS-CAMPO
+USO016        ELSE
+USO016        IF X50-NOPER-A      NOT NUMERIC
+USO016           MOVE 'X50-NOPER-A'   TO WKS-CAMPO.
+USO022     IF X50-FUNZI EQUAL 'PU'
+USO022        IF X50-DTOPE-LIM    NOT NUMERIC
+USO022           MOVE 'X50-DTOPE-LIM' TO WKS-CAMPO.
+USO023     IF X50-FUNZI EQUAL 'O2'
+USO023        IF X50-DTOPE-RIC    NOT NUMERIC
+USO023           MOVE 'X50-DTOPE-RIC' TO WKS-CAMPO.
            IF WKS-CAMPO NOT EQUAL SPACES
               MOVE 'KO'                         TO X50-RCODE
               MOVE 'S'                          TO G01-TPERR
@@ -220,6 +275,22 @@ PERINF*           MOVE 'NOPER'        TO WKS-CAMPO
               PERFORM A0500-FETCH-CUR1          THRU A0500-END.
            IF X50-FUNZI EQUAL 'C1'
               PERFORM A0600-CLOSE-CUR1          THRU A0600-END.
+USO016     IF X50-FUNZI EQUAL 'NC'
+USO016        PERFORM A0015-CONTR-NUM           THRU A0015-END
+USO016        IF X50-RCODE EQUAL SPACES
+USO016           PERFORM A0700-CONTA-NOPER         THRU A0700-END.
+USO022     IF X50-FUNZI EQUAL 'PU'
+USO022        PERFORM A0015-CONTR-NUM           THRU A0015-END
+USO022        IF X50-RCODE EQUAL SPACES
+USO022           PERFORM A0800-PURGA-NPERRT        THRU A0800-END.
+USO023     IF X50-FUNZI EQUAL 'O2'
+USO023        PERFORM A0015-CONTR-NUM           THRU A0015-END
+USO023        IF X50-RCODE EQUAL SPACES
+USO023           PERFORM A0410-OPEN-CUR2           THRU A0410-END.
+USO023     IF X50-FUNZI EQUAL 'F2'
+USO023        PERFORM A0510-FETCH-CUR2          THRU A0510-END.
+USO023     IF X50-FUNZI EQUAL 'C2'
+USO023        PERFORM A0610-CLOSE-CUR2          THRU A0610-END.
        A0020-END.
            EXIT.
       *****************************************************************
@@ -236,6 +307,8 @@ PERINF*           MOVE 'NOPER'        TO WKS-CAMPO
        A0200-INSERT-ERR.
            MOVE X50-NPERRT                   TO NPERRT.
            PERFORM Z0020-INSERT-ERR          THRU Z0020-END.
+USO024     IF G01-TPERR EQUAL 'S'
+USO024        PERFORM Z0021-ALERTA-FATALE    THRU Z0021-END.
        A0200-END.
            EXIT.
       *****************************************************************
@@ -333,6 +406,155 @@ PERINF*           MOVE 'NOPER'        TO WKS-CAMPO
        A0600-END.
            EXIT.
       *****************************************************************
+USO023**   OPEN CURSORE PER DATA (RIEPILOGO GIORNALIERO NPX50D)      **
+      *****************************************************************
+USO023 A0410-OPEN-CUR2.
+USO023     MOVE X50-NPERRT                      TO NPERRT.
+USO023     EXEC SQL OPEN CUR-ERR2
+USO023     END-EXEC.
+USO023     IF SQLCODE NOT EQUAL ZERO
+USO050        MOVE X50-DTOPE-RIC                TO WKS-DTOPE-CUR2
+USO050        MOVE WKS-CHIAVE-CUR2              TO G01-DESC5
+USO023        MOVE 'KO'                         TO X50-RCODE
+USO023        MOVE  WRK-PGMNM                   TO G01-PGMNM
+USO023        MOVE 'S'                          TO G01-TPERR
+USO023        MOVE SQLCODE                      TO G01-PIC3
+USO023        MOVE SQLCA                        TO G01-SQLCA
+USO023        MOVE 'NPERRT'                     TO G01-ARCHI
+USO023        MOVE 'A0410-OPEN-CUR2'            TO G01-LABEL
+USO023        MOVE 'OPEN CURSORE SU NPERRT '    TO G01-DESC1
+USO023     ELSE
+USO023        PERFORM A0510-FETCH-CUR2          THRU A0510-END.
+USO023 A0410-END.
+USO023     EXIT.
+      *****************************************************************
+USO023**   FETCH CURSORE PER DATA (RIEPILOGO GIORNALIERO NPX50D)     **
+      *****************************************************************
+USO023 A0510-FETCH-CUR2.
+USO023     EXEC SQL FETCH CUR-ERR2
+USO023             INTO :ERR-ABIUT,
+USO023                  :ERR-SERVI,
+USO023                  :ERR-NOPER,
+USO023                  :ERR-CDOPE,
+USO023                  :ERR-CTERM,
+USO023                  :ERR-CTRAN,
+USO023                  :ERR-DTOPE,
+USO023                  :ERR-ORAOP,
+USO023                  :ERR-CFILI,
+USO023                  :ERR-MODNM,
+USO023                  :ERR-PGMDR,
+USO023                  :ERR-PGMNM,
+USO023                  :ERR-ROUNM,
+USO023                  :ERR-LABEL,
+USO023                  :ERR-ARCHI,
+USO023                  :ERR-CDERR,
+USO023                  :ERR-DESC1,
+USO023                  :ERR-DESC2,
+USO023                  :ERR-DESC3,
+USO023                  :ERR-DESC4,
+USO023                  :ERR-DESC5,
+USO023                  :ERR-FILLE,
+USO023                  :ERR-SQLCA
+USO023     END-EXEC.
+USO023     IF SQLCODE NOT EQUAL ZERO AND
+USO023        SQLCODE NOT EQUAL CENTO
+USO023        MOVE 'KO'                         TO X50-RCODE
+USO023        MOVE 'S'                          TO G01-TPERR
+USO023        MOVE WRK-PGMNM                    TO G01-PGMNM
+USO023        MOVE SQLCODE                      TO G01-PIC3
+USO023        MOVE 'NPERRT'                     TO G01-ARCHI
+USO023        MOVE 'A0510-FETCH-CUR2'           TO G01-LABEL
+USO023        MOVE SQLCA                        TO G01-SQLCA
+USO023        MOVE 'FETCH CUR-ERR2'             TO G01-DESC1.
+USO023     IF SQLCODE EQUAL CENTO
+USO023        MOVE 'GE'                         TO X50-RCODE.
+USO023     IF SQLCODE EQUAL ZERO
+USO023        MOVE NPERRT                       TO X50-NPERRT.
+USO023 A0510-END.
+USO023     EXIT.
+      *****************************************************************
+USO023**   CLOSE CURSORE PER DATA (RIEPILOGO GIORNALIERO NPX50D)     **
+      *****************************************************************
+USO023 A0610-CLOSE-CUR2.
+USO023     EXEC SQL CLOSE CUR-ERR2
+USO023     END-EXEC
+USO023     IF SQLCODE NOT EQUAL ZERO
+USO023        MOVE 'KO'                         TO X50-RCODE
+USO023        MOVE  WRK-PGMNM                   TO G01-PGMNM
+USO023        MOVE 'S'                          TO G01-TPERR
+USO023        MOVE SQLCODE                      TO G01-PIC3
+USO023        MOVE 'NPERRT'                     TO G01-ARCHI
+USO023        MOVE 'A0610-CLOSE-CUR2'           TO G01-LABEL
+USO023        MOVE SQLCA                        TO G01-SQLCA
+USO023        MOVE 'CLOSE CURSORE SU NPERRT'    TO G01-DESC1.
+USO023 A0610-END.
+USO023     EXIT.
+      *****************************************************************
+USO016**   CONTEGGIO NPERRT PER RANGE NUMERO OPERAZIONE              **
+      *****************************************************************
+USO016 A0700-CONTA-NOPER.
+USO016     MOVE X50-NPERRT                      TO NPERRT.
+USO016     EXEC SQL
+USO016          SELECT COUNT(*)
+USO016            INTO :X50-QUANT
+USO016            FROM NPERRT
+USO016           WHERE ERR_ABIUT   =  :ERR-ABIUT
+USO016             AND ERR_NOPER  >=  :X50-NOPER-DA
+USO016             AND ERR_NOPER  <=  :X50-NOPER-A
+USO016     END-EXEC.
+USO016     IF SQLCODE NOT EQUAL ZERO
+USO016        MOVE 'KO'                         TO X50-RCODE
+USO016        MOVE  WRK-PGMNM                   TO G01-PGMNM
+USO016        MOVE 'S'                          TO G01-TPERR
+USO016        MOVE SQLCODE                      TO G01-PIC3
+USO016        MOVE 'NPERRT'                     TO G01-ARCHI
+USO016        MOVE 'A0700-CONTA-NOPER'          TO G01-LABEL
+USO016        MOVE SQLCA                        TO G01-SQLCA
+USO016        MOVE 'CONTEGGIO PER NOPER'        TO G01-DESC1.
+USO016 A0700-END.
+USO016     EXIT.
+      *****************************************************************
+USO022**   PURGA NPERRT RIGHE ANTECEDENTI A X50-DTOPE-LIM            **
+      *****************************************************************
+USO022 A0800-PURGA-NPERRT.
+USO022     MOVE X50-NPERRT                      TO NPERRT.
+USO022     MOVE ZERO                            TO X50-QUANT.
+USO022     EXEC SQL
+USO022          SELECT COUNT(*)
+USO022            INTO :X50-QUANT
+USO022            FROM NPERRT
+USO022           WHERE ERR_DTOPE  <   :X50-DTOPE-LIM
+USO022             AND (:X50-ALLBCH = 'S' OR
+USO022                  ERR_ABIUT  =   :ERR-ABIUT)
+USO022     END-EXEC.
+USO022     IF SQLCODE NOT EQUAL ZERO
+USO022        MOVE 'KO'                         TO X50-RCODE
+USO022        MOVE  WRK-PGMNM                   TO G01-PGMNM
+USO022        MOVE 'S'                          TO G01-TPERR
+USO022        MOVE SQLCODE                      TO G01-PIC3
+USO022        MOVE 'NPERRT'                     TO G01-ARCHI
+USO022        MOVE 'A0800-PURGA-NPERRT'         TO G01-LABEL
+USO022        MOVE SQLCA                        TO G01-SQLCA
+USO022        MOVE 'CONTEGGIO PRE-PURGA'        TO G01-DESC1
+USO022     ELSE
+USO022        EXEC SQL
+USO022             DELETE FROM NPERRT
+USO022              WHERE ERR_DTOPE  <   :X50-DTOPE-LIM
+USO022                AND (:X50-ALLBCH = 'S' OR
+USO022                     ERR_ABIUT  =   :ERR-ABIUT)
+USO022        END-EXEC
+USO022        IF SQLCODE NOT EQUAL ZERO
+USO022           MOVE 'KO'                      TO X50-RCODE
+USO022           MOVE  WRK-PGMNM                TO G01-PGMNM
+USO022           MOVE 'S'                       TO G01-TPERR
+USO022           MOVE SQLCODE                   TO G01-PIC3
+USO022           MOVE 'NPERRT'                  TO G01-ARCHI
+USO022           MOVE 'A0800-PURGA-NPERRT'      TO G01-LABEL
+USO022           MOVE SQLCA                     TO G01-SQLCA
+USO022           MOVE 'PURGA RIGHE NPERRT'      TO G01-DESC1.
+USO022 A0800-END.
+USO022     EXIT.
+      *****************************************************************
       **   LETTURA TABELLA ERRORI                                    **
       *****************************************************************
        Z0010-READ-ERR.
@@ -436,6 +658,23 @@ PERINF*           MOVE 'NOPER'        TO WKS-CAMPO
            END-EXEC.
        Z0020-END.
            EXIT.
+      *****************************************************************
+USO024**   SEGNALAZIONE ERRORE GRAVE (G01-TPERR = 'S') A VIDEO       **
+      *****************************************************************
+USO024 Z0021-ALERTA-FATALE.
+USO024     DISPLAY 'NPX50P **ERRORE-GRAVE*************************'.
+USO024     DISPLAY 'NPX50P PROGRAMMA  : ' G01-PGMNM
+USO024             '  ROUTINE : '        G01-ROUNM.
+USO024     DISPLAY 'NPX50P LABEL      : ' G01-LABEL.
+USO024     DISPLAY 'NPX50P ARCHIVIO   : ' G01-ARCHI
+USO024             '  CODICE  : '        G01-CDERR.
+USO024     DISPLAY 'NPX50P ABI/UTENTE : ' G01-ABIUT
+USO024             '  DATA OP.: '        G01-DTOPE
+USO024             '  ORA OP. : '        G01-ORAOP.
+USO024     DISPLAY 'NPX50P DESCRIZIONE: ' G01-DESC1.
+USO024     DISPLAY 'NPX50P **********************************'.
+USO024 Z0021-END.
+USO024     EXIT.
       *----------------------------------------------------------------
 EXPAND*--------------------------------------------------------
 EXPAND* FINE ESPLOSIONE COPY NPX50R
