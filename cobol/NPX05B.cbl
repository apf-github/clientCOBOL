@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPX05B.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPX05B    REPORT CHECKPOINT APERTI SU NPCKPT (NPX05P)        *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO014* 260809 PRIMA STESURA - SCORRIMENTO NPCKPT E CALCOLO ANZIANITA'*
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CONTATORI.
+           05  CNT-TROVATI             PIC 9(007) COMP-3 VALUE ZERO.
+      *------------------------------------------------------*
+      *          C A L C O L O   D A T A   O D I E R N A      *
+      *------------------------------------------------------*
+       01  WKS-OGGI                    PIC 9(008).
+      *------------------------------------------------------*
+      *          C A L C O L O   A N Z I A N I T A'           *
+      *------------------------------------------------------*
+       01  WK-CALC-DATA                PIC 9(008).
+       01  WK-CALC-DATAR REDEFINES WK-CALC-DATA.
+           05  WK-CALC-ANNO            PIC 9(004).
+           05  WK-CALC-MESE            PIC 9(002).
+           05  WK-CALC-GG              PIC 9(002).
+       01  WK-CALC-Y                   PIC S9(006) COMP-3.
+       01  WK-CALC-MA                  PIC S9(004) COMP-3.
+       01  WK-CALC-DOY                 PIC S9(006) COMP-3.
+       01  WK-CALC-Y4                  PIC S9(006) COMP-3.
+       01  WK-CALC-Y100                PIC S9(006) COMP-3.
+       01  WK-CALC-Y400                PIC S9(006) COMP-3.
+       01  WK-CALC-GIORNI              PIC S9(009) COMP-3.
+       01  WK-GIORNI-OGGI              PIC S9(009) COMP-3.
+       01  WK-GIORNI-CKPT              PIC S9(009) COMP-3.
+       01  WK-ETA-GIORNI               PIC S9(009) COMP-3.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(060) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(050)
+                VALUE 'NPX05B - CHECKPOINT APERTI SU NPCKPT'.
+       01  REP-RIGA-INTEST.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(010) VALUE 'PROGRAMMA '.
+           05  FILLER                  PIC X(013) VALUE 'DATA ESEGUZ.'.
+           05  FILLER                  PIC X(011) VALUE 'GIORNI ETA'.
+       01  REP-RIGA-DETT.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-PGMNM           PIC X(008).
+           05  FILLER                  PIC X(002) VALUE SPACES.
+           05  REP-DET-DTELA           PIC 9(008).
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-ETA             PIC ZZZ.ZZ9.
+       01  REP-RIGA-NESSUNO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUN CHECKPOINT APERTO SU NPCKPT'.
+       01  REP-RIGA-TOTALI.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(031)
+                VALUE 'CHECKPOINT APERTI TROVATI ...: '.
+           05  REP-TROVATI             PIC ZZZ.ZZ9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+       COPY  NPX05RC.
+       COPY  NPG01RC.
+       COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA            THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPX05B'                    TO WRK-PGMNM.
+           INITIALIZE                          CONTATORI.
+           ACCEPT COBOL-DATE       FROM DATE.
+           MOVE COBDATE-MM         TO WRK-MESE.
+           MOVE COBDATE-GG         TO WRK-GIORNO.
+           IF COBDATE-AA GREATER 90
+              MOVE '19'            TO WRK-SECOLO
+              MOVE COBDATE-AA      TO WRK-AA
+           ELSE
+              MOVE '20'            TO WRK-SECOLO
+              MOVE COBDATE-AA      TO WRK-AA.
+           MOVE WRK-DATA9                   TO WKS-OGGI.
+           MOVE WKS-OGGI                    TO WK-CALC-DATA.
+           PERFORM WK0100-CALCOLA-GIORNI    THRU WK0100-END.
+           MOVE WK-CALC-GIORNI              TO WK-GIORNI-OGGI.
+       A0000-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO DI TUTTE LE RIGHE PRESENTI SU NPCKPT          **
+      **************************************************************
+       B0000-ELABORA.
+           MOVE 'O1'                        TO X05-FUNZI.
+           PERFORM W0005-RICHIAMO           THRU W0005-END.
+           PERFORM B0010-TRATTA-RIGA        THRU B0010-END
+              UNTIL X05-RCODE NOT EQUAL SPACES.
+           IF X05-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPX05B ERRORE SCORRIMENTO NPCKPT '
+              DISPLAY 'X05-RCODE ' X05-RCODE.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** TRATTAMENTO DI UNA RIGA DI CHECKPOINT TROVATA             **
+      **************************************************************
+       B0010-TRATTA-RIGA.
+           ADD 1                            TO CNT-TROVATI.
+           MOVE X05-CKP-DTELA               TO WK-CALC-DATA.
+           PERFORM WK0100-CALCOLA-GIORNI    THRU WK0100-END.
+           MOVE WK-CALC-GIORNI              TO WK-GIORNI-CKPT.
+           COMPUTE WK-ETA-GIORNI = WK-GIORNI-OGGI - WK-GIORNI-CKPT.
+           MOVE X05-CKP-PGMNM               TO REP-DET-PGMNM.
+           MOVE X05-CKP-DTELA               TO REP-DET-DTELA.
+           MOVE WK-ETA-GIORNI                TO REP-DET-ETA.
+           DISPLAY REP-RIGA-DETT.
+           MOVE 'F1'                        TO X05-FUNZI.
+           PERFORM W0005-RICHIAMO           THRU W0005-END.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** CALCOLO NUMERO PROGRESSIVO DI GIORNO CIVILE DI UNA DATA   **
+      ** (ALGORITMO INDIPENDENTE DALLA DATA DI RIFERIMENTO)        **
+      **************************************************************
+       WK0100-CALCOLA-GIORNI.
+           IF WK-CALC-MESE GREATER 2
+              MOVE WK-CALC-ANNO             TO WK-CALC-Y
+              COMPUTE WK-CALC-MA = WK-CALC-MESE - 3
+           ELSE
+              COMPUTE WK-CALC-Y  = WK-CALC-ANNO - 1
+              COMPUTE WK-CALC-MA = WK-CALC-MESE + 9.
+           COMPUTE WK-CALC-DOY =
+              (153 * WK-CALC-MA + 2) / 5 + WK-CALC-GG - 1.
+           COMPUTE WK-CALC-Y4   = WK-CALC-Y / 4.
+           COMPUTE WK-CALC-Y100 = WK-CALC-Y / 100.
+           COMPUTE WK-CALC-Y400 = WK-CALC-Y / 400.
+           COMPUTE WK-CALC-GIORNI = 365 * WK-CALC-Y
+              + WK-CALC-Y4 - WK-CALC-Y100 + WK-CALC-Y400
+              + WK-CALC-DOY.
+       WK0100-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           MOVE CNT-TROVATI                 TO REP-TROVATI.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST.
+           IF CNT-TROVATI EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TOTALI.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPX05P
+      *--------------------------------------------------------
+       W0005-RICHIAMO.
+           MOVE 'NPX05P'            TO WRK-MODULO.
+           MOVE NPX05RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPX05RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0005-END.
+           EXIT.
