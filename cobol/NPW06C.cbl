@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPW06C.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPW06C    RICONCILIAZIONE CAB FILIALI (A02) VERSO ANAGRAFICA *
+      *             UFFICIALE CAB BANCA D'ITALIA (FILE IMPORTATO)     *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO039* 090826 PRIMA STESURA - CONFRONTO CAB NOSTRI / ANAGRAFICA BDI   *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BDICAB ASSIGN        TO UT-S-BDICAB
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WKS-BDICAB-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BDICAB
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD.
+       01  REC-BDICAB.
+           05  REC-CABFI               PIC X(005).
+           05  REC-DESCR               PIC X(040).
+           05  FILLER                  PIC X(005).
+       WORKING-STORAGE SECTION.
+       01  WKS-BDICAB-FS               PIC X(002).
+       01  SW-FINE-BDICAB              PIC 9(001) VALUE ZERO.
+           88  FINE-BDICAB                    VALUE 1.
+      *------------------------------------------------------*
+      *          T A B E L L A   A N A G R A F I C A   B D I  *
+      *------------------------------------------------------*
+       01  TAB-BDI-MAX                  PIC S9(04) COMP VALUE +2000.
+       01  TAB-BDI-IND                  PIC S9(04) COMP VALUE ZERO.
+       01  CNT-BDI                      PIC 9(005) VALUE ZERO.
+       01  TAB-BDI.
+           05  TAB-BDI-RIGA OCCURS 2000.
+               10  TAB-BDI-CABFI        PIC X(005).
+               10  TAB-BDI-DESCR        PIC X(040).
+               10  TAB-BDI-TROVATO      PIC X(001) VALUE SPACE.
+      *------------------------------------------------------*
+      *          T A B E L L A   C A B   N O S T R I ( A 0 2 )*
+      *------------------------------------------------------*
+       01  TAB-NOS-MAX                  PIC S9(04) COMP VALUE +2000.
+       01  TAB-NOS-IND                  PIC S9(04) COMP VALUE ZERO.
+       01  CNT-NOS                      PIC 9(005) VALUE ZERO.
+       01  TAB-NOS.
+           05  TAB-NOS-RIGA OCCURS 2000.
+               10  TAB-NOS-ABIUT        PIC X(005).
+               10  TAB-NOS-CFILI        PIC X(005).
+               10  TAB-NOS-CABFI        PIC X(005).
+               10  TAB-NOS-TROVATO      PIC X(001) VALUE SPACE.
+      *------------------------------------------------------*
+      *          C O N T A T O R I                            *
+      *------------------------------------------------------*
+       01  CNT-CAB-SENZA-BDI            PIC 9(005) VALUE ZERO.
+       01  CNT-CAB-SENZA-USO            PIC 9(005) VALUE ZERO.
+      *------------------------------------------------------*
+      *          C A M P I   D I   L A V O R O                *
+      *------------------------------------------------------*
+       01  WKS-IND                      PIC S9(04) COMP VALUE ZERO.
+       01  WKS-IND2                     PIC S9(04) COMP VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(078) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(030)
+                VALUE 'NPW06C - RICONCILIAZIONE CAB'.
+           05  FILLER                  PIC X(030)
+                VALUE ' FILIALI VS ANAGRAFICA BDI'.
+       01  REP-RIGA-INTEST1.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'CAB NOSTRI (TABELLA A02) NON PRESENTI'.
+           05  FILLER                  PIC X(035)
+                VALUE ' IN ANAGRAFICA BDI'.
+       01  REP-RIGA-DETT1.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(006) VALUE 'ABI  '.
+           05  REP-DET1-ABIUT          PIC X(005).
+           05  FILLER                  PIC X(006) VALUE ' FIL '.
+           05  REP-DET1-CFILI          PIC X(005).
+           05  FILLER                  PIC X(007) VALUE ' CAB  '.
+           05  REP-DET1-CABFI          PIC X(005).
+       01  REP-RIGA-NESSUNO1.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUNA ANOMALIA RISCONTRATA'.
+       01  REP-RIGA-INTEST2.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(075)
+                VALUE 'CAB BDI NON UTILIZZATI DA ALCUNA FILIALE NOSTRA'.
+       01  REP-RIGA-DETT2.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(006) VALUE 'CAB  '.
+           05  REP-DET2-CABFI          PIC X(005).
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET2-DESCR          PIC X(040).
+       01  REP-RIGA-NESSUNO2.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUNA ANOMALIA RISCONTRATA'.
+       01  REP-RIGA-CONTO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'CAB NOSTRI CENSITI ............: '.
+           05  REP-NOS-TOT             PIC Z(04)9.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(034)
+                VALUE 'CAB ANAGRAFICA BDI CARICATI ....: '.
+           05  REP-BDI-TOT             PIC Z(04)9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+           COPY  NPW01RC.
+           COPY  NPA02TC.
+           COPY  NPG01RC.
+           COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-CARICA-BDI         THRU B0000-END.
+           PERFORM C0000-ELABORA-A02        THRU C0000-END.
+           PERFORM D0000-CONFRONTA          THRU D0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPW06C'                    TO WRK-PGMNM.
+           MOVE ZERO                        TO SW-FINE-BDICAB.
+           OPEN INPUT BDICAB.
+USO050     IF WKS-BDICAB-FS NOT EQUAL '00'
+USO050        DISPLAY 'NPW06C ERRORE APERTURA BDICAB FILE STATUS '
+USO050                WKS-BDICAB-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+       A0000-END.
+           EXIT.
+      **************************************************************
+      ** CARICAMENTO ANAGRAFICA CAB BANCA D'ITALIA                 **
+      **************************************************************
+       B0000-CARICA-BDI.
+           PERFORM B0010-LEGGI-BDICAB       THRU B0010-END.
+           PERFORM B0020-TRATTA-RECORD      THRU B0020-END
+              UNTIL FINE-BDICAB.
+           CLOSE BDICAB.
+USO050     IF WKS-BDICAB-FS NOT EQUAL '00'
+USO050        DISPLAY 'NPW06C ERRORE CHIUSURA BDICAB FILE STATUS '
+USO050                WKS-BDICAB-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** LETTURA FILE ANAGRAFICA CAB                                **
+      **************************************************************
+       B0010-LEGGI-BDICAB.
+           READ BDICAB
+              AT END
+                 MOVE 1                     TO SW-FINE-BDICAB.
+USO050     IF WKS-BDICAB-FS NOT EQUAL '00' AND
+USO050        WKS-BDICAB-FS NOT EQUAL '10'
+USO050        DISPLAY 'NPW06C ERRORE LETTURA BDICAB FILE STATUS '
+USO050                WKS-BDICAB-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** ACCUMULO UNA RIGA DI ANAGRAFICA CAB                        **
+      **************************************************************
+       B0020-TRATTA-RECORD.
+           IF TAB-BDI-IND LESS TAB-BDI-MAX
+              ADD 1                         TO TAB-BDI-IND
+              MOVE REC-CABFI     TO TAB-BDI-CABFI (TAB-BDI-IND)
+              MOVE REC-DESCR     TO TAB-BDI-DESCR (TAB-BDI-IND)
+              ADD 1                         TO CNT-BDI
+           ELSE
+              DISPLAY 'NPW06C - TABELLA BDI PIENA, RIGA SCARTATA : '
+                      REC-CABFI.
+           PERFORM B0010-LEGGI-BDICAB       THRU B0010-END.
+       B0020-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO TABELLA A02 (ANAGRAFICA FILIALI NOSTRE)        **
+      **************************************************************
+       C0000-ELABORA-A02.
+           MOVE 'A02'                       TO W01-DAT-CODIT.
+           MOVE 'O1'                        TO W01-FUNZI.
+           PERFORM W0001-RICHIAMO           THRU W0001-END.
+           PERFORM C0010-TRATTA-RIGA        THRU C0010-END
+              UNTIL W01-RCODE NOT EQUAL SPACES.
+           IF W01-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPW06C ERRORE SCORRIMENTO A02 '
+              DISPLAY 'W01-RCODE ' W01-RCODE.
+       C0000-END.
+           EXIT.
+      **************************************************************
+      ** ACCUMULO UNA RIGA DI ANAGRAFICA FILIALE NOSTRA             **
+      **************************************************************
+       C0010-TRATTA-RIGA.
+           MOVE W01-NPDATT                  TO NPA02TC.
+           IF A02-CHIUS NOT EQUAL 'S'
+              IF TAB-NOS-IND LESS TAB-NOS-MAX
+                 ADD 1                      TO TAB-NOS-IND
+                 MOVE A02-ABIUT  TO TAB-NOS-ABIUT (TAB-NOS-IND)
+                 MOVE A02-CFILI  TO TAB-NOS-CFILI (TAB-NOS-IND)
+                 MOVE A02-CABFI  TO TAB-NOS-CABFI (TAB-NOS-IND)
+                 ADD 1                      TO CNT-NOS
+              ELSE
+                 DISPLAY 'NPW06C - TABELLA CAB NOSTRI PIENA, SCARTATA: '
+                         A02-ABIUT SPACE A02-CFILI.
+           MOVE 'F1'                        TO W01-FUNZI.
+           PERFORM W0001-RICHIAMO           THRU W0001-END.
+       C0010-END.
+           EXIT.
+      **************************************************************
+      ** CONFRONTO INCROCIATO CAB NOSTRI / ANAGRAFICA BDI           **
+      **************************************************************
+       D0000-CONFRONTA.
+           PERFORM VARYING WKS-IND FROM 1 BY 1
+              UNTIL WKS-IND GREATER TAB-NOS-IND
+              PERFORM D0010-CERCA-IN-BDI     THRU D0010-END
+           END-PERFORM.
+           PERFORM VARYING WKS-IND FROM 1 BY 1
+              UNTIL WKS-IND GREATER TAB-BDI-IND
+              PERFORM D0020-CERCA-IN-NOSTRI  THRU D0020-END
+           END-PERFORM.
+       D0000-END.
+           EXIT.
+      **************************************************************
+      ** RICERCA UN CAB NOSTRO NELL'ANAGRAFICA BDI                  **
+      **************************************************************
+       D0010-CERCA-IN-BDI.
+           PERFORM VARYING WKS-IND2 FROM 1 BY 1
+              UNTIL WKS-IND2 GREATER TAB-BDI-IND
+              IF TAB-NOS-CABFI (WKS-IND) EQUAL TAB-BDI-CABFI (WKS-IND2)
+                 MOVE 'S'           TO TAB-NOS-TROVATO (WKS-IND)
+                 MOVE 'S'           TO TAB-BDI-TROVATO (WKS-IND2)
+           END-PERFORM.
+           IF TAB-NOS-TROVATO (WKS-IND) NOT EQUAL 'S'
+              ADD 1                         TO CNT-CAB-SENZA-BDI.
+       D0010-END.
+           EXIT.
+      **************************************************************
+      ** RICERCA UN CAB BDI TRA QUELLI UTILIZZATI DA NOI            **
+      **************************************************************
+       D0020-CERCA-IN-NOSTRI.
+           IF TAB-BDI-TROVATO (WKS-IND) NOT EQUAL 'S'
+              ADD 1                         TO CNT-CAB-SENZA-USO.
+       D0020-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST1.
+           IF CNT-CAB-SENZA-BDI EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO1
+           ELSE
+              PERFORM VARYING WKS-IND FROM 1 BY 1
+                 UNTIL WKS-IND GREATER TAB-NOS-IND
+                 PERFORM Z0011-STAMPA-SENZA-BDI THRU Z0011-END
+              END-PERFORM.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST2.
+           IF CNT-CAB-SENZA-USO EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO2
+           ELSE
+              PERFORM VARYING WKS-IND FROM 1 BY 1
+                 UNTIL WKS-IND GREATER TAB-BDI-IND
+                 PERFORM Z0012-STAMPA-SENZA-USO THRU Z0012-END
+              END-PERFORM.
+           DISPLAY REP-RIGA-TRATT.
+           MOVE CNT-NOS                     TO REP-NOS-TOT.
+           MOVE CNT-BDI                     TO REP-BDI-TOT.
+           DISPLAY REP-RIGA-CONTO.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA UN CAB NOSTRO NON PRESENTE IN ANAGRAFICA BDI        **
+      **************************************************************
+       Z0011-STAMPA-SENZA-BDI.
+           IF TAB-NOS-TROVATO (WKS-IND) NOT EQUAL 'S'
+              MOVE TAB-NOS-ABIUT (WKS-IND)  TO REP-DET1-ABIUT
+              MOVE TAB-NOS-CFILI (WKS-IND)  TO REP-DET1-CFILI
+              MOVE TAB-NOS-CABFI (WKS-IND)  TO REP-DET1-CABFI
+              DISPLAY REP-RIGA-DETT1.
+       Z0011-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA UN CAB BDI NON UTILIZZATO DA NOI                    **
+      **************************************************************
+       Z0012-STAMPA-SENZA-USO.
+           IF TAB-BDI-TROVATO (WKS-IND) NOT EQUAL 'S'
+              MOVE TAB-BDI-CABFI (WKS-IND)  TO REP-DET2-CABFI
+              MOVE TAB-BDI-DESCR (WKS-IND)  TO REP-DET2-DESCR
+              DISPLAY REP-RIGA-DETT2.
+       Z0012-END.
+           EXIT.
+USO050**************************************************************
+USO050** GESTIONE ERRORE FATALE SU BDICAB                          **
+USO050**************************************************************
+USO050 Y0000-ERRORE-PGM.
+USO050     MOVE 16                          TO RETURN-CODE.
+USO050     STOP RUN.
+USO050 Y0000-END.
+USO050     EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPW01P
+      *--------------------------------------------------------
+       W0001-RICHIAMO.
+           MOVE 'NPW01P'            TO WRK-MODULO.
+           MOVE NPW01RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO   USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW01RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0001-END.
+           EXIT.
