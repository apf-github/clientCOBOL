@@ -89,28 +89,42 @@ EXPAND*--------------------------------------------------------
       **   RICAVO DATA CONTABILE                                     **
       *****************************************************************
        A0020-ELABORA.
-970218     MOVE SPACES          TO NPW08RC.
-970218     MOVE ZERO            TO W08-RCODE.
-970218     MOVE '12'            TO W08-RTIPO.
-970218     MOVE W05-DTCON       TO W08-RDATA.
-970218*
-970218     PERFORM W0008-RICHIAMO THRU W0008-END
-970218*
-970218     IF W08-RCODE NOT EQUAL ZERO
-970218        MOVE SPACES       TO NPW08RC
-970218        MOVE ZERO         TO W08-RCODE
-970218        MOVE '16'         TO W08-RTIPO
-970218        MOVE W05-DTCON    TO W08-RDATA
-970218        MOVE 1            TO W08-RGGG
-970218*
-970218        PERFORM W0008-RICHIAMO THRU W0008-END
-970218*
-970218        IF W08-RCODE EQUAL ZERO
-970218           MOVE W08-RDATA TO W05-DTCON.
+USO006     MOVE 1               TO W08-RCODE.
+USO006     PERFORM A0025-VERIFICA-FESTIVO THRU A0025-END
+USO006        UNTIL W08-RCODE EQUAL ZERO.
            PERFORM A0030-IMPOSTA THRU A0030-END.
        A0020-END.
            EXIT.
       *****************************************************************
+      **   CONTROLLO GIORNO FESTIVO E SLITTAMENTO DATA CONTABILE     **
+      **   (RIPETUTO FINCHE' NON SI RAGGIUNGE UN GIORNO LAVORATIVO,  **
+      **   PER ATTRAVERSARE CHIUSURE SU PIU' GIORNI CONSECUTIVI)     **
+      *****************************************************************
+USO006 A0025-VERIFICA-FESTIVO.
+USO006     MOVE SPACES          TO NPW08RC.
+USO006     MOVE ZERO            TO W08-RCODE.
+USO006     MOVE '12'            TO W08-RTIPO.
+USO006     MOVE W05-DTCON       TO W08-RDATA.
+USO006*
+USO006     PERFORM W0008-RICHIAMO THRU W0008-END
+USO006*
+USO006     IF W08-RCODE NOT EQUAL ZERO
+USO006        MOVE SPACES       TO NPW08RC
+USO006        MOVE ZERO         TO W08-RCODE
+USO006        MOVE '16'         TO W08-RTIPO
+USO006        MOVE W05-DTCON    TO W08-RDATA
+USO006        MOVE 1            TO W08-RGGG
+USO006*
+USO006        PERFORM W0008-RICHIAMO THRU W0008-END
+USO006*
+USO006        IF W08-RCODE EQUAL ZERO
+USO006           MOVE W08-RDATA TO W05-DTCON
+USO006           MOVE 1         TO W08-RCODE
+USO006        ELSE
+USO006           MOVE ZERO      TO W08-RCODE.
+USO006 A0025-END.
+USO006     EXIT.
+      *****************************************************************
       **   ACQUISIZIONE DATA SISTEMA                                 **
       **   RICAVO DATA CONTABILE                                     **
       *****************************************************************
