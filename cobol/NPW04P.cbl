@@ -153,11 +153,29 @@ EXPAND*--------------------------------------------------------
            PERFORM W0001-RICHIAMO THRU W0001-END.
            IF W01-RCODE = SPACES
               MOVE W01-NPDATT     TO NPA07TC
+USO005        IF A07-DTFIN NOT EQUAL ZERO AND
+USO005           W04-DATA9 GREATER A07-DTFIN
+USO005           DISPLAY 'NPW04P *************************************'
+USO005           DISPLAY 'NPW04P FORZATURA DATA SCADUTA PER ABI/SERVI '
+USO005           DISPLAY 'NPW04P ' A07-ABIUT ' / ' A07-SERVI
+USO005           DISPLAY 'NPW04P SCADUTA IL   : ' A07-DTFIN
+USO005           DISPLAY 'NPW04P IMPOSTATA DA : ' A07-UTENT
+USO005           DISPLAY 'NPW04P DATA REALE MANTENUTA                 '
+USO005           DISPLAY 'NPW04P *************************************'
+USO005        ELSE
               MOVE A07-DATAS      TO W04-DATA
               MOVE A07-DATAS      TO W04-DTLAV
               MOVE W04-DATA-AAAA  TO W04-AAAA-ST
               MOVE W04-DATA-MM    TO W04-MM-ST
-              MOVE W04-DATA-GG    TO W04-GG-ST
+USO005        MOVE W04-DATA-GG    TO W04-GG-ST
+USO005        DISPLAY 'NPW04P *************************************'
+USO005        DISPLAY 'NPW04P FORZATURA DATA SISTEMA ATTIVA        '
+USO005        DISPLAY 'NPW04P PER : ' A07-ABIUT ' / ' A07-SERVI
+USO005        DISPLAY 'NPW04P DATA FORZATA  : ' A07-DATAS
+USO005        DISPLAY 'NPW04P VALIDA FINO AL: ' A07-DTFIN
+USO005        DISPLAY 'NPW04P IMPOSTATA DA  : ' A07-UTENT
+USO005        DISPLAY 'NPW04P IMPOSTATA IL  : ' A07-DTINS
+USO005        DISPLAY 'NPW04P *************************************'
            ELSE
 PERINF*       IF W01-RCODE = 'GE'
 PERINF*          MOVE SPACES      TO NPG01RC
@@ -197,7 +215,15 @@ PERINF*       ELSE
 PERINF*       IF A10-SEGN1 EQUAL '-'
 PERINF*          MOVE A10-GGLA1           TO WK-PIC2
 PERINF*          PERFORM A0050-SOTTRAI    THRU A0050-END.
-PERINF*    IF WK-PIC4 GREATER A10-ORLAV
+USO004     IF WK-PIC4 LESS A10-ORLAV
+USO004        IF A10-SEGN1 EQUAL '+'
+USO004           MOVE A10-GGLA1           TO WK-PIC2
+USO004           PERFORM A0040-SOMMA      THRU A0040-END
+USO004        ELSE
+USO004        IF A10-SEGN1 EQUAL '-'
+USO004           MOVE A10-GGLA1           TO WK-PIC2
+USO004           PERFORM A0050-SOTTRAI    THRU A0050-END.
+USO004     IF WK-PIC4 GREATER A10-ORLAV
               IF A10-SEGN2 EQUAL '+'
                  MOVE A10-GGLA2           TO WK-PIC2
                  PERFORM A0040-SOMMA      THRU A0040-END
