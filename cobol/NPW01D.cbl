@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPW01D.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPW01D   REPORT CONFIGURAZIONE E SCADENZE BOLLO              *
+      *           TABELLE A50/A51 DI NPDATT (NPW01P)                  *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO036* 090826 PRIMA STESURA - CONFIGURAZIONE BOLLO E SCADENZE A51    *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *          D A T A   O D I E R N A                      *
+      *------------------------------------------------------*
+       01  WKS-GG-PREAVVISO             PIC 9(003) VALUE 090.
+       01  WKS-OGGI-9                   PIC 9(008) VALUE ZERO.
+       01  WKS-OGGI-R REDEFINES WKS-OGGI-9.
+           05  WKS-OGGI-CCYY            PIC 9(004).
+           05  WKS-OGGI-MM              PIC 9(002).
+           05  WKS-OGGI-DD              PIC 9(002).
+      *------------------------------------------------------*
+      *          T A B E L L A   A 5 0                        *
+      *------------------------------------------------------*
+       01  TAB-A50-MAX                  PIC S9(04) COMP VALUE +200.
+       01  TAB-A50-IND                  PIC S9(04) COMP VALUE ZERO.
+       01  CNT-A50                      PIC 9(005) VALUE ZERO.
+       01  TAB-A50.
+           05  TAB-A50-RIGA OCCURS 200.
+               10  TAB-A50-ABIUT        PIC X(005).
+               10  TAB-A50-FSFBD        PIC X(001).
+               10  TAB-A50-FSFBE        PIC X(001).
+      *------------------------------------------------------*
+      *          T A B E L L A   A 5 1                        *
+      *------------------------------------------------------*
+       01  TAB-A51-MAX                  PIC S9(04) COMP VALUE +200.
+       01  TAB-A51-IND                  PIC S9(04) COMP VALUE ZERO.
+       01  CNT-A51                      PIC 9(005) VALUE ZERO.
+       01  CNT-A51-ALLARM               PIC 9(005) VALUE ZERO.
+       01  TAB-A51.
+           05  TAB-A51-RIGA OCCURS 200.
+               10  TAB-A51-ABIUT        PIC X(005).
+               10  TAB-A51-FTPRE        PIC X(002).
+               10  TAB-A51-DTFINE       PIC 9(008).
+               10  TAB-A51-GGMAN        PIC S9(007).
+               10  TAB-A51-STATO        PIC X(011).
+      *------------------------------------------------------*
+      *          C A M P I   D I   L A V O R O                *
+      *------------------------------------------------------*
+       01  WKS-IND                      PIC S9(04) COMP VALUE ZERO.
+       01  WKS-A51-DTFINE-R.
+           05  WKS-A51-CCYY             PIC 9(004).
+           05  WKS-A51-MM               PIC 9(002).
+           05  WKS-A51-DD               PIC 9(002).
+       01  WKS-A51-DTFINE-9 REDEFINES WKS-A51-DTFINE-R PIC 9(008).
+       01  WKS-A51-GGMAN                PIC S9(007) VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(079) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(045)
+                VALUE 'NPW01D - CONFIGURAZIONE E SCADENZE BOLLO AL '.
+           05  REP-TIT-DATA            PIC 9(008).
+       01  REP-RIGA-INTEST-A50.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(010) VALUE 'BANCA     '.
+           05  FILLER                  PIC X(016) VALUE 'BOLLO FESTIVO'.
+           05  FILLER                  PIC X(016) VALUE 'BOLLO FERIALE'.
+       01  REP-RIGA-DETT-A50.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-A50-ABIUT       PIC X(005).
+           05  FILLER                  PIC X(008) VALUE SPACES.
+           05  REP-DET-A50-FSFBD       PIC X(001).
+           05  FILLER                  PIC X(015) VALUE SPACES.
+           05  REP-DET-A50-FSFBE       PIC X(001).
+       01  REP-RIGA-NESSUNO-A50.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUNA CONFIGURAZIONE A50 PRESENTE'.
+       01  REP-RIGA-CONTO-A50.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'BANCHE CENSITE SU TABELLA A50 .: '.
+           05  REP-A50-TOT             PIC Z(04)9.
+       01  REP-RIGA-INTEST-A51.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(008) VALUE 'BANCA   '.
+           05  FILLER                  PIC X(006) VALUE 'TIPO  '.
+           05  FILLER                  PIC X(014) VALUE 'SCADENZA  '.
+           05  FILLER                  PIC X(010) VALUE 'GG MANC.'.
+           05  FILLER                  PIC X(013) VALUE 'STATO'.
+       01  REP-RIGA-DETT-A51.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-A51-ABIUT       PIC X(005).
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-A51-FTPRE       PIC X(002).
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  REP-DET-A51-DTFINE      PIC 9(008).
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  REP-DET-A51-GGMAN       PIC -(6)9.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-A51-STATO       PIC X(011).
+       01  REP-RIGA-NESSUNO-A51.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUNA SCADENZA A51 PRESENTE'.
+       01  REP-RIGA-CONTO-A51.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(034)
+                VALUE 'SCADENZE CENSITE SU TABELLA A51 : '.
+           05  REP-A51-TOT             PIC Z(04)9.
+       01  REP-RIGA-CONTO-ALLARM.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'SCADENZE IN PREAVVISO/SCADUTE .: '.
+           05  REP-ALLARM-TOT          PIC Z(04)9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+           COPY  NPW01RC.
+           COPY  NPA50TC.
+           COPY  NPA51TC.
+           COPY  NPG01RC.
+           COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA-A50        THRU B0000-END.
+           PERFORM C0000-ELABORA-A51        THRU C0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI - DATA ODIERNA                        **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPW01D'                    TO WRK-PGMNM.
+           ACCEPT COBOL-DATE       FROM DATE.
+           MOVE COBDATE-MM         TO WRK-MESE.
+           MOVE COBDATE-GG         TO WRK-GIORNO.
+           IF COBDATE-AA GREATER 90
+              MOVE '19'            TO WRK-SECOLO
+              MOVE COBDATE-AA      TO WRK-AA
+           ELSE
+              MOVE '20'            TO WRK-SECOLO
+              MOVE COBDATE-AA      TO WRK-AA.
+           MOVE WRK-DATA9                   TO WKS-OGGI-9.
+           MOVE WKS-OGGI-9                  TO REP-TIT-DATA.
+       A0000-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO TABELLA A50 (CONFIGURAZIONE BOLLO CORRENTE)   **
+      **************************************************************
+       B0000-ELABORA-A50.
+           MOVE 'A50'                       TO W01-DAT-CODIT.
+           MOVE 'O1'                        TO W01-FUNZI.
+           PERFORM W0001-RICHIAMO           THRU W0001-END.
+           PERFORM B0010-TRATTA-RIGA        THRU B0010-END
+              UNTIL W01-RCODE NOT EQUAL SPACES.
+           IF W01-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPW01D ERRORE SCORRIMENTO A50 '
+              DISPLAY 'W01-RCODE ' W01-RCODE.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** ACCUMULO UNA RIGA DI CONFIGURAZIONE A50                   **
+      **************************************************************
+       B0010-TRATTA-RIGA.
+           MOVE W01-NPDATT                  TO NPA50TC.
+           IF TAB-A50-IND LESS TAB-A50-MAX
+              ADD 1                         TO TAB-A50-IND
+              MOVE A50-ABIUT     TO TAB-A50-ABIUT (TAB-A50-IND)
+              MOVE A50-FSFBD     TO TAB-A50-FSFBD (TAB-A50-IND)
+              MOVE A50-FSFBE     TO TAB-A50-FSFBE (TAB-A50-IND)
+              ADD 1                         TO CNT-A50
+           ELSE
+              DISPLAY 'NPW01D - TABELLA A50 PIENA, RIGA SCARTATA : '
+                      A50-ABIUT.
+           MOVE 'F1'                        TO W01-FUNZI.
+           PERFORM W0001-RICHIAMO           THRU W0001-END.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO TABELLA A51 (SCADENZE STORICIZZATE BOLLO)     **
+      **************************************************************
+       C0000-ELABORA-A51.
+           MOVE 'A51'                       TO W01-DAT-CODIT.
+           MOVE 'O1'                        TO W01-FUNZI.
+           PERFORM W0001-RICHIAMO           THRU W0001-END.
+           PERFORM C0010-TRATTA-RIGA        THRU C0010-END
+              UNTIL W01-RCODE NOT EQUAL SPACES.
+           IF W01-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPW01D ERRORE SCORRIMENTO A51 '
+              DISPLAY 'W01-RCODE ' W01-RCODE.
+       C0000-END.
+           EXIT.
+      **************************************************************
+      ** ACCUMULO UNA RIGA DI SCADENZA A51                         **
+      **************************************************************
+       C0010-TRATTA-RIGA.
+           MOVE W01-NPDATT                  TO NPA51TC.
+      *    LA FINE PERIODO REALE E' NEL BYTE 16-23 DELLA DAT-KEYGE,
+      *    NON NEL CAMPO A51-DTINI (CHE COPRE L'INIZIO PERIODO) -
+      *    VEDERE A0035-LEGGI DI NPW01P PER IL RISCONTRO SQL.
+           MOVE W01-DAT-KEYGE (16:8)        TO WKS-A51-DTFINE-9.
+           PERFORM C0015-CALCOLA-SCADENZA   THRU C0015-END.
+           IF TAB-A51-IND LESS TAB-A51-MAX
+              ADD 1                         TO TAB-A51-IND
+              MOVE A51-ABIUT     TO TAB-A51-ABIUT  (TAB-A51-IND)
+              MOVE A51-FTPRE     TO TAB-A51-FTPRE  (TAB-A51-IND)
+              MOVE WKS-A51-DTFINE-9
+                                 TO TAB-A51-DTFINE (TAB-A51-IND)
+              MOVE WKS-A51-GGMAN TO TAB-A51-GGMAN  (TAB-A51-IND)
+              PERFORM C0016-STATO-SCADENZA  THRU C0016-END
+              ADD 1                         TO CNT-A51
+           ELSE
+              DISPLAY 'NPW01D - TABELLA A51 PIENA, RIGA SCARTATA : '
+                      A51-ABIUT.
+           MOVE 'F1'                        TO W01-FUNZI.
+           PERFORM W0001-RICHIAMO           THRU W0001-END.
+       C0010-END.
+           EXIT.
+      **************************************************************
+      ** CALCOLO GIORNI MANCANTI ALLA SCADENZA A51                 **
+      **************************************************************
+       C0015-CALCOLA-SCADENZA.
+           COMPUTE WKS-A51-GGMAN =
+              ((WKS-A51-CCYY - WKS-OGGI-CCYY) * 360) +
+              ((WKS-A51-MM   - WKS-OGGI-MM)   *  30) +
+               (WKS-A51-DD   - WKS-OGGI-DD).
+       C0015-END.
+           EXIT.
+      **************************************************************
+      ** VALORIZZAZIONE STATO (SCADUTO/IN PREAVVISO) DI UNA RIGA   **
+      **************************************************************
+       C0016-STATO-SCADENZA.
+           MOVE SPACES          TO TAB-A51-STATO (TAB-A51-IND).
+           IF TAB-A51-GGMAN (TAB-A51-IND) LESS ZERO
+              MOVE 'SCADUTO'    TO TAB-A51-STATO (TAB-A51-IND)
+              ADD 1             TO CNT-A51-ALLARM
+           ELSE
+              IF TAB-A51-GGMAN (TAB-A51-IND) NOT GREATER
+                 WKS-GG-PREAVVISO
+                 MOVE 'IN SCADENZA' TO TAB-A51-STATO (TAB-A51-IND)
+                 ADD 1             TO CNT-A51-ALLARM.
+       C0016-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST-A50.
+           IF CNT-A50 EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO-A50
+           ELSE
+              PERFORM VARYING WKS-IND FROM 1 BY 1
+                 UNTIL WKS-IND GREATER TAB-A50-IND
+                 PERFORM Z0011-STAMPA-A50   THRU Z0011-END
+              END-PERFORM.
+           DISPLAY REP-RIGA-TRATT.
+           MOVE CNT-A50                     TO REP-A50-TOT.
+           DISPLAY REP-RIGA-CONTO-A50.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST-A51.
+           IF CNT-A51 EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO-A51
+           ELSE
+              PERFORM VARYING WKS-IND FROM 1 BY 1
+                 UNTIL WKS-IND GREATER TAB-A51-IND
+                 PERFORM Z0012-STAMPA-A51   THRU Z0012-END
+              END-PERFORM.
+           DISPLAY REP-RIGA-TRATT.
+           MOVE CNT-A51                     TO REP-A51-TOT.
+           DISPLAY REP-RIGA-CONTO-A51.
+           MOVE CNT-A51-ALLARM              TO REP-ALLARM-TOT.
+           DISPLAY REP-RIGA-CONTO-ALLARM.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA UNA RIGA DI CONFIGURAZIONE A50                     **
+      **************************************************************
+       Z0011-STAMPA-A50.
+           MOVE TAB-A50-ABIUT (WKS-IND)     TO REP-DET-A50-ABIUT.
+           MOVE TAB-A50-FSFBD (WKS-IND)     TO REP-DET-A50-FSFBD.
+           MOVE TAB-A50-FSFBE (WKS-IND)     TO REP-DET-A50-FSFBE.
+           DISPLAY REP-RIGA-DETT-A50.
+       Z0011-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA UNA RIGA DI SCADENZA A51                           **
+      **************************************************************
+       Z0012-STAMPA-A51.
+           MOVE TAB-A51-ABIUT  (WKS-IND)    TO REP-DET-A51-ABIUT.
+           MOVE TAB-A51-FTPRE  (WKS-IND)    TO REP-DET-A51-FTPRE.
+           MOVE TAB-A51-DTFINE (WKS-IND)    TO REP-DET-A51-DTFINE.
+           MOVE TAB-A51-GGMAN  (WKS-IND)    TO REP-DET-A51-GGMAN.
+           MOVE TAB-A51-STATO  (WKS-IND)    TO REP-DET-A51-STATO.
+           DISPLAY REP-RIGA-DETT-A51.
+       Z0012-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPW01P
+      *--------------------------------------------------------
+       W0001-RICHIAMO.
+           MOVE 'NPW01P'            TO WRK-MODULO.
+           MOVE NPW01RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO   USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW01RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0001-END.
+           EXIT.
