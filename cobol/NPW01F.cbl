@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPW01F.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPW01F    VISUALIZZAZIONE/STAMPA RECORD STORICI IN LIRE      *
+      *             (ARCHIVIO PRE-CONVERSIONE EURO)                   *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO041* 090826 PRIMA STESURA - LETTURA ARCHIVIO STORICO LIRE           *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCLIR ASSIGN        TO UT-S-ARCLIR
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WKS-ARCLIR-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCLIR
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD.
+       01  REC-ARCLIR.
+           05  REC-ABIUT               PIC X(005).
+           05  REC-PRFIL               PIC X(008).
+           05  REC-DIVIS               PIC X(003).
+           05  REC-IDOCU               PIC S9(15)V99.
+           05  REC-DIOUT               PIC X(003).
+           05  REC-IMPOU               PIC S9(15)V99.
+           05  FILLER                  PIC X(030).
+       WORKING-STORAGE SECTION.
+       01  WKS-ARCLIR-FS               PIC X(002).
+       01  SW-FINE-ARCLIR              PIC 9(001) VALUE ZERO.
+           88  FINE-ARCLIR                    VALUE 1.
+      *------------------------------------------------------*
+      *          C O N T A T O R I                            *
+      *------------------------------------------------------*
+       01  CNT-LETTI                    PIC 9(005) VALUE ZERO.
+       01  CNT-NON-LIRE                 PIC 9(005) VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(078) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(030)
+                VALUE 'NPW01F - ARCHIVIO STORICO LIRE'.
+       01  REP-RIGA-INTEST.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(006) VALUE 'ABI  '.
+           05  FILLER                  PIC X(006) VALUE 'FIL  '.
+           05  FILLER                  PIC X(010) VALUE 'DIVISA OR.'.
+           05  FILLER                  PIC X(018)
+                VALUE 'IMPORTO ORIGINALE'.
+           05  FILLER                  PIC X(010) VALUE 'DIVISA CV.'.
+           05  FILLER                  PIC X(018)
+                VALUE 'IMPORTO CONVERTITO'.
+       01  REP-RIGA-DETT.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-ABIUT           PIC X(005).
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-PRFIL           PIC X(008).
+           05  FILLER                  PIC X(002) VALUE SPACES.
+           05  REP-DET-DIVIS           PIC X(003).
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-IDOCU
+                       PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-DIOUT           PIC X(003).
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-IMPOU
+                       PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  REP-RIGA-NESSUNO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUN RECORD TROVATO IN ARCHIVIO'.
+       01  REP-RIGA-CONTO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(035)
+                VALUE 'RECORD STORICI LETTI ...........: '.
+           05  REP-LETTI-TOT           PIC Z(04)9.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(034)
+                VALUE 'RECORD CON DIVISA NON LIRE .....: '.
+           05  REP-NONLI-TOT           PIC Z(04)9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O                *
+      *------------------------------------------------------*
+           COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA-ARCHIVIO   THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPW01F'                    TO WRK-PGMNM.
+           MOVE ZERO                        TO SW-FINE-ARCLIR.
+           OPEN INPUT ARCLIR.
+USO050     IF WKS-ARCLIR-FS NOT EQUAL '00'
+USO050        DISPLAY 'NPW01F ERRORE APERTURA ARCLIR FILE STATUS '
+USO050                WKS-ARCLIR-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+       A0000-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO ARCHIVIO STORICO LIRE                          **
+      **************************************************************
+       B0000-ELABORA-ARCHIVIO.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST.
+           PERFORM B0010-LEGGI-ARCLIR       THRU B0010-END.
+           PERFORM B0020-TRATTA-RECORD      THRU B0020-END
+              UNTIL FINE-ARCLIR.
+           IF CNT-LETTI EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO.
+           CLOSE ARCLIR.
+USO050     IF WKS-ARCLIR-FS NOT EQUAL '00'
+USO050        DISPLAY 'NPW01F ERRORE CHIUSURA ARCLIR FILE STATUS '
+USO050                WKS-ARCLIR-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** LETTURA RECORD ARCHIVIO STORICO                            **
+      **************************************************************
+       B0010-LEGGI-ARCLIR.
+           READ ARCLIR
+              AT END
+                 MOVE 1                     TO SW-FINE-ARCLIR.
+USO050     IF WKS-ARCLIR-FS NOT EQUAL '00' AND
+USO050        WKS-ARCLIR-FS NOT EQUAL '10'
+USO050        DISPLAY 'NPW01F ERRORE LETTURA ARCLIR FILE STATUS '
+USO050                WKS-ARCLIR-FS
+USO050        GO TO Y0000-ERRORE-PGM.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA UN RECORD STORICO CON DIVISA E IMPORTO ORIGINALI    **
+      **************************************************************
+       B0020-TRATTA-RECORD.
+           ADD 1                            TO CNT-LETTI.
+           IF REC-DIVIS NOT EQUAL LIRE
+              ADD 1                         TO CNT-NON-LIRE.
+           MOVE REC-ABIUT                   TO REP-DET-ABIUT.
+           MOVE REC-PRFIL                   TO REP-DET-PRFIL.
+           MOVE REC-DIVIS                   TO REP-DET-DIVIS.
+           MOVE REC-IDOCU                   TO REP-DET-IDOCU.
+           MOVE REC-DIOUT                   TO REP-DET-DIOUT.
+           MOVE REC-IMPOU                   TO REP-DET-IMPOU.
+           DISPLAY REP-RIGA-DETT.
+           PERFORM B0010-LEGGI-ARCLIR       THRU B0010-END.
+       B0020-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           DISPLAY REP-RIGA-TRATT.
+           MOVE CNT-LETTI                   TO REP-LETTI-TOT.
+           MOVE CNT-NON-LIRE                TO REP-NONLI-TOT.
+           DISPLAY REP-RIGA-CONTO.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+USO050**************************************************************
+USO050** GESTIONE ERRORE FATALE SU ARCLIR                          **
+USO050**************************************************************
+USO050 Y0000-ERRORE-PGM.
+USO050     MOVE 16                          TO RETURN-CODE.
+USO050     STOP RUN.
+USO050 Y0000-END.
+USO050     EXIT.
