@@ -0,0 +1,52 @@
+      *---------------------------------------------------------------*
+      *  NPW33RC   COMMAREA ROUTINE RECUPERO DATI GENERALIZZATI        *
+      *             (NPW33P)                                          *
+      *---------------------------------------------------------------*
+       01  NPW33RC.
+           05  W33-FUNZI           PIC X(002).
+           05  W33-PGMNM           PIC X(008).
+           05  W33-KEYCM           PIC X(040).
+           05  W33-KEYER           PIC X(040).
+           05  W33-NPATI           PIC 9(008).
+           05  W33-NRUTE           PIC S9(003) COMP-3.
+           05  W33-RCOOK           PIC 9(002).
+           05  W33-RCOKO           PIC 9(002).
+           05  W33-OUTPUT          PIC X(001).
+           05  W33-RCODE           PIC X(002).
+USO021     05  W33-PARTDA          PIC X(005).
+USO021     05  W33-PARTA           PIC X(005).
+           05  W33-ISTITUTI OCCURS 200 TIMES.
+               10  W33-ABIUT       PIC X(005).
+               10  W33-SERVI       PIC X(004).
+               10  W33-FILCE       PIC X(005).
+               10  W33-DESBA       PIC X(030).
+               10  W33-TESTA       PIC X(001).
+               10  W33-FEANT       PIC X(001).
+               10  W33-FGDEB       PIC X(001).
+               10  W33-FPAGA       PIC X(001).
+               10  W33-FILIN       PIC X(001).
+               10  W33-FI365       PIC X(001).
+               10  W33-FRETR       PIC X(001).
+               10  W33-FILDG       PIC X(001).
+               10  W33-FADIN       PIC X(001).
+               10  W33-FSPED       PIC X(001).
+               10  W33-FGTEG       PIC X(001).
+               10  W33-DTLAV       PIC 9(008).
+               10  W33-DTSTA       PIC X(010).
+               10  W33-HORAS       PIC 9(007).
+               10  W33-HRSTA       PIC X(005).
+               10  W33-DTCON       PIC 9(008).
+               10  W33-CDOPE       PIC X(008).
+               10  W33-FRQCM       PIC X(001).
+               10  W33-FDUMP       PIC X(001).
+               10  W33-QTERR       PIC X(001).
+               10  W33-IDENT       PIC X(001).
+               10  W33-FCONT       PIC X(001).
+               10  W33-DESCR       PIC X(040).
+               10  W33-NOPER       PIC 9(015).
+               10  W33-FSFBD       PIC X(001).
+               10  W33-FSFBE       PIC X(001).
+               10  W33-FSPEB       PIC X(001).
+               10  W33-FILBA       PIC X(005).
+               10  W33-FGETI       PIC X(001).
+USO043         10  W33-FMCA10      PIC X(001).
