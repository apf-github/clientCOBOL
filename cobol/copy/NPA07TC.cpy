@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------*
+      *  NPA07TC   LAYOUT RIGA NPDATT CODIT='A07' (FORZATURA DATA)    *
+      *---------------------------------------------------------------*
+       01  NPA07TC.
+           05  A07-KEY.
+               10  A07-CODIT       PIC X(003).
+               10  A07-ABIUT       PIC X(005).
+               10  A07-SERVI       PIC X(004).
+               10  FILLER          PIC X(023).
+           05  A07-DATAS           PIC 9(008).
+USO005     05  A07-DTFIN           PIC 9(008).
+USO005     05  A07-UTENT           PIC X(008).
+USO005     05  A07-DTINS           PIC 9(008).
+USO005     05  FILLER              PIC X(168).
