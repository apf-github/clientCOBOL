@@ -0,0 +1,13 @@
+      ******************************************************************
+      * RVFC008: INTERFACE RECORD FOR THE CENTRAL RISK DATA WAREHOUSE  *
+      *          ONE ROW PER CONTRACT PROCESSED BY RV3C0100, CARRYING  *
+      *          ONLY THE FIGURES THE WAREHOUSE LOAD ACTUALLY NEEDS -  *
+      *          NO RESHAPING OF O1DQ0001 REQUIRED DOWNSTREAM          *
+      ******************************************************************
+       01  RVFC008.
+           05  F008-COD-PROD            PIC X(02).
+           05  F008-TYP-RISKST          PIC X(01).
+           05  F008-AMT-AVA1            PIC S9(13)V99 COMP-3.
+           05  F008-PER-RTN             PIC S9(03)V99 COMP-3.
+           05  F008-DT-ESTRAZ           PIC 9(08).
+           05  FILLER                   PIC X(58).
