@@ -0,0 +1,9 @@
+       X0005-RICHIAMO.
+           MOVE 'NPX05P'            TO WRK-MODULO.
+           MOVE NPX05RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPX05RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       X0005-END.
+           EXIT.
