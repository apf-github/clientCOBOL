@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------*
+      *  NPA50TC   LAYOUT RIGA NPDATT CODIT='A50' (FESTIVITA' BANCARIE)*
+      *---------------------------------------------------------------*
+       01  NPA50TC.
+           05  A50-CODIT           PIC X(003).
+           05  A50-ABIUT           PIC X(005).
+           05  FILLER              PIC X(024).
+           05  A50-FSFBD           PIC X(001).
+           05  A50-FSFBE           PIC X(001).
+           05  FILLER              PIC X(198).
