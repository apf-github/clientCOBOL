@@ -0,0 +1,19 @@
+      *---------------------------------------------------------------*
+      *  NPA02TC   LAYOUT RIGA NPDATT CODIT='A02' (ANAGRAFICA FILIALI) *
+      *---------------------------------------------------------------*
+       01  NPA02TC.
+           05  A02-CODIT           PIC X(003).
+           05  A02-ABIUT           PIC X(005).
+           05  A02-CFILI           PIC X(005).
+           05  A02-SERVI           PIC X(004).
+           05  FILLER              PIC X(015).
+           05  A02-CABFI           PIC X(005).
+           05  A02-CAPOG           PIC X(001).
+           05  A02-CHIUS           PIC X(001).
+           05  A02-FGGES           PIC X(001).
+           05  A02-PRFIL           PIC X(005).
+           05  A02-BRAND           PIC X(003).
+           05  A02-DESCR           PIC X(030).
+           05  A02-DESCS           PIC X(015).
+           05  A02-DATI            PIC X(100).
+           05  FILLER              PIC X(041).
