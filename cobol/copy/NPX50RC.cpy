@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------*
+      *  NPX50RC   COMMAREA ROUTINE ACCESSO NPERRT (NPX50P)            *
+      *---------------------------------------------------------------*
+       01  NPX50RC.
+           05  X50-FUNZI           PIC X(002).
+           05  X50-ORAOP           PIC 9(007).
+           05  X50-NPERRT          PIC X(550).
+           05  X50-RCODE           PIC X(002).
+USO016     05  X50-NOPER-DA        PIC 9(015).
+USO016     05  X50-NOPER-A         PIC 9(015).
+USO016     05  X50-QUANT           PIC 9(009).
+USO022     05  X50-DTOPE-LIM       PIC 9(008).
+USO022     05  X50-ALLBCH          PIC X(001).
+USO023     05  X50-DTOPE-RIC       PIC 9(008).
