@@ -0,0 +1,9 @@
+       W0006-RICHIAMO.
+           MOVE 'NPW06P'            TO WRK-MODULO.
+           MOVE NPW06RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW06RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0006-END.
+           EXIT.
