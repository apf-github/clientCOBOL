@@ -0,0 +1,18 @@
+      *---------------------------------------------------------------*
+      *  NPA62TC   LAYOUT RIGA NPDATT CODIT='A62' (LOG PATCH U1/U2)   *
+      *---------------------------------------------------------------*
+       01  NPA62TC.
+           05  A62-KEY.
+               10  A62-CODIT       PIC X(003).
+               10  A62-ABIUT       PIC X(005).
+               10  A62-DATA        PIC 9(006).
+               10  A62-ORA         PIC 9(006).
+               10  A62-SEQ         PIC 9(003).
+               10  FILLER          PIC X(012).
+           05  A62-FUNZI           PIC X(002).
+           05  A62-PGMNM           PIC X(008).
+           05  A62-CODIT-PAT       PIC X(003).
+           05  A62-KEYGE-PAT       PIC X(032).
+           05  A62-PRIMA           PIC X(020).
+           05  A62-DOPO            PIC X(020).
+           05  FILLER              PIC X(115).
