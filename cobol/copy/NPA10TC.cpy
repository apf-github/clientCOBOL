@@ -0,0 +1,22 @@
+      *---------------------------------------------------------------*
+      *  NPA10TC   LAYOUT RIGA NPDATT CODIT='A10' (PARAMETRI OPERATIVI)*
+      *---------------------------------------------------------------*
+       01  NPA10TC.
+           05  A10-KEY.
+               10  A10-CODIT       PIC X(003).
+               10  A10-ABIUT       PIC X(005).
+               10  A10-PGMNM       PIC X(008).
+               10  FILLER          PIC X(019).
+           05  A10-CDOPE           PIC X(008).
+           05  A10-FRQCM           PIC X(001).
+           05  A10-FDUMP           PIC X(001).
+           05  A10-QTERR           PIC X(001).
+           05  A10-IDENT           PIC X(001).
+           05  A10-FCONT           PIC X(001).
+           05  A10-SEGN1           PIC X(001).
+           05  A10-GGLA1           PIC 9(002).
+           05  A10-SEGN2           PIC X(001).
+           05  A10-GGLA2           PIC 9(002).
+           05  A10-ORLAV           PIC 9(004).
+           05  A10-DESCR           PIC X(040).
+           05  FILLER              PIC X(101).
