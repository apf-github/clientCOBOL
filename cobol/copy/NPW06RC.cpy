@@ -0,0 +1,18 @@
+      *---------------------------------------------------------------*
+      *  NPW06RC   COMMAREA ROUTINE INTERFACCIA FILIALI (NPW06P)       *
+      *---------------------------------------------------------------*
+       01  NPW06RC.
+           05  W06-FUNZI           PIC X(002).
+           05  W06-ABIUT           PIC X(005).
+           05  W06-SERVI           PIC X(004).
+           05  W06-CFILI           PIC X(005).
+           05  W06-CABFI           PIC X(005).
+           05  W06-PRFIL           PIC X(005).
+           05  W06-CAPOG           PIC X(001).
+           05  W06-BRAND           PIC X(003).
+           05  W06-CHIUS           PIC X(001).
+           05  W06-FGGES           PIC X(001).
+           05  W06-DESCR-CF        PIC X(030).
+           05  W06-DESCS-CF        PIC X(015).
+           05  W06-DATI            PIC X(100).
+           05  W06-RCODE           PIC X(002).
