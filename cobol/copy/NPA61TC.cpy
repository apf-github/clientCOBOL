@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------*
+      *  NPA61TC   LAYOUT RIGA NPDATT CODIT='A61' (ECCEZIONI CAB/FILI) *
+      *---------------------------------------------------------------*
+       01  NPA61TC.
+           05  A61-KEY.
+               10  A61-CODIT       PIC X(003).
+               10  A61-ABIUT       PIC X(005).
+               10  A61-CABFI       PIC X(005).
+               10  FILLER          PIC X(022).
+           05  A61-CFILI           PIC X(005).
+           05  FILLER              PIC X(195).
