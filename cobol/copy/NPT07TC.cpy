@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------*
+      *  NPT07TC   LAYOUT RIGA NPDATT CODIT='T07' (FILIALI PER CAB)   *
+      *---------------------------------------------------------------*
+       01  NPT07TC.
+           05  T07-CODIT           PIC X(003).
+           05  T07-ABIUT           PIC X(005).
+           05  T07-SERVI           PIC X(004).
+           05  T07-CABFI           PIC X(005).
+           05  FILLER              PIC X(015).
+           05  T07-CFILI           PIC X(005).
+           05  T07-DATI            PIC X(100).
+           05  FILLER              PIC X(095).
