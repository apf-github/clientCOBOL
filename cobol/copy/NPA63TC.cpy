@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------*
+      *  NPA63TC   LAYOUT RIGA NPDATT CODIT='A63' (STORICO AGGIORNAM.)*
+      *---------------------------------------------------------------*
+       01  NPA63TC.
+           05  A63-KEY.
+               10  A63-CODIT       PIC X(003).
+               10  A63-CODIT-ORIG  PIC X(003).
+               10  A63-DATA        PIC 9(006).
+               10  A63-ORA         PIC 9(006).
+               10  A63-SEQ         PIC 9(003).
+               10  FILLER          PIC X(014).
+           05  A63-KEYGE-ORIG      PIC X(032).
+           05  A63-PGMNM           PIC X(008).
+           05  A63-RESTO-ORIG      PIC X(160).
