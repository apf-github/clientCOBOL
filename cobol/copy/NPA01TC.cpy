@@ -0,0 +1,22 @@
+      *---------------------------------------------------------------*
+      *  NPA01TC   LAYOUT RIGA NPDATT CODIT='A01' (ANAGRAFICA ISTITUTI)*
+      *---------------------------------------------------------------*
+       01  NPA01TC.
+           05  A01-CODIT           PIC X(003).
+           05  A01-ABIUT           PIC X(005).
+           05  A01-SERVI           PIC X(004).
+           05  FILLER              PIC X(020).
+           05  A01-FILCE           PIC X(005).
+           05  A01-DESBA           PIC X(030).
+           05  A01-TESTA           PIC X(001).
+           05  A01-FEANT           PIC X(001).
+           05  A01-FGDEB           PIC X(001).
+           05  A01-FPAGA           PIC X(001).
+           05  A01-FILIN           PIC X(001).
+           05  A01-FI365           PIC X(001).
+           05  A01-FRETR           PIC X(001).
+           05  A01-FILDG           PIC X(001).
+           05  A01-FADIN           PIC X(001).
+           05  A01-FSPED           PIC X(001).
+           05  A01-FGTEG           PIC X(001).
+           05  FILLER              PIC X(157).
