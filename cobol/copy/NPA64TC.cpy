@@ -0,0 +1,35 @@
+      *---------------------------------------------------------------*
+      *  NPA64TC   LAYOUT RIGA NPDATT CODIT='A64' (STORICO FLAG A01)  *
+      *---------------------------------------------------------------*
+       01  NPA64TC.
+           05  A64-KEY.
+               10  A64-CODIT       PIC X(003).
+               10  A64-ABIUT       PIC X(005).
+               10  A64-DATA        PIC 9(006).
+               10  A64-ORA         PIC 9(006).
+               10  A64-SEQ         PIC 9(003).
+               10  FILLER          PIC X(012).
+           05  A64-PGMNM           PIC X(008).
+           05  A64-PRIMA.
+               10  A64-PRI-FEANT   PIC X(001).
+               10  A64-PRI-FGDEB   PIC X(001).
+               10  A64-PRI-FPAGA   PIC X(001).
+               10  A64-PRI-FILIN   PIC X(001).
+               10  A64-PRI-FI365   PIC X(001).
+               10  A64-PRI-FRETR   PIC X(001).
+               10  A64-PRI-FILDG   PIC X(001).
+               10  A64-PRI-FADIN   PIC X(001).
+               10  A64-PRI-FSPED   PIC X(001).
+               10  A64-PRI-FGTEG   PIC X(001).
+           05  A64-DOPO.
+               10  A64-DOP-FEANT   PIC X(001).
+               10  A64-DOP-FGDEB   PIC X(001).
+               10  A64-DOP-FPAGA   PIC X(001).
+               10  A64-DOP-FILIN   PIC X(001).
+               10  A64-DOP-FI365   PIC X(001).
+               10  A64-DOP-FRETR   PIC X(001).
+               10  A64-DOP-FILDG   PIC X(001).
+               10  A64-DOP-FADIN   PIC X(001).
+               10  A64-DOP-FSPED   PIC X(001).
+               10  A64-DOP-FGTEG   PIC X(001).
+           05  FILLER              PIC X(172).
