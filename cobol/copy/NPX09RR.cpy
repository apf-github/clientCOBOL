@@ -0,0 +1,9 @@
+       X0009-RICHIAMO.
+           MOVE 'NPX09P'            TO WRK-MODULO.
+           MOVE NPX09RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPX09RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       X0009-END.
+           EXIT.
