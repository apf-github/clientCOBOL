@@ -0,0 +1,72 @@
+      *---------------------------------------------------------------*
+      *  NPSTAMC   TRACCIATO DI STAMPA STATISTICHE ELABORAZIONE        *
+      *---------------------------------------------------------------*
+       01  STA-TRATT.
+           05  FILLER              PIC X(132) VALUE ALL '-'.
+       01  STA-RIGA01.
+           05  FILLER              PIC X(008) VALUE SPACES.
+           05  FILLER              PIC X(020)
+                VALUE 'PROGRAMMA ........: '.
+           05  STA-PGMNM           PIC X(008).
+           05  FILLER              PIC X(005) VALUE SPACES.
+           05  FILLER              PIC X(020)
+                VALUE 'DATA ELABORAZ. ...: '.
+           05  STA-DATA            PIC X(010).
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(005) VALUE 'ORA: '.
+           05  STA-ORA             PIC X(008).
+       01  STA-RIGA02.
+           05  FILLER              PIC X(008) VALUE SPACES.
+           05  FILLER              PIC X(020)
+                VALUE 'ISTITUTO ABI .....: '.
+           05  STA-ABIUT           PIC X(005).
+           05  FILLER              PIC X(005) VALUE SPACES.
+           05  FILLER              PIC X(020)
+                VALUE 'DENOMINAZIONE ....: '.
+           05  STA-DESBA           PIC X(030).
+           05  FILLER              PIC X(005) VALUE SPACES.
+           05  STA-TESTA           PIC X(001).
+       01  STA-RIGA03.
+           05  FILLER              PIC X(008) VALUE SPACES.
+           05  FILLER              PIC X(020)
+                VALUE 'ESITO ELABORAZIONE: '.
+           05  STA-ESITO           PIC X(015).
+       01  STA-RIGA04.
+           05  FILLER              PIC X(008) VALUE SPACES.
+           05  FILLER              PIC X(060)
+                VALUE 'FINE ELABORAZIONE - NESSUNA ANOMALIA RISCONTRATA'.
+       01  STA-RIGA05.
+           05  FILLER              PIC X(008) VALUE SPACES.
+           05  FILLER              PIC X(030)
+                VALUE '** SEGNALAZIONE DI ERRORE **'.
+       01  STA-RIGA06.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(012) VALUE 'ROUTINE  : '.
+           05  STA-ROUNM           PIC X(008).
+       01  STA-RIGA07.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(012) VALUE 'LABEL    : '.
+           05  STA-LABEL           PIC X(012).
+       01  STA-RIGA08.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(012) VALUE 'ARCHIVIO : '.
+           05  STA-ARCHI           PIC X(008).
+       01  STA-RIGA09.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(012) VALUE 'CODICE   : '.
+           05  STA-CDERR           PIC X(008).
+       01  STA-RIGA10.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(012) VALUE 'DESCR.   : '.
+           05  STA-DESC1           PIC X(060).
+           05  FILLER              PIC X(001) VALUE SPACES.
+           05  STA-DESC2           PIC X(060).
+       01  STA-RIGA11.
+           05  FILLER              PIC X(022) VALUE SPACES.
+           05  STA-DESC3           PIC X(060).
+           05  FILLER              PIC X(001) VALUE SPACES.
+           05  STA-DESC4           PIC X(060).
+           05  FILLER              PIC X(001) VALUE SPACES.
+           05  STA-DESC5           PIC X(060).
+       01  STA-DESCR               PIC X(040).
+       01  STA-SERVI               PIC X(004).
