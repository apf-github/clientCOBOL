@@ -0,0 +1,9 @@
+       W0004-RICHIAMO.
+           MOVE 'NPW04P'            TO WRK-MODULO.
+           MOVE NPW04RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO   USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW04RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0004-END.
+           EXIT.
