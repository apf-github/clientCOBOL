@@ -0,0 +1,18 @@
+      *---------------------------------------------------------------*
+      *  NPW05RC   COMMAREA ROUTINE RECUPERO DATA CONTABILE (NPW05P)   *
+      *---------------------------------------------------------------*
+       01  NPW05RC.
+           05  W05-PGMNM           PIC X(008).
+           05  W05-TIPGM           PIC X(002).
+           05  W05-ABIUT           PIC X(005).
+           05  W05-DATA.
+               10  W05-DATA-AAAA   PIC 9(004).
+               10  W05-DATA-MM     PIC 9(002).
+               10  W05-DATA-GG     PIC 9(002).
+           05  W05-DATA-AAAA1      PIC 9(004).
+           05  W05-DATA-MM1        PIC 9(002).
+           05  W05-DATA-GG1        PIC 9(002).
+           05  W05-DTCON           PIC 9(008).
+           05  W05-DTCO2           PIC 9(008).
+           05  W05-DTDB2           PIC X(010).
+           05  W05-RCODE           PIC X(002).
