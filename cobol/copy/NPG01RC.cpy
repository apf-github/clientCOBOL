@@ -0,0 +1,37 @@
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPG01RC   AREA COMUNE DI SEGNALAZIONE ERRORI                 *
+      *---------------------------------------------------------------*
+       01  NPG01RC.
+           05  G01-TPERR           PIC X(001).
+               88  G01-ERR-FATALE      VALUE 'S'.
+               88  G01-ERR-WARNING     VALUE 'W'.
+           05  G01-PGMNM           PIC X(008).
+           05  G01-ROUNM           PIC X(008).
+           05  G01-LABEL           PIC X(012).
+           05  G01-ARCHI           PIC X(008).
+           05  G01-CDERR           PIC X(008).
+           05  G01-ABIUT           PIC X(005).
+           05  G01-SERVI           PIC X(004).
+           05  G01-NOPER           PIC 9(015).
+           05  G01-CDOPE           PIC X(008).
+           05  G01-CTERM           PIC X(008).
+           05  G01-CTRAN           PIC X(004).
+           05  G01-CFILI           PIC X(005).
+           05  G01-DTOPE           PIC 9(008).
+           05  G01-ORAOP           PIC 9(007).
+           05  G01-PIC3            PIC S9(009) COMP-3.
+           05  G01-DESC1           PIC X(060).
+           05  G01-DESC2           PIC X(060).
+           05  G01-DESC3           PIC X(060).
+           05  G01-DESC4           PIC X(060).
+           05  G01-DESC5           PIC X(060).
+           05  G01-SQLCA           PIC X(136).
