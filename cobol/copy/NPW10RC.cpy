@@ -0,0 +1,9 @@
+      *---------------------------------------------------------------*
+      *  NPW10RC   COMMAREA ROUTINE CONTROLLO NUMERICITA'             *
+      *             (NPW10P)                                          *
+      *---------------------------------------------------------------*
+       01  NPW10RC.
+           05  W10-CAMPO1          PIC 9(005).
+           05  W10-CAMPO2          PIC X(005).
+           05  W10-LENGH           PIC 9(002).
+           05  W10-RCODE           PIC X(002).
