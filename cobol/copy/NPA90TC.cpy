@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------*
+      *  NPA90TC   LAYOUT RIGA NPDATT CODIT='A90' (PARAMETRI SPEDIZIONE)
+      *---------------------------------------------------------------*
+       01  NPA90TC.
+           05  A90-CODIT           PIC X(003).
+           05  A90-ABIUT           PIC X(005).
+           05  FILLER              PIC X(024).
+           05  A90-FSPEB           PIC X(001).
+           05  A90-FILBA           PIC X(005).
+           05  A90-FGETI           PIC X(001).
+           05  FILLER              PIC X(192).
