@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------*
+      *  NPA51TC   LAYOUT RIGA NPDATT CODIT='A51' (DECORRENZA EURO)   *
+      *---------------------------------------------------------------*
+       01  NPA51TC.
+           05  A51-CODIT           PIC X(003).
+           05  A51-ABIUT           PIC X(005).
+           05  A51-FTPRE           PIC X(002).
+           05  FILLER              PIC X(022).
+           05  A51-DTINI           PIC X(008).
+           05  FILLER              PIC X(192).
