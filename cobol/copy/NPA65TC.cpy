@@ -0,0 +1,21 @@
+      *---------------------------------------------------------------*
+      *  NPA65TC   LAYOUT RIGA NPDATT CODIT='A65' (STORICO FLAG A90)  *
+      *---------------------------------------------------------------*
+       01  NPA65TC.
+           05  A65-KEY.
+               10  A65-CODIT       PIC X(003).
+               10  A65-ABIUT       PIC X(005).
+               10  A65-DATA        PIC 9(006).
+               10  A65-ORA         PIC 9(006).
+               10  A65-SEQ         PIC 9(003).
+               10  FILLER          PIC X(012).
+           05  A65-PGMNM           PIC X(008).
+           05  A65-PRIMA.
+               10  A65-PRI-FSPEB   PIC X(001).
+               10  A65-PRI-FILBA   PIC X(005).
+               10  A65-PRI-FGETI   PIC X(001).
+           05  A65-DOPO.
+               10  A65-DOP-FSPEB   PIC X(001).
+               10  A65-DOP-FILBA   PIC X(005).
+               10  A65-DOP-FGETI   PIC X(001).
+           05  FILLER              PIC X(178).
