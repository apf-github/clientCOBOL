@@ -0,0 +1,9 @@
+       W0010-RICHIAMO.
+           MOVE 'NPW10P'            TO WRK-MODULO.
+           MOVE NPW10RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW10RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0010-END.
+           EXIT.
