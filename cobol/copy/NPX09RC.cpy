@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------*
+      *  NPX09RC   COMMAREA ROUTINE ACCESSO NPCTRT (NPX09P)            *
+      *---------------------------------------------------------------*
+       01  NPX09RC.
+           05  X09-FUNZI           PIC X(002).
+           05  X09-FTPRE           PIC X(002).
+           05  X09-FOPTB           PIC X(001).
+           05  X09-QUANT           PIC 9(015).
+           05  X09-NPCTRT          PIC X(200).
+           05  X09-RCODE           PIC X(002).
+USO017     05  X09-IMPOR           PIC S9(11)V9(02) COMP-3.
