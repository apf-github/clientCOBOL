@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------*
+      *  NPX05RC   COMMAREA ROUTINE ACCESSO NPCKPT (NPX05P)            *
+      *---------------------------------------------------------------*
+       01  NPX05RC.
+           05  X05-FUNZI           PIC X(002).
+           05  X05-NPCKPT.
+               10  X05-CKP-PGMNM   PIC X(008).
+               10  X05-CKP-NPATI   PIC 9(008).
+               10  X05-CKP-KEYCM   PIC X(040).
+               10  X05-CKP-KEYER   PIC X(040).
+USO013         10  X05-CKP-DTELA   PIC 9(008).
+           05  X05-RCODE           PIC X(002).
