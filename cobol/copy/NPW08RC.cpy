@@ -0,0 +1,16 @@
+      *---------------------------------------------------------------*
+      *  NPW08RC   COMMAREA ROUTINE GENERALIZZATA CONTROLLO DATE       *
+      *             (NPW08P)                                          *
+      *---------------------------------------------------------------*
+       01  NPW08RC.
+           05  W08-RTIPO           PIC 9(002).
+           05  W08-RDATA           PIC 9(008).
+           05  W08-RGGG            PIC S9(005).
+           05  W08-RDT5            PIC X(010).
+           05  W08-RDT6            PIC X(008).
+           05  W08-RDT10           PIC X(017).
+           05  W08-RDT11           PIC X(009).
+           05  W08-RDT12           PIC X(027).
+           05  W08-RDT13           PIC X(013).
+           05  W08-RDT15           PIC X(008).
+           05  W08-RCODE           PIC 9(002).
