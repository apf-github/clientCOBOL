@@ -0,0 +1,9 @@
+       W0001-RICHIAMO.
+           MOVE 'NPW01P'            TO WRK-MODULO.
+           MOVE NPW01RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO   USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW01RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0001-END.
+           EXIT.
