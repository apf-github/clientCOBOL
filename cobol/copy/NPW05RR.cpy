@@ -0,0 +1,9 @@
+       W0005-RICHIAMO.
+           MOVE 'NPW05P'            TO WRK-MODULO.
+           MOVE NPW05RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW05RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0005-END.
+           EXIT.
