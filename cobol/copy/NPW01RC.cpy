@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------*
+      *  NPW01RC   COMMAREA ROUTINE ACCESSO NPDATT (NPW01P)            *
+      *---------------------------------------------------------------*
+       01  NPW01RC.
+           05  W01-FUNZI           PIC X(002).
+           05  W01-NPDATT.
+               10  W01-DAT-CODIT   PIC X(003).
+               10  W01-DAT-KEYGE   PIC X(032).
+               10  W01-DAT-RESTO   PIC X(200).
+           05  W01-RCODE           PIC X(002).
