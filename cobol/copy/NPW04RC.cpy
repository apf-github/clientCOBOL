@@ -0,0 +1,29 @@
+      *---------------------------------------------------------------*
+      *  NPW04RC   COMMAREA ROUTINE RECUPERO DATA SISTEMA (NPW04P)     *
+      *---------------------------------------------------------------*
+       01  NPW04RC.
+           05  W04-PGMNM           PIC X(008).
+           05  W04-ABIUT           PIC X(005).
+           05  W04-DATA.
+               10  W04-DATA-AAAA.
+                   15  W04-DATA-SEC    PIC 9(002).
+                   15  W04-DATA-AA     PIC 9(002).
+               10  W04-DATA-MM     PIC 9(002).
+               10  W04-DATA-GG     PIC 9(002).
+           05  W04-DATA9  REDEFINES  W04-DATA  PIC 9(008).
+           05  W04-DTLAV           PIC 9(008).
+           05  W04-ORA.
+               10  W04-ORA-HH      PIC 9(002).
+               10  W04-ORA-MM      PIC 9(002).
+           05  W04-AAAA-ST         PIC 9(004).
+           05  W04-MM-ST           PIC 9(002).
+           05  W04-GG-ST           PIC 9(002).
+           05  W04-HH-ST           PIC 9(002).
+           05  W04-MI-ST           PIC 9(002).
+           05  W04-DATA-STAMPA     PIC X(010).
+           05  W04-ORA-DEC         PIC 9(007).
+           05  W04-ORA-STAMPA      PIC X(005).
+           05  W04-SEP1            PIC X(001).
+           05  W04-SEP2            PIC X(001).
+           05  W04-SEP3            PIC X(001).
+           05  W04-RCODE           PIC X(002).
