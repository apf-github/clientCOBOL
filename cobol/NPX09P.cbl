@@ -34,6 +34,10 @@ SEQD01* 031209 AGGIUNTA SEQUENCE PER GESTIONE NRD01.                  *
 211209* 211209 CORREZIONE DI UN "IF" EFFETTUATO SUL CAMPO SBAGLIATO.  *
 MO1006* 14/06/10 NUOVA FUNZIONE PER AGGIORNARE I CONTATORI DI PIU'    *
 MO1006*          UNITA' (FUNZIONE INTRODOTTA PER I MAV ON LINE)       *
+USO015* 260809 AGGIUNTE FUNZIONI O1/F1/C1 SCORRIMENTO INTERO NPCTRT   *
+USO017* 260809 AGGIUNTA FUNZIONE UH ACCUMULO IMPORTI PER TIPO PRES.   *
+USO048* 090826 AGGIUNTA FUNZIONE RP - RIEPILOGO USO OPZIONI FOPTB     *
+USO048*        PER LE FUNZIONI UB/UC/UL/UM, SUDDIVISO PER ISTITUTO    *
       *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -81,6 +85,27 @@ CTR    01  WKS-ABIUT-A56        PIC X(005).
 PEF001 05  WKS-IND              PIC 9(01).
 PEF001 05  WKS-IND-MAX          PIC 9(01) VALUE 6.
 PEF001 05  WKS-TUTTO-OK         PIC X(02).
+USO048*****************************************************************
+USO048**   TABELLA RIEPILOGO USO OPZIONI FOPTB PER FUNZIONE/ISTITUTO **
+USO048*****************************************************************
+USO048 01  WKS-FOPTB-STAT.
+USO048     05  WKS-FOPTB-CNT         PIC 9(003) VALUE ZERO.
+USO048     05  WKS-FOPTB-TAB OCCURS 200 TIMES.
+USO048         10  WKS-FOPTB-ABIUT   PIC X(005).
+USO048         10  WKS-FOPTB-UB-B    PIC 9(007) COMP-3 VALUE ZERO.
+USO048         10  WKS-FOPTB-UB-T    PIC 9(007) COMP-3 VALUE ZERO.
+USO048         10  WKS-FOPTB-UC-B    PIC 9(007) COMP-3 VALUE ZERO.
+USO048         10  WKS-FOPTB-UC-T    PIC 9(007) COMP-3 VALUE ZERO.
+USO048         10  WKS-FOPTB-UL-B    PIC 9(007) COMP-3 VALUE ZERO.
+USO048         10  WKS-FOPTB-UL-T    PIC 9(007) COMP-3 VALUE ZERO.
+USO048         10  WKS-FOPTB-UM-B    PIC 9(007) COMP-3 VALUE ZERO.
+USO048         10  WKS-FOPTB-UM-T    PIC 9(007) COMP-3 VALUE ZERO.
+USO048 01  WKS-FOPTB-KEY             PIC X(005).
+USO048 01  WKS-FOPTB-IX              PIC 9(003).
+USO048 01  WKS-FOPTB-FIX             PIC 9(003).
+USO048 01  WKS-FOPTB-SW              PIC X(001).
+USO048     88  WKS-FOPTB-TROV                 VALUE 'S'.
+USO048     88  WKS-FOPTB-NO-TROV              VALUE 'N'.
       *------------------------------------------------------*
       *            D B 2   A R E A S                         *
       *------------------------------------------------------*
@@ -88,6 +113,35 @@ PEF001 05  WKS-TUTTO-OK         PIC X(02).
            EXEC SQL INCLUDE NPCTRT END-EXEC.
            EXEC SQL INCLUDE NPCT1T END-EXEC.
            EXEC SQL INCLUDE NPCT2T END-EXEC.
+USO015     EXEC SQL DECLARE CUR-CTR CURSOR FOR
+USO015          SELECT CTR_ABIUT,
+USO015                 CTR_PRFIL,
+USO015                 CTR_UNOPE,
+USO015                 CTR_CDDEB,
+USO015                 CTR_NRPRE,
+USO015                 CTR_NRD01,
+USO015                 CTR_NRD02,
+USO040                 CTR_NRD03,
+USO015                 CTR_NRD04,
+USO015                 CTR_NRD05,
+USO040                 CTR_NRD06,
+USO015                 CTR_NRD07,
+USO040                 CTR_NRD08,
+USO040                 CTR_NRD09,
+USO015                 CTR_NRD10,
+USO015                 CTR_NRMAV,
+USO015                 CTR_NRDAS,
+USO015                 CTR_NRRI1,
+USO015                 CTR_NRRES,
+USO015                 CTR_NRSBF,
+USO015                 CTR_DTSTA,
+USO015                 CTR_DTDST,
+USO015                 CTR_ID020,
+USO015                 CTR_CDOPE,
+USO015                 CTR_PRLDI
+USO015          FROM   NPCTRT
+USO015          ORDER BY  CTR_ABIUT, CTR_PRFIL
+USO015     END-EXEC.
            EXEC SQL
               DECLARE  CUR-CTR1   CURSOR
               FOR SELECT    CT2_UNOPE
@@ -187,7 +241,12 @@ PEF001        X09-FUNZI EQUAL 'UR' OR
 SEQUEN        X09-FUNZI EQUAL 'NV' OR
 SEQD01        X09-FUNZI EQUAL 'N1' OR
 MO1006        X09-FUNZI EQUAL 'US' OR
-              X09-FUNZI EQUAL 'UP'
+              X09-FUNZI EQUAL 'UP' OR
+USO015        X09-FUNZI EQUAL 'O1' OR
+USO015        X09-FUNZI EQUAL 'F1' OR
+USO015        X09-FUNZI EQUAL 'C1' OR
+USO017        X09-FUNZI EQUAL 'UH' OR
+USO048        X09-FUNZI EQUAL 'RP'
               NEXT SENTENCE
            ELSE
               MOVE SPACES                     TO WRK-SW-USCITA
@@ -220,15 +279,27 @@ MO1006        X09-FUNZI EQUAL 'US' OR
               IF CTR-NRD02        NOT NUMERIC
                  MOVE 'CTR-NRD02' TO WKS-CAMPO
               ELSE
+USO040        IF CTR-NRD03        NOT NUMERIC
+USO040           MOVE 'CTR-NRD03' TO WKS-CAMPO
+USO040        ELSE
               IF CTR-NRD04        NOT NUMERIC
                  MOVE 'CTR-NRD04' TO WKS-CAMPO
               ELSE
               IF CTR-NRD05        NOT NUMERIC
                  MOVE 'CTR-NRD05' TO WKS-CAMPO
               ELSE
+USO040        IF CTR-NRD06        NOT NUMERIC
+USO040           MOVE 'CTR-NRD06' TO WKS-CAMPO
+USO040        ELSE
               IF CTR-NRD07        NOT NUMERIC
                  MOVE 'CTR-NRD07' TO WKS-CAMPO
               ELSE
+USO040        IF CTR-NRD08        NOT NUMERIC
+USO040           MOVE 'CTR-NRD08' TO WKS-CAMPO
+USO040        ELSE
+USO040        IF CTR-NRD09        NOT NUMERIC
+USO040           MOVE 'CTR-NRD09' TO WKS-CAMPO
+USO040        ELSE
               IF CTR-NRD10        NOT NUMERIC
                  MOVE 'CTR-NRD10' TO WKS-CAMPO
               ELSE
@@ -313,15 +384,27 @@ L00054           MOVE 'CT1-PRLDI'  TO WKS-CAMPO.
               IF CTR-NRD02        NOT NUMERIC
                  MOVE 'CTR-NRD02'    TO WKS-CAMPO
               ELSE
+USO040        IF CTR-NRD03        NOT NUMERIC
+USO040           MOVE 'CTR-NRD03'    TO WKS-CAMPO
+USO040        ELSE
               IF CTR-NRD04        NOT NUMERIC
                  MOVE 'CTR-NRD04'    TO WKS-CAMPO
               ELSE
               IF CTR-NRD05        NOT NUMERIC
                  MOVE 'CTR-NRD05'    TO WKS-CAMPO
               ELSE
+USO040        IF CTR-NRD06        NOT NUMERIC
+USO040           MOVE 'CTR-NRD06'    TO WKS-CAMPO
+USO040        ELSE
               IF CTR-NRD07        NOT NUMERIC
                  MOVE 'CTR-NRD07'    TO WKS-CAMPO
               ELSE
+USO040        IF CTR-NRD08        NOT NUMERIC
+USO040           MOVE 'CTR-NRD08'    TO WKS-CAMPO
+USO040        ELSE
+USO040        IF CTR-NRD09        NOT NUMERIC
+USO040           MOVE 'CTR-NRD09'    TO WKS-CAMPO
+USO040        ELSE
               IF CTR-NRD10        NOT NUMERIC
                  MOVE 'CTR-NRD10'    TO WKS-CAMPO
               ELSE
@@ -479,6 +562,9 @@ L00054     IF X09-FUNZI EQUAL 'UM' AND X09-FOPTB EQUAL 'T'
               MOVE X09-NPCTRT           TO NPCT1T
               IF CT1-PRLDI      NOT NUMERIC
                  MOVE 'CT1-PRLDI'      TO WKS-CAMPO.
+USO017     IF X09-FUNZI EQUAL 'UH'
+USO017        IF X09-IMPOR      NOT NUMERIC
+USO017           MOVE 'X09-IMPOR'      TO WKS-CAMPO.
            IF WKS-CAMPO NOT EQUAL SPACES
               MOVE 'KO'                         TO X09-RCODE
               MOVE 'S'                          TO G01-TPERR
@@ -561,12 +647,16 @@ MO1006     END-IF
               PERFORM A0050-CONTR-OBBL          THRU A0050-END
               PERFORM A0015-CONTR-NUM           THRU A0015-END
               IF X09-RCODE EQUAL SPACES
-                 PERFORM A0510-UPDATE-CTR       THRU A0510-END.
+                 PERFORM A0510-UPDATE-CTR       THRU A0510-END
+USO048              IF X09-RCODE EQUAL SPACES
+USO048                 PERFORM A0730-ACCUM-FOPTB THRU A0730-END.
            IF X09-FUNZI EQUAL 'UC'
               PERFORM A0050-CONTR-OBBL          THRU A0050-END
               PERFORM A0015-CONTR-NUM           THRU A0015-END
               IF X09-RCODE EQUAL SPACES
-                 PERFORM A0520-UPDATE-CTR       THRU A0520-END.
+                 PERFORM A0520-UPDATE-CTR       THRU A0520-END
+USO048              IF X09-RCODE EQUAL SPACES
+USO048                 PERFORM A0730-ACCUM-FOPTB THRU A0730-END.
            IF X09-FUNZI EQUAL 'UD'
               PERFORM A0050-CONTR-OBBL          THRU A0050-END
               PERFORM A0015-CONTR-NUM           THRU A0015-END
@@ -596,17 +686,34 @@ MO1006     END-IF
               PERFORM A0050-CONTR-OBBL          THRU A0050-END
               PERFORM A0015-CONTR-NUM           THRU A0015-END
               IF X09-RCODE EQUAL SPACES
-                 PERFORM A0590-UPDATE-ID020     THRU A0590-END.
+                 PERFORM A0590-UPDATE-ID020     THRU A0590-END
+USO048              IF X09-RCODE EQUAL SPACES
+USO048                 PERFORM A0730-ACCUM-FOPTB THRU A0730-END.
 PAOLO *
 L00054     IF X09-FUNZI EQUAL 'UM'
               PERFORM A0050-CONTR-OBBL          THRU A0050-END
               PERFORM A0015-CONTR-NUM           THRU A0015-END
               IF X09-RCODE EQUAL SPACES
-                 PERFORM A0600-UPDATE-PRLDI     THRU A0600-END.
+                 PERFORM A0600-UPDATE-PRLDI     THRU A0600-END
+USO048              IF X09-RCODE EQUAL SPACES
+USO048                 PERFORM A0730-ACCUM-FOPTB THRU A0730-END.
+USO017     IF X09-FUNZI EQUAL 'UH'
+USO017        PERFORM A0050-CONTR-OBBL          THRU A0050-END
+USO017        PERFORM A0015-CONTR-NUM           THRU A0015-END
+USO017        IF X09-RCODE EQUAL SPACES
+USO017           PERFORM A0545-UPDATE-IMPORTO   THRU A0545-END.
+USO048     IF X09-FUNZI EQUAL 'RP'
+USO048        PERFORM A0750-STAMPA-FOPTB        THRU A0750-END.
 SEQUEN     IF X09-FUNZI EQUAL 'NV'
 SEQUEN        PERFORM A0610-NEXT-VALUE          THRU A0610-END.
 SEQD01     IF X09-FUNZI EQUAL 'N1'
 SEQD01        PERFORM A0620-NEXT-NRD01          THRU A0620-END.
+USO015     IF X09-FUNZI EQUAL 'O1'
+USO015        PERFORM A0700-OPEN-CTR            THRU A0700-END.
+USO015     IF X09-FUNZI EQUAL 'F1'
+USO015        PERFORM A0710-FETCH-CTR           THRU A0710-END.
+USO015     IF X09-FUNZI EQUAL 'C1'
+USO015        PERFORM A0720-CLOSE-CTR           THRU A0720-END.
        A0020-END.
            EXIT.
       *****************************************************************
@@ -741,9 +848,13 @@ SR0602     PERFORM A0222-LEGGI-T62 THRU A0222-END.
               MOVE A16-MINMA             TO CTR-NRMAV
 CTR           MOVE A56-MIN01             TO CTR-NRD01
 CTR           MOVE A56-MIN02             TO CTR-NRD02
+USO040        MOVE A56-MIN03             TO CTR-NRD03
 CTR           MOVE A56-MIN04             TO CTR-NRD04
 CTR           MOVE A56-MIN05             TO CTR-NRD05
+USO040        MOVE A56-MIN06             TO CTR-NRD06
 CTR           MOVE A56-MIN07             TO CTR-NRD07
+USO040        MOVE A56-MIN08             TO CTR-NRD08
+USO040        MOVE A56-MIN09             TO CTR-NRD09
 CTR           MOVE A56-MIN10             TO CTR-NRD10
               MOVE 1                     TO CTR-NRDAS
 E00415*       MOVE 1                     TO CTR-NRRI1
@@ -925,15 +1036,27 @@ CTR           ELSE
 CTR           IF X09-FTPRE = RIBA
 CTR              PERFORM Z0102-UPDATE-CTR02 THRU Z0102-END
 CTR           ELSE
+USO040        IF X09-FTPRE = BONIFI
+USO040           PERFORM Z0103-UPDATE-CTR03 THRU Z0103-END
+USO040        ELSE
 CTR           IF X09-FTPRE = MAV
 CTR              PERFORM Z0104-UPDATE-CTR04 THRU Z0104-END
 CTR           ELSE
 CTR           IF X09-FTPRE = RID
 CTR              PERFORM Z0105-UPDATE-CTR05 THRU Z0105-END
 CTR           ELSE
+USO040        IF X09-FTPRE = SDD
+USO040           PERFORM Z0106-UPDATE-CTR06 THRU Z0106-END
+USO040        ELSE
 CTR           IF X09-FTPRE = RIA
 CTR              PERFORM Z0107-UPDATE-CTR07 THRU Z0107-END
 CTR           ELSE
+USO040        IF X09-FTPRE = ASSEGN
+USO040           PERFORM Z0108-UPDATE-CTR08 THRU Z0108-END
+USO040        ELSE
+USO040        IF X09-FTPRE = CARTA
+USO040           PERFORM Z0109-UPDATE-CTR09 THRU Z0109-END
+USO040        ELSE
 CTR           IF X09-FTPRE = DOCUMENTI
 CTR              PERFORM Z0110-UPDATE-CTR10 THRU Z0110-END.
            IF CONTINUA
@@ -1087,6 +1210,32 @@ SR0602     PERFORM A0222-LEGGI-T62 THRU A0222-END.
        A0540-END.
            EXIT.
       *****************************************************************
+USO017**   AGGIORNAMENTO TABELLA CTR-IMDxx ACCUMULO IMPORTI -BATCH-  **
+      *****************************************************************
+USO017 A0545-UPDATE-IMPORTO.
+USO017     MOVE X09-NPCTRT            TO NPCTRT.
+USO017     IF X09-FTPRE = CARTACEO
+USO017        PERFORM Z0063-UPDATE-IMD01 THRU Z0063-END
+USO017     ELSE
+USO017     IF X09-FTPRE = RIBA
+USO017        PERFORM Z0064-UPDATE-IMD02 THRU Z0064-END
+USO017     ELSE
+USO017     IF X09-FTPRE = MAV
+USO017        PERFORM Z0065-UPDATE-IMD04 THRU Z0065-END
+USO017     ELSE
+USO017     IF X09-FTPRE = RID
+USO017        PERFORM Z0066-UPDATE-IMD05 THRU Z0066-END
+USO017     ELSE
+USO017     IF X09-FTPRE = RIA
+USO017        PERFORM Z0067-UPDATE-IMD07 THRU Z0067-END
+USO017     ELSE
+USO017     IF X09-FTPRE = DOCUMENTI
+USO017        PERFORM Z0068-UPDATE-IMD10 THRU Z0068-END.
+USO017     IF X09-RCODE EQUAL SPACES
+USO017        MOVE NPCTRT                TO X09-NPCTRT.
+USO017 A0545-END.
+USO017     EXIT.
+      *****************************************************************
       **   AGGIORNAMENTO TABELLA CTR-DTSTA -BATCH-                   **
       *****************************************************************
        A0550-UPDATE-DTSTA.
@@ -1162,6 +1311,110 @@ SEQD01*
 SEQD01 A0620-END.
            EXIT.
       *****************************************************************
+      **   SCORRIMENTO GENERALE DI TUTTO NPCTRT (OPEN/FETCH/CLOSE)   **
+      *****************************************************************
+USO015 A0700-OPEN-CTR.
+USO015     PERFORM Z0150-OPEN-CUR1   THRU Z0150-END.
+USO015     IF X09-RCODE EQUAL SPACES
+USO015        MOVE NPCTRT              TO X09-NPCTRT.
+USO015 A0700-END.
+USO015     EXIT.
+USO015 A0710-FETCH-CTR.
+USO015     PERFORM Z0151-FETCH-CUR1  THRU Z0151-END.
+USO015     IF X09-RCODE EQUAL SPACES
+USO015        MOVE NPCTRT              TO X09-NPCTRT.
+USO015 A0710-END.
+USO015     EXIT.
+USO015 A0720-CLOSE-CTR.
+USO015     PERFORM Z0152-CLOSE-CUR1  THRU Z0152-END.
+USO015 A0720-END.
+USO015     EXIT.
+USO048*****************************************************************
+USO048**   ACCUMULO USO OPZIONE FOPTB PER ISTITUTO E FUNZIONE         **
+USO048*****************************************************************
+USO048 A0730-ACCUM-FOPTB.
+USO050     IF X09-FOPTB EQUAL 'B'
+USO048        MOVE CTR-ABIUT                TO WKS-FOPTB-KEY
+USO050     ELSE
+USO050     IF X09-FOPTB EQUAL 'T'
+USO048        MOVE CT1-ABIUT                TO WKS-FOPTB-KEY
+USO050     ELSE
+USO050        GO TO A0730-END.
+USO048     PERFORM A0740-TROVA-SLOT-FOPTB   THRU A0740-END.
+USO048     IF X09-FUNZI EQUAL 'UB'
+USO048        IF X09-FOPTB EQUAL 'B'
+USO048           ADD 1 TO WKS-FOPTB-UB-B(WKS-FOPTB-FIX)
+USO050        ELSE
+USO048           ADD 1 TO WKS-FOPTB-UB-T(WKS-FOPTB-FIX).
+USO048     IF X09-FUNZI EQUAL 'UC'
+USO048        IF X09-FOPTB EQUAL 'B'
+USO048           ADD 1 TO WKS-FOPTB-UC-B(WKS-FOPTB-FIX)
+USO050        ELSE
+USO048           ADD 1 TO WKS-FOPTB-UC-T(WKS-FOPTB-FIX).
+USO048     IF X09-FUNZI EQUAL 'UL'
+USO048        IF X09-FOPTB EQUAL 'B'
+USO048           ADD 1 TO WKS-FOPTB-UL-B(WKS-FOPTB-FIX)
+USO050        ELSE
+USO048           ADD 1 TO WKS-FOPTB-UL-T(WKS-FOPTB-FIX).
+USO048     IF X09-FUNZI EQUAL 'UM'
+USO048        IF X09-FOPTB EQUAL 'B'
+USO048           ADD 1 TO WKS-FOPTB-UM-B(WKS-FOPTB-FIX)
+USO050        ELSE
+USO048           ADD 1 TO WKS-FOPTB-UM-T(WKS-FOPTB-FIX).
+USO048 A0730-END.
+USO048     EXIT.
+USO048*****************************************************************
+USO048**   RICERCA (O INSERIMENTO) SLOT ISTITUTO NELLA TABELLA FOPTB  **
+USO048*****************************************************************
+USO048 A0740-TROVA-SLOT-FOPTB.
+USO048     SET WKS-FOPTB-NO-TROV             TO TRUE.
+USO048     MOVE ZERO                         TO WKS-FOPTB-FIX.
+USO048     PERFORM A0741-CONFRONTA-SLOT      THRU A0741-END
+USO048        VARYING WKS-FOPTB-IX FROM 1 BY 1
+USO048        UNTIL WKS-FOPTB-IX GREATER WKS-FOPTB-CNT
+USO048           OR WKS-FOPTB-TROV.
+USO048     IF WKS-FOPTB-NO-TROV
+USO048        ADD 1                          TO WKS-FOPTB-CNT
+USO048        MOVE WKS-FOPTB-CNT             TO WKS-FOPTB-FIX
+USO048        MOVE WKS-FOPTB-KEY             TO
+USO048              WKS-FOPTB-ABIUT(WKS-FOPTB-FIX).
+USO048 A0740-END.
+USO048     EXIT.
+USO048 A0741-CONFRONTA-SLOT.
+USO048     IF WKS-FOPTB-ABIUT(WKS-FOPTB-IX) EQUAL WKS-FOPTB-KEY
+USO048        SET WKS-FOPTB-TROV             TO TRUE
+USO048        MOVE WKS-FOPTB-IX              TO WKS-FOPTB-FIX.
+USO048 A0741-END.
+USO048     EXIT.
+USO048*****************************************************************
+USO048**   STAMPA RIEPILOGO USO OPZIONI FOPTB PER ISTITUTO            **
+USO048*****************************************************************
+USO048 A0750-STAMPA-FOPTB.
+USO048     DISPLAY '----------------------------------------------'.
+USO048     DISPLAY 'NPX09P - RIEPILOGO USO OPZIONI FOPTB (UB/UC/UL/UM)'.
+USO048     DISPLAY '----------------------------------------------'.
+USO048     IF WKS-FOPTB-CNT EQUAL ZERO
+USO048        DISPLAY 'NPX09P NESSUN AGGIORNAMENTO REGISTRATO'
+USO048     ELSE
+USO048        PERFORM A0751-STAMPA-RIGA-FOPTB THRU A0751-END
+USO048           VARYING WKS-FOPTB-IX FROM 1 BY 1
+USO048           UNTIL WKS-FOPTB-IX GREATER WKS-FOPTB-CNT.
+USO048     DISPLAY '----------------------------------------------'.
+USO048 A0750-END.
+USO048     EXIT.
+USO048 A0751-STAMPA-RIGA-FOPTB.
+USO048     DISPLAY 'NPX09P ABI ' WKS-FOPTB-ABIUT(WKS-FOPTB-IX).
+USO048     DISPLAY 'NPX09P    UB  B=' WKS-FOPTB-UB-B(WKS-FOPTB-IX)
+USO048             '  T=' WKS-FOPTB-UB-T(WKS-FOPTB-IX).
+USO048     DISPLAY 'NPX09P    UC  B=' WKS-FOPTB-UC-B(WKS-FOPTB-IX)
+USO048             '  T=' WKS-FOPTB-UC-T(WKS-FOPTB-IX).
+USO048     DISPLAY 'NPX09P    UL  B=' WKS-FOPTB-UL-B(WKS-FOPTB-IX)
+USO048             '  T=' WKS-FOPTB-UL-T(WKS-FOPTB-IX).
+USO048     DISPLAY 'NPX09P    UM  B=' WKS-FOPTB-UM-B(WKS-FOPTB-IX)
+USO048             '  T=' WKS-FOPTB-UM-T(WKS-FOPTB-IX).
+USO048 A0751-END.
+USO048     EXIT.
+      *****************************************************************
       **   LETTURA TABELLA CONTATORI BATCH                           **
       *****************************************************************
        Z0010-READ-CTR.
@@ -1173,9 +1426,13 @@ SEQD01 A0620-END.
                       CTR_NRPRE,
                       CTR_NRD01,
                       CTR_NRD02,
+USO040                CTR_NRD03,
                       CTR_NRD04,
                       CTR_NRD05,
+USO040                CTR_NRD06,
                       CTR_NRD07,
+USO040                CTR_NRD08,
+USO040                CTR_NRD09,
                       CTR_NRD10,
                       CTR_NRMAV,
                       CTR_NRDAS,
@@ -1194,9 +1451,13 @@ L00054                CTR_PRLDI
                       :CTR-NRPRE,
                       :CTR-NRD01,
                       :CTR-NRD02,
+USO040                :CTR-NRD03,
                       :CTR-NRD04,
                       :CTR-NRD05,
+USO040                :CTR-NRD06,
                       :CTR-NRD07,
+USO040                :CTR-NRD08,
+USO040                :CTR-NRD09,
                       :CTR-NRD10,
                       :CTR-NRMAV,
                       :CTR-NRDAS,
@@ -1355,9 +1616,13 @@ PEF001                CTR_CDDEB,
 PEF001                CTR_NRPRE,
 PEF001                CTR_NRD01,
 PEF001                CTR_NRD02,
+USO040                CTR_NRD03,
 PEF001                CTR_NRD04,
 PEF001                CTR_NRD05,
+USO040                CTR_NRD06,
 PEF001                CTR_NRD07,
+USO040                CTR_NRD08,
+USO040                CTR_NRD09,
 PEF001                CTR_NRD10,
 PEF001                CTR_NRMAV,
 PEF001                CTR_NRDAS,
@@ -1377,9 +1642,13 @@ PEF001                :CTR-CDDEB,
 PEF001                :CTR-NRPRE,
 PEF001                :CTR-NRD01,
 PEF001                :CTR-NRD02,
+USO040                :CTR-NRD03,
 PEF001                :CTR-NRD04,
 PEF001                :CTR-NRD05,
+USO040                :CTR-NRD06,
 PEF001                :CTR-NRD07,
+USO040                :CTR-NRD08,
+USO040                :CTR-NRD09,
 PEF001                :CTR-NRD10,
 PEF001                :CTR-NRMAV,
 PEF001                :CTR-NRDAS,
@@ -1685,9 +1954,13 @@ PEF001 Z0014-END.
                     CTR_NRPRE = :CTR-NRPRE,
                     CTR_NRD01 = :CTR-NRD01,
                     CTR_NRD02 = :CTR-NRD02,
+USO040              CTR_NRD03 = :CTR-NRD03,
                     CTR_NRD04 = :CTR-NRD04,
                     CTR_NRD05 = :CTR-NRD05,
+USO040              CTR_NRD06 = :CTR-NRD06,
                     CTR_NRD07 = :CTR-NRD07,
+USO040              CTR_NRD08 = :CTR-NRD08,
+USO040              CTR_NRD09 = :CTR-NRD09,
                     CTR_NRD10 = :CTR-NRD10,
                     CTR_NRMAV = :CTR-NRMAV,
                     CTR_NRDAS = :CTR-NRDAS,
@@ -3267,6 +3540,156 @@ E00419 Z0062U-D-UPD.
 E00419 Z0062U-D-END.
            EXIT.
       *****************************************************************
+USO017**   ACCUMULO IMPORTI CTR-IMD01 -CARTACEO-                     **
+      *****************************************************************
+USO017 Z0063-UPDATE-IMD01.
+USO017     EXEC SQL
+USO017          UPDATE NPCTRT
+USO017             SET CTR_IMD01 = CTR_IMD01 + :X09-IMPOR
+USO017           WHERE CTR_ABIUT = :CTR-ABIUT
+USO017             AND CTR_PRFIL = :CTR-PRFIL
+USO017     END-EXEC.
+USO017     IF SQLCODE NOT EQUAL ZERO
+USO017        MOVE CTR-ABIUT                  TO WKS-ABIUT-XX
+USO017        MOVE CTR-PRFIL                  TO WKS-PRFIL-XX
+USO017        MOVE WKS-CHIAVE-XX              TO G01-DESC5
+USO017        MOVE 'KO'                       TO X09-RCODE
+USO017        MOVE 'S'                        TO G01-TPERR
+USO017        MOVE SQLCODE                    TO G01-PIC3
+USO017        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO017        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO017        MOVE 'Z0063-UPDATE-IMD01'       TO G01-LABEL
+USO017        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO017        MOVE SQLCA                      TO G01-SQLCA
+USO017        MOVE SPACES                     TO WRK-SW-USCITA.
+USO017 Z0063-END.
+USO017     EXIT.
+      *****************************************************************
+USO017**   ACCUMULO IMPORTI CTR-IMD02 -RIBA-                         **
+      *****************************************************************
+USO017 Z0064-UPDATE-IMD02.
+USO017     EXEC SQL
+USO017          UPDATE NPCTRT
+USO017             SET CTR_IMD02 = CTR_IMD02 + :X09-IMPOR
+USO017           WHERE CTR_ABIUT = :CTR-ABIUT
+USO017             AND CTR_PRFIL = :CTR-PRFIL
+USO017     END-EXEC.
+USO017     IF SQLCODE NOT EQUAL ZERO
+USO017        MOVE CTR-ABIUT                  TO WKS-ABIUT-XX
+USO017        MOVE CTR-PRFIL                  TO WKS-PRFIL-XX
+USO017        MOVE WKS-CHIAVE-XX              TO G01-DESC5
+USO017        MOVE 'KO'                       TO X09-RCODE
+USO017        MOVE 'S'                        TO G01-TPERR
+USO017        MOVE SQLCODE                    TO G01-PIC3
+USO017        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO017        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO017        MOVE 'Z0064-UPDATE-IMD02'       TO G01-LABEL
+USO017        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO017        MOVE SQLCA                      TO G01-SQLCA
+USO017        MOVE SPACES                     TO WRK-SW-USCITA.
+USO017 Z0064-END.
+USO017     EXIT.
+      *****************************************************************
+USO017**   ACCUMULO IMPORTI CTR-IMD04 -MAV-                          **
+      *****************************************************************
+USO017 Z0065-UPDATE-IMD04.
+USO017     EXEC SQL
+USO017          UPDATE NPCTRT
+USO017             SET CTR_IMD04 = CTR_IMD04 + :X09-IMPOR
+USO017           WHERE CTR_ABIUT = :CTR-ABIUT
+USO017             AND CTR_PRFIL = :CTR-PRFIL
+USO017     END-EXEC.
+USO017     IF SQLCODE NOT EQUAL ZERO
+USO017        MOVE CTR-ABIUT                  TO WKS-ABIUT-XX
+USO017        MOVE CTR-PRFIL                  TO WKS-PRFIL-XX
+USO017        MOVE WKS-CHIAVE-XX              TO G01-DESC5
+USO017        MOVE 'KO'                       TO X09-RCODE
+USO017        MOVE 'S'                        TO G01-TPERR
+USO017        MOVE SQLCODE                    TO G01-PIC3
+USO017        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO017        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO017        MOVE 'Z0065-UPDATE-IMD04'       TO G01-LABEL
+USO017        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO017        MOVE SQLCA                      TO G01-SQLCA
+USO017        MOVE SPACES                     TO WRK-SW-USCITA.
+USO017 Z0065-END.
+USO017     EXIT.
+      *****************************************************************
+USO017**   ACCUMULO IMPORTI CTR-IMD05 -RID-                          **
+      *****************************************************************
+USO017 Z0066-UPDATE-IMD05.
+USO017     EXEC SQL
+USO017          UPDATE NPCTRT
+USO017             SET CTR_IMD05 = CTR_IMD05 + :X09-IMPOR
+USO017           WHERE CTR_ABIUT = :CTR-ABIUT
+USO017             AND CTR_PRFIL = :CTR-PRFIL
+USO017     END-EXEC.
+USO017     IF SQLCODE NOT EQUAL ZERO
+USO017        MOVE CTR-ABIUT                  TO WKS-ABIUT-XX
+USO017        MOVE CTR-PRFIL                  TO WKS-PRFIL-XX
+USO017        MOVE WKS-CHIAVE-XX              TO G01-DESC5
+USO017        MOVE 'KO'                       TO X09-RCODE
+USO017        MOVE 'S'                        TO G01-TPERR
+USO017        MOVE SQLCODE                    TO G01-PIC3
+USO017        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO017        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO017        MOVE 'Z0066-UPDATE-IMD05'       TO G01-LABEL
+USO017        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO017        MOVE SQLCA                      TO G01-SQLCA
+USO017        MOVE SPACES                     TO WRK-SW-USCITA.
+USO017 Z0066-END.
+USO017     EXIT.
+      *****************************************************************
+USO017**   ACCUMULO IMPORTI CTR-IMD07 -RIA-                          **
+      *****************************************************************
+USO017 Z0067-UPDATE-IMD07.
+USO017     EXEC SQL
+USO017          UPDATE NPCTRT
+USO017             SET CTR_IMD07 = CTR_IMD07 + :X09-IMPOR
+USO017           WHERE CTR_ABIUT = :CTR-ABIUT
+USO017             AND CTR_PRFIL = :CTR-PRFIL
+USO017     END-EXEC.
+USO017     IF SQLCODE NOT EQUAL ZERO
+USO017        MOVE CTR-ABIUT                  TO WKS-ABIUT-XX
+USO017        MOVE CTR-PRFIL                  TO WKS-PRFIL-XX
+USO017        MOVE WKS-CHIAVE-XX              TO G01-DESC5
+USO017        MOVE 'KO'                       TO X09-RCODE
+USO017        MOVE 'S'                        TO G01-TPERR
+USO017        MOVE SQLCODE                    TO G01-PIC3
+USO017        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO017        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO017        MOVE 'Z0067-UPDATE-IMD07'       TO G01-LABEL
+USO017        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO017        MOVE SQLCA                      TO G01-SQLCA
+USO017        MOVE SPACES                     TO WRK-SW-USCITA.
+USO017 Z0067-END.
+USO017     EXIT.
+      *****************************************************************
+USO017**   ACCUMULO IMPORTI CTR-IMD10 -DOCUMENTI-                    **
+      *****************************************************************
+USO017 Z0068-UPDATE-IMD10.
+USO017     EXEC SQL
+USO017          UPDATE NPCTRT
+USO017             SET CTR_IMD10 = CTR_IMD10 + :X09-IMPOR
+USO017           WHERE CTR_ABIUT = :CTR-ABIUT
+USO017             AND CTR_PRFIL = :CTR-PRFIL
+USO017     END-EXEC.
+USO017     IF SQLCODE NOT EQUAL ZERO
+USO017        MOVE CTR-ABIUT                  TO WKS-ABIUT-XX
+USO017        MOVE CTR-PRFIL                  TO WKS-PRFIL-XX
+USO017        MOVE WKS-CHIAVE-XX              TO G01-DESC5
+USO017        MOVE 'KO'                       TO X09-RCODE
+USO017        MOVE 'S'                        TO G01-TPERR
+USO017        MOVE SQLCODE                    TO G01-PIC3
+USO017        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO017        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO017        MOVE 'Z0068-UPDATE-IMD10'       TO G01-LABEL
+USO017        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO017        MOVE SQLCA                      TO G01-SQLCA
+USO017        MOVE SPACES                     TO WRK-SW-USCITA.
+USO017 Z0068-END.
+USO017     EXIT.
+      *****************************************************************
 CTR   **   AGGIORNAMENTO TABELLA CTR-NRD01                           **
 CTR   *****************************************************************
 CTR    Z0101-UPDATE-CTR01.
@@ -3707,6 +4130,302 @@ E00419 Z0107U-D-UPD.
 
 E00419 Z0107U-D-END.
 CTR        EXIT.
+USO040*****************************************************************
+USO040**   AGGIORNAMENTO TABELLA CTR-NRD03                           **
+USO040*****************************************************************
+USO040 Z0103-UPDATE-CTR03.
+USO040 Z0103-INIZIO-03.
+USO040*
+USO040     EXEC SQL
+USO040       UPDATE NPCTRT
+USO040          SET CTR_NRD03 = :CTR-NRD03
+USO040        WHERE CTR_ABIUT = :CTR-ABIUT
+USO040          AND CTR_PRFIL = :CTR-PRFIL
+USO040          AND CTR_NRD03 = :CTR-NRD03 - 1
+USO040     END-EXEC.
+USO040*
+USO040     IF SQLCODE NOT EQUAL ZERO AND
+USO040        SQLCODE NOT EQUAL CENTO
+USO040        MOVE CTR-ABIUT                  TO WKS-ABIUT-X1
+USO040        MOVE CTR-PRFIL                  TO WKS-PRFIL-X1
+USO040        SUBTRACT 1 FROM CTR-NRD03 GIVING   WKS-CAMPONR-X1
+USO040        MOVE WKS-CHIAVE-X1              TO G01-DESC5
+USO040        MOVE 'KO'                       TO X09-RCODE
+USO040        MOVE 'S'                        TO G01-TPERR
+USO040        MOVE SQLCODE                    TO G01-PIC3
+USO040        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO040        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO040        MOVE 'Z0103-UPDATE-CTR'         TO G01-LABEL
+USO040        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO040        MOVE SQLCA                      TO G01-SQLCA
+USO040        MOVE SPACES                     TO WRK-SW-USCITA.
+USO040*
+USO040     IF SQLCODE EQUAL CENTO
+USO040        IF CTR-NRD03 EQUAL A56-MAX03
+USO040           PERFORM Z0010-READ-CTR       THRU Z0010-END
+USO040           IF CONTINUA
+USO040              COMPUTE CTR-NRD03 = CTR-NRD03 + 1
+USO040              GO              TO Z0103-INIZIO-03
+USO040           ELSE
+USO040              NEXT SENTENCE
+USO040        ELSE
+USO040           IF CTR-NRD03          EQUAL (A56-MIN03 + 1)
+USO040              PERFORM Z0103U-D-UPD THRU Z0103U-D-UPD
+USO040           ELSE
+USO040              COMPUTE CTR-NRD03 = CTR-NRD03 + 1
+USO040              GO                 TO Z0103-INIZIO-03.
+USO040*
+USO040 Z0103-END.
+USO040     EXIT.
+USO040*****************************************************************
+USO040**   AGGIORNAMENTO NEL CASO SI SIA RAGGIUNTO IL MASSIMO VALORE **
+USO040*****************************************************************
+USO040 Z0103U-D-UPD.
+USO040     EXEC SQL
+USO040      UPDATE NPCTRT
+USO040       SET CTR_NRD03 = :CTR-NRD03
+USO040      WHERE CTR_ABIUT = :CTR-ABIUT
+USO040       AND CTR_PRFIL = :CTR-PRFIL
+USO040     END-EXEC.
+USO040     IF SQLCODE NOT EQUAL ZERO
+USO040        MOVE CTR-ABIUT    TO WKS-ABIUT-X1
+USO040        MOVE CTR-PRFIL    TO WKS-PRFIL-X1
+USO040        SUBTRACT 1 FROM CTR-NRD03 GIVING
+USO040                      WKS-CAMPONR-X1
+USO040        MOVE WKS-CHIAVE-X1 TO G01-DESC5
+USO040        MOVE 'KO'          TO X09-RCODE
+USO040        MOVE 'S'           TO G01-TPERR
+USO040        MOVE SQLCODE       TO G01-PIC3
+USO040        MOVE 'NPCTRT'      TO G01-ARCHI
+USO040        MOVE WRK-PGMNM     TO G01-ROUNM
+USO040        MOVE 'Z0103-D-UPDATE-CTR' TO G01-DESC1
+USO040        MOVE SQLCA         TO G01-SQLCA
+USO040        MOVE SPACE         TO WRK-SW-USCITA.
+USO040
+USO040 Z0103U-D-END.
+USO040     EXIT.
+USO040*****************************************************************
+USO040**   AGGIORNAMENTO TABELLA CTR-NRD06                           **
+USO040*****************************************************************
+USO040 Z0106-UPDATE-CTR06.
+USO040 Z0106-INIZIO-06.
+USO040*
+USO040     EXEC SQL
+USO040       UPDATE NPCTRT
+USO040          SET CTR_NRD06 = :CTR-NRD06
+USO040        WHERE CTR_ABIUT = :CTR-ABIUT
+USO040          AND CTR_PRFIL = :CTR-PRFIL
+USO040          AND CTR_NRD06 = :CTR-NRD06 - 1
+USO040     END-EXEC.
+USO040*
+USO040     IF SQLCODE NOT EQUAL ZERO AND
+USO040        SQLCODE NOT EQUAL CENTO
+USO040        MOVE CTR-ABIUT                  TO WKS-ABIUT-X1
+USO040        MOVE CTR-PRFIL                  TO WKS-PRFIL-X1
+USO040        SUBTRACT 1 FROM CTR-NRD06 GIVING   WKS-CAMPONR-X1
+USO040        MOVE WKS-CHIAVE-X1              TO G01-DESC5
+USO040        MOVE 'KO'                       TO X09-RCODE
+USO040        MOVE 'S'                        TO G01-TPERR
+USO040        MOVE SQLCODE                    TO G01-PIC3
+USO040        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO040        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO040        MOVE 'Z0106-UPDATE-CTR'         TO G01-LABEL
+USO040        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO040        MOVE SQLCA                      TO G01-SQLCA
+USO040        MOVE SPACES                     TO WRK-SW-USCITA.
+USO040*
+USO040     IF SQLCODE EQUAL CENTO
+USO040        IF CTR-NRD06 EQUAL A56-MAX06
+USO040           PERFORM Z0010-READ-CTR       THRU Z0010-END
+USO040           IF CONTINUA
+USO040              COMPUTE CTR-NRD06 = CTR-NRD06 + 1
+USO040              GO              TO Z0106-INIZIO-06
+USO040           ELSE
+USO040              NEXT SENTENCE
+USO040        ELSE
+USO040           IF CTR-NRD06          EQUAL (A56-MIN06 + 1)
+USO040              PERFORM Z0106U-D-UPD THRU Z0106U-D-UPD
+USO040           ELSE
+USO040              COMPUTE CTR-NRD06 = CTR-NRD06 + 1
+USO040              GO                 TO Z0106-INIZIO-06.
+USO040*
+USO040 Z0106-END.
+USO040     EXIT.
+USO040*****************************************************************
+USO040**   AGGIORNAMENTO NEL CASO SI SIA RAGGIUNTO IL MASSIMO VALORE **
+USO040*****************************************************************
+USO040 Z0106U-D-UPD.
+USO040     EXEC SQL
+USO040      UPDATE NPCTRT
+USO040       SET CTR_NRD06 = :CTR-NRD06
+USO040      WHERE CTR_ABIUT = :CTR-ABIUT
+USO040       AND CTR_PRFIL = :CTR-PRFIL
+USO040     END-EXEC.
+USO040     IF SQLCODE NOT EQUAL ZERO
+USO040        MOVE CTR-ABIUT    TO WKS-ABIUT-X1
+USO040        MOVE CTR-PRFIL    TO WKS-PRFIL-X1
+USO040        SUBTRACT 1 FROM CTR-NRD06 GIVING
+USO040                      WKS-CAMPONR-X1
+USO040        MOVE WKS-CHIAVE-X1 TO G01-DESC5
+USO040        MOVE 'KO'          TO X09-RCODE
+USO040        MOVE 'S'           TO G01-TPERR
+USO040        MOVE SQLCODE       TO G01-PIC3
+USO040        MOVE 'NPCTRT'      TO G01-ARCHI
+USO040        MOVE WRK-PGMNM     TO G01-ROUNM
+USO040        MOVE 'Z0106-D-UPDATE-CTR' TO G01-DESC1
+USO040        MOVE SQLCA         TO G01-SQLCA
+USO040        MOVE SPACE         TO WRK-SW-USCITA.
+USO040
+USO040 Z0106U-D-END.
+USO040     EXIT.
+USO040*****************************************************************
+USO040**   AGGIORNAMENTO TABELLA CTR-NRD08                           **
+USO040*****************************************************************
+USO040 Z0108-UPDATE-CTR08.
+USO040 Z0108-INIZIO-08.
+USO040*
+USO040     EXEC SQL
+USO040       UPDATE NPCTRT
+USO040          SET CTR_NRD08 = :CTR-NRD08
+USO040        WHERE CTR_ABIUT = :CTR-ABIUT
+USO040          AND CTR_PRFIL = :CTR-PRFIL
+USO040          AND CTR_NRD08 = :CTR-NRD08 - 1
+USO040     END-EXEC.
+USO040*
+USO040     IF SQLCODE NOT EQUAL ZERO AND
+USO040        SQLCODE NOT EQUAL CENTO
+USO040        MOVE CTR-ABIUT                  TO WKS-ABIUT-X1
+USO040        MOVE CTR-PRFIL                  TO WKS-PRFIL-X1
+USO040        SUBTRACT 1 FROM CTR-NRD08 GIVING   WKS-CAMPONR-X1
+USO040        MOVE WKS-CHIAVE-X1              TO G01-DESC5
+USO040        MOVE 'KO'                       TO X09-RCODE
+USO040        MOVE 'S'                        TO G01-TPERR
+USO040        MOVE SQLCODE                    TO G01-PIC3
+USO040        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO040        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO040        MOVE 'Z0108-UPDATE-CTR'         TO G01-LABEL
+USO040        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO040        MOVE SQLCA                      TO G01-SQLCA
+USO040        MOVE SPACES                     TO WRK-SW-USCITA.
+USO040*
+USO040     IF SQLCODE EQUAL CENTO
+USO040        IF CTR-NRD08 EQUAL A56-MAX08
+USO040           PERFORM Z0010-READ-CTR       THRU Z0010-END
+USO040           IF CONTINUA
+USO040              COMPUTE CTR-NRD08 = CTR-NRD08 + 1
+USO040              GO              TO Z0108-INIZIO-08
+USO040           ELSE
+USO040              NEXT SENTENCE
+USO040        ELSE
+USO040           IF CTR-NRD08          EQUAL (A56-MIN08 + 1)
+USO040              PERFORM Z0108U-D-UPD THRU Z0108U-D-UPD
+USO040           ELSE
+USO040              COMPUTE CTR-NRD08 = CTR-NRD08 + 1
+USO040              GO                 TO Z0108-INIZIO-08.
+USO040*
+USO040 Z0108-END.
+USO040     EXIT.
+USO040*****************************************************************
+USO040**   AGGIORNAMENTO NEL CASO SI SIA RAGGIUNTO IL MASSIMO VALORE **
+USO040*****************************************************************
+USO040 Z0108U-D-UPD.
+USO040     EXEC SQL
+USO040      UPDATE NPCTRT
+USO040       SET CTR_NRD08 = :CTR-NRD08
+USO040      WHERE CTR_ABIUT = :CTR-ABIUT
+USO040       AND CTR_PRFIL = :CTR-PRFIL
+USO040     END-EXEC.
+USO040     IF SQLCODE NOT EQUAL ZERO
+USO040        MOVE CTR-ABIUT    TO WKS-ABIUT-X1
+USO040        MOVE CTR-PRFIL    TO WKS-PRFIL-X1
+USO040        SUBTRACT 1 FROM CTR-NRD08 GIVING
+USO040                      WKS-CAMPONR-X1
+USO040        MOVE WKS-CHIAVE-X1 TO G01-DESC5
+USO040        MOVE 'KO'          TO X09-RCODE
+USO040        MOVE 'S'           TO G01-TPERR
+USO040        MOVE SQLCODE       TO G01-PIC3
+USO040        MOVE 'NPCTRT'      TO G01-ARCHI
+USO040        MOVE WRK-PGMNM     TO G01-ROUNM
+USO040        MOVE 'Z0108-D-UPDATE-CTR' TO G01-DESC1
+USO040        MOVE SQLCA         TO G01-SQLCA
+USO040        MOVE SPACE         TO WRK-SW-USCITA.
+USO040
+USO040 Z0108U-D-END.
+USO040     EXIT.
+USO040*****************************************************************
+USO040**   AGGIORNAMENTO TABELLA CTR-NRD09                           **
+USO040*****************************************************************
+USO040 Z0109-UPDATE-CTR09.
+USO040 Z0109-INIZIO-09.
+USO040*
+USO040     EXEC SQL
+USO040       UPDATE NPCTRT
+USO040          SET CTR_NRD09 = :CTR-NRD09
+USO040        WHERE CTR_ABIUT = :CTR-ABIUT
+USO040          AND CTR_PRFIL = :CTR-PRFIL
+USO040          AND CTR_NRD09 = :CTR-NRD09 - 1
+USO040     END-EXEC.
+USO040*
+USO040     IF SQLCODE NOT EQUAL ZERO AND
+USO040        SQLCODE NOT EQUAL CENTO
+USO040        MOVE CTR-ABIUT                  TO WKS-ABIUT-X1
+USO040        MOVE CTR-PRFIL                  TO WKS-PRFIL-X1
+USO040        SUBTRACT 1 FROM CTR-NRD09 GIVING   WKS-CAMPONR-X1
+USO040        MOVE WKS-CHIAVE-X1              TO G01-DESC5
+USO040        MOVE 'KO'                       TO X09-RCODE
+USO040        MOVE 'S'                        TO G01-TPERR
+USO040        MOVE SQLCODE                    TO G01-PIC3
+USO040        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO040        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO040        MOVE 'Z0109-UPDATE-CTR'         TO G01-LABEL
+USO040        MOVE 'UPDATE TABELLA CONTATORI' TO G01-DESC1
+USO040        MOVE SQLCA                      TO G01-SQLCA
+USO040        MOVE SPACES                     TO WRK-SW-USCITA.
+USO040*
+USO040     IF SQLCODE EQUAL CENTO
+USO040        IF CTR-NRD09 EQUAL A56-MAX09
+USO040           PERFORM Z0010-READ-CTR       THRU Z0010-END
+USO040           IF CONTINUA
+USO040              COMPUTE CTR-NRD09 = CTR-NRD09 + 1
+USO040              GO              TO Z0109-INIZIO-09
+USO040           ELSE
+USO040              NEXT SENTENCE
+USO040        ELSE
+USO040           IF CTR-NRD09          EQUAL (A56-MIN09 + 1)
+USO040              PERFORM Z0109U-D-UPD THRU Z0109U-D-UPD
+USO040           ELSE
+USO040              COMPUTE CTR-NRD09 = CTR-NRD09 + 1
+USO040              GO                 TO Z0109-INIZIO-09.
+USO040*
+USO040 Z0109-END.
+USO040     EXIT.
+USO040*****************************************************************
+USO040**   AGGIORNAMENTO NEL CASO SI SIA RAGGIUNTO IL MASSIMO VALORE **
+USO040*****************************************************************
+USO040 Z0109U-D-UPD.
+USO040     EXEC SQL
+USO040      UPDATE NPCTRT
+USO040       SET CTR_NRD09 = :CTR-NRD09
+USO040      WHERE CTR_ABIUT = :CTR-ABIUT
+USO040       AND CTR_PRFIL = :CTR-PRFIL
+USO040     END-EXEC.
+USO040     IF SQLCODE NOT EQUAL ZERO
+USO040        MOVE CTR-ABIUT    TO WKS-ABIUT-X1
+USO040        MOVE CTR-PRFIL    TO WKS-PRFIL-X1
+USO040        SUBTRACT 1 FROM CTR-NRD09 GIVING
+USO040                      WKS-CAMPONR-X1
+USO040        MOVE WKS-CHIAVE-X1 TO G01-DESC5
+USO040        MOVE 'KO'          TO X09-RCODE
+USO040        MOVE 'S'           TO G01-TPERR
+USO040        MOVE SQLCODE       TO G01-PIC3
+USO040        MOVE 'NPCTRT'      TO G01-ARCHI
+USO040        MOVE WRK-PGMNM     TO G01-ROUNM
+USO040        MOVE 'Z0109-D-UPDATE-CTR' TO G01-DESC1
+USO040        MOVE SQLCA         TO G01-SQLCA
+USO040        MOVE SPACE         TO WRK-SW-USCITA.
+USO040
+USO040 Z0109U-D-END.
+USO040     EXIT.
 CTR   *****************************************************************
 CTR   **   AGGIORNAMENTO TABELLA CTR-NRD10                           **
 CTR   *****************************************************************
@@ -3833,6 +4552,80 @@ SEQD01        MOVE NPCTRT                    TO X09-NPCTRT.
 SEQD01*
 SEQD01 Z0130-END.
 SEQD01     EXIT.
+      *****************************************************************
+      **   OPEN/FETCH/CLOSE DEL CURSORE GENERALE SU NPCTRT           **
+      *****************************************************************
+USO015 Z0150-OPEN-CUR1.
+USO015     EXEC SQL OPEN CUR-CTR END-EXEC.
+USO015     IF SQLCODE NOT EQUAL ZERO
+USO015        MOVE 'KO'                       TO X09-RCODE
+USO015        MOVE 'S'                        TO G01-TPERR
+USO015        MOVE SQLCODE                    TO G01-PIC3
+USO015        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO015        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO015        MOVE 'Z0150-OPEN-CUR1'          TO G01-LABEL
+USO015        MOVE 'OPEN CURSORE SU NPCTRT'   TO G01-DESC1
+USO015        MOVE SQLCA                      TO G01-SQLCA
+USO015     ELSE
+USO015        PERFORM Z0151-FETCH-CUR1 THRU Z0151-END.
+USO015 Z0150-END.
+USO015     EXIT.
+USO015 Z0151-FETCH-CUR1.
+USO015     EXEC SQL FETCH CUR-CTR
+USO015          INTO :CTR-ABIUT,
+USO015               :CTR-PRFIL,
+USO015               :CTR-UNOPE,
+USO015               :CTR-CDDEB,
+USO015               :CTR-NRPRE,
+USO015               :CTR-NRD01,
+USO015               :CTR-NRD02,
+USO040               :CTR-NRD03,
+USO015               :CTR-NRD04,
+USO015               :CTR-NRD05,
+USO040               :CTR-NRD06,
+USO015               :CTR-NRD07,
+USO040               :CTR-NRD08,
+USO040               :CTR-NRD09,
+USO015               :CTR-NRD10,
+USO015               :CTR-NRMAV,
+USO015               :CTR-NRDAS,
+USO015               :CTR-NRRI1,
+USO015               :CTR-NRRES,
+USO015               :CTR-NRSBF,
+USO015               :CTR-DTSTA,
+USO015               :CTR-DTDST,
+USO015               :CTR-ID020,
+USO015               :CTR-CDOPE,
+USO015               :CTR-PRLDI
+USO015     END-EXEC.
+USO015     IF SQLCODE NOT EQUAL ZERO AND
+USO015        SQLCODE NOT EQUAL CENTO
+USO015        MOVE 'KO'                       TO X09-RCODE
+USO015        MOVE 'S'                        TO G01-TPERR
+USO015        MOVE SQLCODE                    TO G01-PIC3
+USO015        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO015        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO015        MOVE 'Z0151-FETCH-CUR1'         TO G01-LABEL
+USO015        MOVE 'FETCH CURSORE SU NPCTRT'  TO G01-DESC1
+USO015        MOVE SQLCA                      TO G01-SQLCA.
+USO015     IF SQLCODE EQUAL CENTO
+USO015        PERFORM Z0152-CLOSE-CUR1 THRU Z0152-END
+USO015        MOVE 'GE'                       TO X09-RCODE.
+USO015 Z0151-END.
+USO015     EXIT.
+USO015 Z0152-CLOSE-CUR1.
+USO015     EXEC SQL CLOSE CUR-CTR END-EXEC.
+USO015     IF SQLCODE NOT EQUAL ZERO
+USO015        MOVE 'KO'                       TO X09-RCODE
+USO015        MOVE 'S'                        TO G01-TPERR
+USO015        MOVE SQLCODE                    TO G01-PIC3
+USO015        MOVE 'NPCTRT'                   TO G01-ARCHI
+USO015        MOVE  WRK-PGMNM                 TO G01-ROUNM
+USO015        MOVE 'Z0152-CLOSE-CUR1'         TO G01-LABEL
+USO015        MOVE 'CLOSE CURSORE SU NPCTRT'  TO G01-DESC1
+USO015        MOVE SQLCA                      TO G01-SQLCA.
+USO015 Z0152-END.
+USO015     EXIT.
 EXPAND*    EXEC SQL INCLUDE NPW01RR END-EXEC.
 EXPAND*--------------------------------------------------------
 EXPAND* INIZIO ESPLOSIONE COPY NPW01RR
