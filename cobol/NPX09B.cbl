@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPX09B.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPX09B    REPORT RIEPILOGO CONTATORI NPCTRT (NPX09P)         *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO015* 260809 PRIMA STESURA - SCORRIMENTO NPCTRT E TOTALI PER TIPO   *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CONTATORI.
+           05  CNT-FILIALI             PIC 9(007) COMP-3 VALUE ZERO.
+           05  TOT-NRD01               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRD02               PIC 9(009) COMP-3 VALUE ZERO.
+USO050     05  TOT-NRD03               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRD04               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRD05               PIC 9(009) COMP-3 VALUE ZERO.
+USO050     05  TOT-NRD06               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRD07               PIC 9(009) COMP-3 VALUE ZERO.
+USO050     05  TOT-NRD08               PIC 9(009) COMP-3 VALUE ZERO.
+USO050     05  TOT-NRD09               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRD10               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRMAV               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRDAS               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRRI1               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRRES               PIC 9(009) COMP-3 VALUE ZERO.
+           05  TOT-NRSBF               PIC 9(009) COMP-3 VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(079) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(060)
+                VALUE 'NPX09B - SITUAZIONE CONTATORI NPCTRT ALLA DATA '.
+           05  REP-TIT-DATA            PIC 9(008).
+       01  REP-RIGA-AVVISO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(069)
+                VALUE 'CONTATORI CORRENTI PER FILIALE - NON ESISTE STO
+      -        'RICO PER PERIODO'.
+       01  REP-RIGA-INTEST1.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(006) VALUE 'BANCA '.
+           05  FILLER                  PIC X(006) VALUE 'FILIA.'.
+           05  FILLER                  PIC X(008) VALUE '  D01   '.
+           05  FILLER                  PIC X(008) VALUE '  D02   '.
+USO050     05  FILLER                  PIC X(008) VALUE '  D03   '.
+           05  FILLER                  PIC X(008) VALUE '  D04   '.
+           05  FILLER                  PIC X(008) VALUE '  D05   '.
+USO050     05  FILLER                  PIC X(008) VALUE '  D06   '.
+           05  FILLER                  PIC X(008) VALUE '  D07   '.
+USO050     05  FILLER                  PIC X(008) VALUE '  D08   '.
+USO050     05  FILLER                  PIC X(008) VALUE '  D09   '.
+           05  FILLER                  PIC X(008) VALUE '  D10   '.
+           05  FILLER                  PIC X(008) VALUE '  MAV   '.
+           05  FILLER                  PIC X(008) VALUE '  DAS   '.
+           05  FILLER                  PIC X(008) VALUE '  RI1   '.
+           05  FILLER                  PIC X(008) VALUE '  RES   '.
+           05  FILLER                  PIC X(008) VALUE '  SBF   '.
+       01  REP-RIGA-DETT.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-ABIUT           PIC X(005).
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-PRFIL           PIC X(005).
+           05  REP-DET-NRD01           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRD02           PIC ZZZZZZ9.
+USO050     05  FILLER                  PIC X(001) VALUE SPACES.
+USO050     05  REP-DET-NRD03           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRD04           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRD05           PIC ZZZZZZ9.
+USO050     05  FILLER                  PIC X(001) VALUE SPACES.
+USO050     05  REP-DET-NRD06           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRD07           PIC ZZZZZZ9.
+USO050     05  FILLER                  PIC X(001) VALUE SPACES.
+USO050     05  REP-DET-NRD08           PIC ZZZZZZ9.
+USO050     05  FILLER                  PIC X(001) VALUE SPACES.
+USO050     05  REP-DET-NRD09           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRD10           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRMAV           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRDAS           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRRI1           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRRES           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-DET-NRSBF           PIC ZZZZZZ9.
+       01  REP-RIGA-NESSUNO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUNA FILIALE PRESENTE SU NPCTRT'.
+       01  REP-RIGA-TOTALI.
+           05  FILLER                  PIC X(006) VALUE SPACES.
+           05  FILLER                  PIC X(006) VALUE 'TOTALI'.
+           05  REP-TOT-NRD01           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRD02           PIC ZZZZZZ9.
+USO050     05  FILLER                  PIC X(001) VALUE SPACES.
+USO050     05  REP-TOT-NRD03           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRD04           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRD05           PIC ZZZZZZ9.
+USO050     05  FILLER                  PIC X(001) VALUE SPACES.
+USO050     05  REP-TOT-NRD06           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRD07           PIC ZZZZZZ9.
+USO050     05  FILLER                  PIC X(001) VALUE SPACES.
+USO050     05  REP-TOT-NRD08           PIC ZZZZZZ9.
+USO050     05  FILLER                  PIC X(001) VALUE SPACES.
+USO050     05  REP-TOT-NRD09           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRD10           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRMAV           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRDAS           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRRI1           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRRES           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(001) VALUE SPACES.
+           05  REP-TOT-NRSBF           PIC ZZZZZZ9.
+       01  REP-RIGA-CONTO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(032)
+                VALUE 'FILIALI CENSITE SU NPCTRT ....: '.
+           05  REP-FILIALI             PIC ZZZ.ZZ9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+           EXEC SQL INCLUDE NPCTRT END-EXEC.
+           COPY  NPX09RC.
+           COPY  NPG01RC.
+           COPY  NPG03RC.
+       ********************************************************
+       *         P R O C E D U R E   D I V I S I O N          *
+       ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA            THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI                                      **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPX09B'                    TO WRK-PGMNM.
+           INITIALIZE                          CONTATORI.
+           ACCEPT COBOL-DATE       FROM DATE.
+           MOVE COBDATE-MM         TO WRK-MESE.
+           MOVE COBDATE-GG         TO WRK-GIORNO.
+           IF COBDATE-AA GREATER 90
+              MOVE '19'            TO WRK-SECOLO
+              MOVE COBDATE-AA      TO WRK-AA
+           ELSE
+              MOVE '20'            TO WRK-SECOLO
+              MOVE COBDATE-AA      TO WRK-AA.
+           MOVE WRK-DATA9                   TO REP-TIT-DATA.
+       A0000-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO DI TUTTE LE RIGHE PRESENTI SU NPCTRT          **
+      **************************************************************
+       B0000-ELABORA.
+           MOVE 'O1'                        TO X09-FUNZI.
+           PERFORM W0009-RICHIAMO           THRU W0009-END.
+           PERFORM B0010-TRATTA-RIGA        THRU B0010-END
+              UNTIL X09-RCODE NOT EQUAL SPACES.
+           IF X09-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPX09B ERRORE SCORRIMENTO NPCTRT '
+              DISPLAY 'X09-RCODE ' X09-RCODE.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** TRATTAMENTO DI UNA RIGA DI CONTATORI TROVATA              **
+      **************************************************************
+       B0010-TRATTA-RIGA.
+           ADD 1                            TO CNT-FILIALI.
+           MOVE X09-NPCTRT                  TO NPCTRT.
+           MOVE CTR-ABIUT                   TO REP-DET-ABIUT.
+           MOVE CTR-PRFIL                   TO REP-DET-PRFIL.
+           MOVE CTR-NRD01                   TO REP-DET-NRD01.
+           MOVE CTR-NRD02                   TO REP-DET-NRD02.
+USO050     MOVE CTR-NRD03                   TO REP-DET-NRD03.
+           MOVE CTR-NRD04                   TO REP-DET-NRD04.
+           MOVE CTR-NRD05                   TO REP-DET-NRD05.
+USO050     MOVE CTR-NRD06                   TO REP-DET-NRD06.
+           MOVE CTR-NRD07                   TO REP-DET-NRD07.
+USO050     MOVE CTR-NRD08                   TO REP-DET-NRD08.
+USO050     MOVE CTR-NRD09                   TO REP-DET-NRD09.
+           MOVE CTR-NRD10                   TO REP-DET-NRD10.
+           MOVE CTR-NRMAV                   TO REP-DET-NRMAV.
+           MOVE CTR-NRDAS                   TO REP-DET-NRDAS.
+           MOVE CTR-NRRI1                   TO REP-DET-NRRI1.
+           MOVE CTR-NRRES                   TO REP-DET-NRRES.
+           MOVE CTR-NRSBF                   TO REP-DET-NRSBF.
+           DISPLAY REP-RIGA-DETT.
+           ADD CTR-NRD01                    TO TOT-NRD01.
+           ADD CTR-NRD02                    TO TOT-NRD02.
+USO050     ADD CTR-NRD03                    TO TOT-NRD03.
+           ADD CTR-NRD04                    TO TOT-NRD04.
+           ADD CTR-NRD05                    TO TOT-NRD05.
+USO050     ADD CTR-NRD06                    TO TOT-NRD06.
+           ADD CTR-NRD07                    TO TOT-NRD07.
+USO050     ADD CTR-NRD08                    TO TOT-NRD08.
+USO050     ADD CTR-NRD09                    TO TOT-NRD09.
+           ADD CTR-NRD10                    TO TOT-NRD10.
+           ADD CTR-NRMAV                    TO TOT-NRMAV.
+           ADD CTR-NRDAS                    TO TOT-NRDAS.
+           ADD CTR-NRRI1                    TO TOT-NRRI1.
+           ADD CTR-NRRES                    TO TOT-NRRES.
+           ADD CTR-NRSBF                    TO TOT-NRSBF.
+           MOVE 'F1'                        TO X09-FUNZI.
+           PERFORM W0009-RICHIAMO           THRU W0009-END.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           MOVE CNT-FILIALI                 TO REP-FILIALI.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-AVVISO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST1.
+           IF CNT-FILIALI EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO
+           ELSE
+              MOVE TOT-NRD01                TO REP-TOT-NRD01
+              MOVE TOT-NRD02                TO REP-TOT-NRD02
+USO050        MOVE TOT-NRD03                TO REP-TOT-NRD03
+              MOVE TOT-NRD04                TO REP-TOT-NRD04
+              MOVE TOT-NRD05                TO REP-TOT-NRD05
+USO050        MOVE TOT-NRD06                TO REP-TOT-NRD06
+              MOVE TOT-NRD07                TO REP-TOT-NRD07
+USO050        MOVE TOT-NRD08                TO REP-TOT-NRD08
+USO050        MOVE TOT-NRD09                TO REP-TOT-NRD09
+              MOVE TOT-NRD10                TO REP-TOT-NRD10
+              MOVE TOT-NRMAV                TO REP-TOT-NRMAV
+              MOVE TOT-NRDAS                TO REP-TOT-NRDAS
+              MOVE TOT-NRRI1                TO REP-TOT-NRRI1
+              MOVE TOT-NRRES                TO REP-TOT-NRRES
+              MOVE TOT-NRSBF                TO REP-TOT-NRSBF
+              DISPLAY REP-RIGA-TRATT
+              DISPLAY REP-RIGA-TOTALI.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-CONTO.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPX09P
+      *--------------------------------------------------------
+       W0009-RICHIAMO.
+           MOVE 'NPX09P'            TO WRK-MODULO.
+           MOVE NPX09RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO USING WRK-1150.
+           MOVE WRK-NP0500          TO NPX09RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0009-END.
+           EXIT.
