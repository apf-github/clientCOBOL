@@ -4,6 +4,9 @@
       * -------------------                                            *
       * I1DQ0001: CURRENT RISKS FILE, WITHOUT REPETITIONS              *
       * O1DQ0001: APPLICATIONS RISKS                                   *
+      * O2DQ0001: EXCEPTION FILE                                       *
+      * O3DQ0001: ALERT FILE                                           *
+      * O4DQ0001: RISK DATA WAREHOUSE INTERFACE                        *
       *                                                                *
       * COPYS USED                                                     *
       * ----------------                                               *
@@ -12,6 +15,8 @@
       * QRECDB2                                                        *
       * RVFC007: INTERFACE OF ACTIVE RISKS CONTRACTS WITH PROCESSED    *
       * AND REJECTED STATUS                                            *
+      * RVFC008: INTERFACE OF ACTIVE RISKS CONTRACTS WITH THE CENTRAL  *
+      * RISK DATA WAREHOUSE                                            *
       *                                                                *
       * ROUTINES INVOKED                                               *
       * -----------------                                              *
@@ -46,6 +51,9 @@
 
            SELECT INPUT-FILE     ASSIGN I1DQ0001.
            SELECT OUTPUT-FILE    ASSIGN O1DQ0001.
+           SELECT EXCEPTION-FILE ASSIGN O2DQ0001.
+           SELECT ALERT-FILE     ASSIGN O3DQ0001.
+           SELECT WAREHOUSE-FILE ASSIGN O4DQ0001.
 
       ******************************************************************
       *                       DATA DIVISION                            *
@@ -73,6 +81,31 @@
        01  RE-OUTPUT                       PIC X(750).
 
 
+       FD  EXCEPTION-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-EXCPT                        PIC X(750).
+
+
+       FD  ALERT-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-ALERT                        PIC X(750).
+
+
+      * O4DQ0001: RISK DATA WAREHOUSE INTERFACE (SEE RVFC008)          *
+       FD  WAREHOUSE-FILE
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  RE-WRHSE                        PIC X(080).
+
+
       ******************************************************************
       *                  WORKING-STORAGE SECTION                       *
       ******************************************************************
@@ -80,6 +113,9 @@
 
 
            COPY RVFC007.
+           COPY RVFC008.
+
+       01  WS-DATE-OGGI                    PIC 9(08) VALUE ZEROS.
 
        01  VA-QBEC9900-01.
            COPY QBEC9900.
@@ -96,19 +132,29 @@
                88  INP-NO-END                       VALUE 'N'.
                88  INP-YES-END                      VALUE 'S'.
 
+           05  SW-UNKNOWN-PROD               PIC X(1).
+               88  KNOWN-PRODUCT-CODE                VALUE 'N'.
+               88  UNKNOWN-PRODUCT-CODE              VALUE 'S'.
+
        01  VA-ALCONS.
 
            05  CA-LOAN                     PIC X(2)    VALUE '96'.
+           05  CA-MORTGAGE                 PIC X(2)    VALUE '97'.
 
            05  CA-DEPOSIT1                 PIC X(2)    VALUE '01'.
            05  CA-DEPOSIT2                 PIC X(2)    VALUE '02'.
            05  CA-DEPOSIT3                 PIC X(2)    VALUE '07'.
+           05  CA-DEPOSIT4                 PIC X(2)    VALUE '03'.
 
            05  CA-QB8C9900                 PIC X(8)  VALUE 'QB8C9900'.
            05  CA-PROGRAM                  PIC X(8)  VALUE 'RV3C0100'.
            05  CA-QR4CDB0                  PIC X(7)  VALUE 'QR4CDB0'.
            05  CA-A                        PIC X     VALUE 'A'.
 
+           05  CA-UTIL-THRESHOLD           PIC 9(3)    VALUE 080.
+
+       01  WS-UTIL-DENOM                   PIC S9(13)V99.
+
 
       ******************************************************************
       *                       PROCEDURE DIVISION                       *
@@ -130,8 +176,12 @@
            SET INP-NO-END TO TRUE.
 
            OPEN INPUT  INPUT-FILE
-                OUTPUT OUTPUT-FILE.
+                OUTPUT OUTPUT-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT ALERT-FILE
+                OUTPUT WAREHOUSE-FILE.
 
+           ACCEPT WS-DATE-OGGI FROM DATE YYYYMMDD.
 
            PERFORM RETRIEVE-ENTITY.
 
@@ -215,14 +265,18 @@
       ******************************************************************
        220000-CALC-PERMISS-AND-WRITE.
 
+           SET KNOWN-PRODUCT-CODE TO TRUE.
+
           EVALUATE F007-COD-PROD
                WHEN CA-DEPOSIT1
                WHEN CA-DEPOSIT2
                WHEN CA-DEPOSIT3
+               WHEN CA-DEPOSIT4
 
                    MOVE F007-AMT-FML TO F007-AMT-AVA1
 
                WHEN CA-LOAN
+               WHEN CA-MORTGAGE
 
                    COMPUTE F007-AMT-AVA1 =    F007-DEBTBAL
                                             - F007-AMT-CAP
@@ -237,6 +291,7 @@
                WHEN OTHER
 
                    MOVE ZEROS          TO F007-AMT-AVA1
+                   SET UNKNOWN-PRODUCT-CODE TO TRUE
            END-EVALUATE.
 
 
@@ -248,11 +303,14 @@
 
            EVALUATE F007-COD-PROD
               WHEN CA-LOAN
-                IF F007-AMT-AVA < F007-AMT-FML
+              WHEN CA-MORTGAGE
+                COMPUTE WS-UTIL-DENOM = F007-AMT-FML - F007-AMT-AVA
+
+                IF  WS-UTIL-DENOM  >  0
                     COMPUTE F007-PER-RTN =
                     ((F007-AMT-FML - F007-AMT-AVA) -
                      (F007-DEBTBAL - F007-AMT-ITR - F007-AMT-COM)) /
-                     (F007-AMT-FML - F007-AMT-AVA) * 100
+                     WS-UTIL-DENOM * 100
                 ELSE
                     MOVE ZEROS TO F007-PER-RTN
                 END-IF
@@ -262,10 +320,28 @@
                 END-IF
               WHEN OTHER
                 MOVE ZEROS  TO  F007-PER-RTN
-           END-EVALUATE
+           END-EVALUATE.
+
+
+           IF  UNKNOWN-PRODUCT-CODE
+               WRITE RE-EXCPT  FROM RVFC007
+           ELSE
+               WRITE RE-OUTPUT FROM RVFC007
+           END-IF.
+
+           IF  F007-PER-RTN  NOT LESS  CA-UTIL-THRESHOLD
+               WRITE RE-ALERT  FROM RVFC007
+           END-IF.
+
 
+           INITIALIZE RVFC008.
+           MOVE F007-COD-PROD   TO F008-COD-PROD.
+           MOVE F007-TYP-RISKST TO F008-TYP-RISKST.
+           MOVE F007-AMT-AVA1   TO F008-AMT-AVA1.
+           MOVE F007-PER-RTN    TO F008-PER-RTN.
+           MOVE WS-DATE-OGGI    TO F008-DT-ESTRAZ.
 
-           WRITE RE-OUTPUT FROM RVFC007.
+           WRITE RE-WRHSE FROM RVFC008.
 
 
       *
@@ -277,6 +353,9 @@
 
            CLOSE INPUT-FILE
                  OUTPUT-FILE
+                 EXCEPTION-FILE
+                 ALERT-FILE
+                 WAREHOUSE-FILE
 
            STOP RUN.
       *
