@@ -87,6 +87,10 @@ DEBUG *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
            05 CNT-REAT37             PIC 9(007) COMP-3 VALUE ZERO.
            05 CNT-UPDT37             PIC 9(007) COMP-3 VALUE ZERO.
            05 CNT-ERROR              PIC 9(007) COMP-3 VALUE ZERO.
+USO047 01  CONTATORI-IST.
+USO047     05 CNT-REAT37-IST         PIC 9(007) COMP-3 VALUE ZERO.
+USO047     05 CNT-UPDT37-IST         PIC 9(007) COMP-3 VALUE ZERO.
+USO047     05 CNT-ERROR-IST          PIC 9(007) COMP-3 VALUE ZERO.
       *------------------------------------------------------*
       *              F L A G S    E    S W I T C H E S       *
       *------------------------------------------------------*
@@ -136,6 +140,30 @@ DEBUG *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
            05  FILLER             PIC X(028)
                 VALUE 'ERRORI RISCONTRATI    ....= '.
            05  STA-ERRORE         PIC ZZZ.ZZ9 VALUE ZERO.
+USO047 01  STA-RIGA18.
+USO047     05  FILLER             PIC X(008) VALUE SPACES.
+USO047     05  FILLER             PIC X(027)
+USO047          VALUE 'STATISTICHE PER ISTITUTO ABI'.
+USO047     05  FILLER             PIC X(001) VALUE SPACES.
+USO047     05  STA-ABIUT-IST      PIC X(005).
+USO047 01  STA-RIGA19.
+USO047     05  FILLER             PIC X(014) VALUE SPACES.
+USO047     05  FILLER             PIC X(010) VALUE 'NPT37TC  -'.
+USO047     05  FILLER             PIC X(028)
+USO047          VALUE 'RECORD LETTI        ......= '.
+USO047     05  STA-REAT37-IST     PIC ZZZ.ZZ9 VALUE ZERO.
+USO047 01  STA-RIGA20.
+USO047     05  FILLER             PIC X(014) VALUE SPACES.
+USO047     05  FILLER             PIC X(010) VALUE 'NPT37TC  -'.
+USO047     05  FILLER             PIC X(028)
+USO047          VALUE 'RECORD AGGIORNATI     ....= '.
+USO047     05  STA-UPDT37-IST     PIC ZZZ.ZZ9 VALUE ZERO.
+USO047 01  STA-RIGA21.
+USO047     05  FILLER             PIC X(014) VALUE SPACES.
+USO047     05  FILLER             PIC X(010) VALUE 'NPERRT -'.
+USO047     05  FILLER             PIC X(028)
+USO047          VALUE 'ERRORI RISCONTRATI    ....= '.
+USO047     05  STA-ERRORE-IST     PIC ZZZ.ZZ9 VALUE ZERO.
       *------------------------------------------------------*
       *            D B 2   A R E A S                         *
       *------------------------------------------------------*
@@ -156,7 +184,6 @@ DEBUG *END DECLARATIVES.
        INIZIO-PGM.
            PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
            PERFORM B0000-ELABORA            THRU B0000-END.
-           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
        FINE-PGM.
            STOP RUN.
       **************************************************************
@@ -171,7 +198,6 @@ DEBUG *END DECLARATIVES.
            IF W33-RCODE NOT EQUAL SPACES
               MOVE 1                        TO FLAG-ERR
               GO TO Y0000-ERRORE-PGM.
-           MOVE 1                           TO IIU.
            MOVE ZERO                        TO SW-FINE-SKPARAM.
            MOVE ZERO                        TO SW-FINE-TRI.
            INITIALIZE                          CONTATORI.
@@ -182,12 +208,29 @@ DEBUG *END DECLARATIVES.
       **************************************************************
        B0000-ELABORA.
            PERFORM B0010-LETTURA-SKPARAM    THRU B0010-END.
-           PERFORM B0020-FINE-TRIMESTRE     THRU B0020-END.
-           IF FINE-TRI
-              PERFORM B0030-LETTURA-T37     THRU B0030-END
-              PERFORM B0040-UPDATE-T37      THRU B0040-END.
+USO046     PERFORM B0005-ELABORA-ISTITUTO   THRU B0005-END
+USO046        VARYING IIU FROM 1 BY 1
+USO046        UNTIL IIU GREATER W33-NRUTE.
        B0000-END.
            EXIT.
+USO046**************************************************************
+USO046** ELABORAZIONE SINGOLO ISTITUTO (CICLO SU TUTTI GLI ATTIVI) **
+USO046**************************************************************
+USO046 B0005-ELABORA-ISTITUTO.
+USO046     MOVE ZERO                        TO FLAG-ERR.
+USO047     INITIALIZE                          CONTATORI-IST.
+USO046     PERFORM B0020-FINE-TRIMESTRE     THRU B0020-END.
+USO046     IF FLAG-ERR EQUAL ZERO
+USO046        IF FINE-TRI
+USO046           PERFORM B0030-LETTURA-T37  THRU B0030-END
+USO046           IF FLAG-ERR EQUAL ZERO
+USO046              PERFORM B0040-UPDATE-T37 THRU B0040-END.
+USO046     IF FLAG-ERR NOT EQUAL ZERO
+USO046        PERFORM Y0005-ERRORE-ISTITUTO THRU Y0005-END
+USO046     ELSE
+USO046        PERFORM Z0010-SEGNALAZIONI    THRU Z0010-END.
+USO046 B0005-END.
+USO046     EXIT.
       ****************************************************************
       ** CONTROLLO DATA PARAMETRO                                   **
       ****************************************************************
@@ -221,11 +264,12 @@ DEBUG *END DECLARATIVES.
               DISPLAY 'NPTUS12B ERRORE RICHIAMO NPW08P '
               DISPLAY 'W08-RDATA ' W08-RDATA
               DISPLAY 'W08-RCODE ' W08-RCODE
-              GO                            TO Y0000-ERRORE-PGM.
-           IF W08-RCODE EQUAL ZERO
-              SET FINE-TRI                  TO TRUE.
-           IF W08-RCODE EQUAL 10
-              SET FINE-TRI-NO               TO TRUE.
+USO046        MOVE 12                       TO FLAG-ERR
+           ELSE
+              IF W08-RCODE EQUAL ZERO
+                 SET FINE-TRI               TO TRUE
+              ELSE
+                 SET FINE-TRI-NO            TO TRUE.
        B0020-END.
            EXIT.
       **************************************************************
@@ -242,9 +286,11 @@ DEBUG *END DECLARATIVES.
            PERFORM W0001-RICHIAMO           THRU W0001-END.
            IF W01-RCODE NOT EQUAL SPACES
               DISPLAY 'ERRORE LETTURA TABELLA T37 '
-              GO TO Y0000-ERRORE-PGM.
-           MOVE W01-NPDATT                  TO WKS-NPT37TC.
-           ADD 1                            TO CNT-REAT37.
+USO046        MOVE 12                       TO FLAG-ERR
+           ELSE
+              MOVE W01-NPDATT               TO WKS-NPT37TC
+              ADD 1                         TO CNT-REAT37
+USO047           ADD 1                     TO CNT-REAT37-IST.
        B0030-END.
            EXIT.
       **************************************************************
@@ -252,13 +298,17 @@ DEBUG *END DECLARATIVES.
       **************************************************************
        B0040-UPDATE-T37.
            MOVE 'SI'                        TO WKS-T37-FEPTR.
+USO000     MOVE 'SI'                        TO WKS-T37-FEVSO.
+USO000     MOVE WKS-NPATAF                  TO WKS-T37-DTVSO.
            MOVE 'UP'                        TO W01-FUNZI.
            MOVE WKS-NPT37TC                 TO W01-NPDATT.
            PERFORM W0001-RICHIAMO           THRU W0001-END.
            IF W01-RCODE NOT EQUAL SPACES
               DISPLAY 'ERRORE UPDATE TABELLA T37 '
-              GO TO Y0000-ERRORE-PGM.
-           ADD 1                            TO CNT-UPDT37.
+USO046        MOVE 12                       TO FLAG-ERR
+           ELSE
+              ADD 1                         TO CNT-UPDT37
+USO047           ADD 1                     TO CNT-UPDT37-IST.
        B0040-END.
            EXIT.
       **************************************************************
@@ -335,6 +385,45 @@ DEBUG *END DECLARATIVES.
       *                                                                 05260000
        Y0000-END.                                                       05270000
            EXIT.                                                        05280000
+USO046**************************************************************
+USO046** GESTIONE ERRORE SINGOLO ISTITUTO (PROSEGUE COL PROSSIMO) **
+USO046**************************************************************
+USO046 Y0005-ERRORE-ISTITUTO.
+USO046     IF FLAG-ERR EQUAL ZERO
+USO046        MOVE 12                      TO FLAG-ERR.
+USO046     MOVE W33-ABIUT(IIU)             TO G01-ABIUT
+USO046     MOVE W33-SERVI(IIU)             TO G01-SERVI
+USO046     MOVE W33-NOPER(IIU)             TO G01-NOPER
+USO046     MOVE W33-CDOPE(IIU)             TO G01-CDOPE
+USO046     MOVE W33-DTLAV(IIU)             TO G01-DTOPE
+USO046     MOVE W33-HORAS(IIU)             TO G01-ORAOP
+USO046     MOVE W33-FILCE(IIU)             TO G01-CFILI.
+USO046     MOVE WRK-PGMNM                  TO G01-CTERM
+USO046                                        G01-CTRAN
+USO046                                        G01-PGMNM.
+USO046     MOVE 'S'                        TO G01-TPERR.
+USO046     MOVE SPACES                     TO NPX50RC.
+USO046     MOVE NPG01RC                    TO X50-NPERRT.
+USO046     MOVE 'IS'                       TO X50-FUNZI.
+USO046     DISPLAY '*** NPTUS12B G01-SQLCA = ' G01-SQLCA.
+USO046     EXEC SQL ROLLBACK END-EXEC.
+USO046     IF SQLCODE NOT EQUAL ZERO
+USO046        MOVE 'S'                     TO W33-FDUMP(IIU)
+USO046        MOVE 'ERRORE ROLLBACK'       TO G01-DESC1
+USO046        MOVE 'Y0005-ERRORE'          TO G01-LABEL
+USO046        MOVE SQLCODE                 TO G01-PIC3
+USO046     ELSE
+USO046        PERFORM X0050-RICHIAMO       THRU X0050-END
+USO046        IF X50-RCODE EQUAL SPACES
+USO046           EXEC SQL COMMIT END-EXEC.
+USO046     ADD 1                           TO CNT-ERROR.
+USO047     ADD 1                           TO CNT-ERROR-IST.
+USO046     PERFORM Z0010-SEGNALAZIONI      THRU Z0010-END.
+USO046     MOVE 14                         TO RETURN-CODE.
+USO046     IF W33-FDUMP(IIU) EQUAL 'S'
+USO046        ADD 1                        TO DUMP.
+USO046 Y0005-END.
+USO046     EXIT.
       **************************************************************
       ** STAMPA SEGNALAZIONI                                      **
       **************************************************************
@@ -386,6 +475,7 @@ DEBUG *END DECLARATIVES.
               DISPLAY STA-RIGA10
               DISPLAY STA-RIGA11.
            DISPLAY STA-TRATT.
+USO047     PERFORM Z0025-STAMPA-STATI-IST   THRU Z0025-END.
            PERFORM Z0020-STAMPA-STATI       THRU Z0020-END.
            DISPLAY SPACES.
            DISPLAY STA-RIGA04.
@@ -418,6 +508,25 @@ DEBUG *END DECLARATIVES.
            DISPLAY STA-RIGA30.
        Z0020-END.
            EXIT.
+USO047**************************************************************
+USO047** STAMPA STATISTICA DEL SINGOLO ISTITUTO IN ELABORAZIONE    **
+USO047**************************************************************
+USO047 Z0025-STAMPA-STATI-IST.
+USO047     MOVE W33-ABIUT(IIU)              TO STA-ABIUT-IST.
+USO047     MOVE CNT-REAT37-IST              TO STA-REAT37-IST.
+USO047     MOVE CNT-UPDT37-IST              TO STA-UPDT37-IST.
+USO047     MOVE CNT-ERROR-IST               TO STA-ERRORE-IST.
+USO047     DISPLAY SPACES.
+USO047     DISPLAY STA-TRATT.
+USO047     DISPLAY STA-RIGA18.
+USO047     DISPLAY STA-TRATT.
+USO047     DISPLAY SPACES.
+USO047     DISPLAY STA-RIGA19.
+USO047     DISPLAY STA-RIGA20.
+USO047     DISPLAY SPACES.
+USO047     DISPLAY STA-RIGA21.
+USO047 Z0025-END.
+USO047     EXIT.
       *--------------------------------------------------------
       * RICHIAMO ROUTINE NPX50P
       *--------------------------------------------------------
