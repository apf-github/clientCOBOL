@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NPW01E.
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  *******  **   **  **  *****  **  **                          *
+      *  **   **  **   **  **  **     ** **          PRODOTTO         *
+      *  **   **  **   **  **  **     ***       ANTICIPO DOCUMENTI    *
+      *  ** * **  **   **  **  **     ** **                           *
+      *  *******  *******  **  *****  **  **                          *
+      *       *                                  INFOSER S.R.L.       *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *  NPW01E   REPORT CONFIGURAZIONE CUTOFF/GIORNI LAVORATIVI      *
+      *           TABELLA A10 DI NPDATT (NPW01P)                      *
+      *---------------------------------------------------------------*
+      *----------         M O D I F I C H E        -------------------*
+USO038* 090826 PRIMA STESURA - CENSIMENTO CUTOFF A10 PER BANCA/PGM     *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *          D A T A   O D I E R N A                      *
+      *------------------------------------------------------*
+       01  WKS-OGGI-9                   PIC 9(008) VALUE ZERO.
+      *------------------------------------------------------*
+      *          T A B E L L A   A 1 0                        *
+      *------------------------------------------------------*
+       01  TAB-A10-MAX                  PIC S9(04) COMP VALUE +500.
+       01  TAB-A10-IND                  PIC S9(04) COMP VALUE ZERO.
+       01  CNT-A10                      PIC 9(005) VALUE ZERO.
+       01  CNT-A10-NOGG                 PIC 9(005) VALUE ZERO.
+       01  TAB-A10.
+           05  TAB-A10-RIGA OCCURS 500.
+               10  TAB-A10-ABIUT        PIC X(005).
+               10  TAB-A10-PGMNM        PIC X(008).
+               10  TAB-A10-ORLAV        PIC 9(004).
+               10  TAB-A10-SEGN1        PIC X(001).
+               10  TAB-A10-GGLA1        PIC 9(002).
+               10  TAB-A10-SEGN2        PIC X(001).
+               10  TAB-A10-GGLA2        PIC 9(002).
+               10  TAB-A10-DESCR        PIC X(040).
+               10  TAB-A10-ANOMA        PIC X(001).
+      *------------------------------------------------------*
+      *          C A M P I   D I   L A V O R O                *
+      *------------------------------------------------------*
+       01  WKS-IND                      PIC S9(04) COMP VALUE ZERO.
+      *------------------------------------------------------*
+      *          R I G H E   D I   S T A M P A                *
+      *------------------------------------------------------*
+       01  REP-RIGA-TRATT.
+           05  FILLER                  PIC X(093) VALUE ALL '-'.
+       01  REP-RIGA-TITOLO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(045)
+                VALUE 'NPW01E - CONFIGURAZIONE CUTOFF A10 AL       '.
+           05  REP-TIT-DATA            PIC 9(008).
+       01  REP-RIGA-INTEST.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  FILLER                  PIC X(008) VALUE 'BANCA   '.
+           05  FILLER                  PIC X(011) VALUE 'PROGRAMMA'.
+           05  FILLER                  PIC X(008) VALUE 'ORA CT.'.
+           05  FILLER                  PIC X(010) VALUE 'SEG1/GG1'.
+           05  FILLER                  PIC X(010) VALUE 'SEG2/GG2'.
+           05  FILLER                  PIC X(041) VALUE 'DESCRIZIONE'.
+           05  FILLER                  PIC X(005) VALUE 'NOTE'.
+       01  REP-RIGA-DETT.
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-ABIUT           PIC X(005).
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-PGMNM           PIC X(008).
+           05  FILLER                  PIC X(003) VALUE SPACES.
+           05  REP-DET-ORLAV           PIC 9(004).
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  REP-DET-SEGN1           PIC X(001).
+           05  REP-DET-GGLA1           PIC Z9.
+           05  FILLER                  PIC X(006) VALUE SPACES.
+           05  REP-DET-SEGN2           PIC X(001).
+           05  REP-DET-GGLA2           PIC Z9.
+           05  FILLER                  PIC X(006) VALUE SPACES.
+           05  REP-DET-DESCR           PIC X(040).
+           05  REP-DET-ANOMA           PIC X(005).
+       01  REP-RIGA-NESSUNO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(040)
+                VALUE 'NESSUNA CONFIGURAZIONE A10 PRESENTE'.
+       01  REP-RIGA-CONTO.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(033)
+                VALUE 'RIGHE CENSITE SU TABELLA A10 ..: '.
+           05  REP-A10-TOT             PIC Z(04)9.
+       01  REP-RIGA-CONTO-NOGG.
+           05  FILLER                  PIC X(010) VALUE SPACES.
+           05  FILLER                  PIC X(034)
+                VALUE 'RIGHE SENZA NESSUN SALTO GIORNI : '.
+           05  REP-A10-NOGG            PIC Z(04)9.
+      *------------------------------------------------------*
+      *          C A M P I   D I   C O M O D O               *
+      *------------------------------------------------------*
+           COPY  NPW01RC.
+           COPY  NPA10TC.
+           COPY  NPG01RC.
+           COPY  NPG03RC.
+      ********************************************************
+      *         P R O C E D U R E   D I V I S I O N          *
+      ********************************************************
+       PROCEDURE DIVISION.
+       INIZIO-PGM.
+           PERFORM A0000-HOUSE-KEEPING      THRU A0000-END.
+           PERFORM B0000-ELABORA-A10        THRU B0000-END.
+           PERFORM Z0010-SEGNALAZIONI       THRU Z0010-END.
+       FINE-PGM.
+           STOP RUN.
+      **************************************************************
+      ** OPERAZIONI INIZIALI - DATA ODIERNA                        **
+      **************************************************************
+       A0000-HOUSE-KEEPING.
+           MOVE 'NPW01E'                    TO WRK-PGMNM.
+           ACCEPT COBOL-DATE       FROM DATE.
+           MOVE COBDATE-MM         TO WRK-MESE.
+           MOVE COBDATE-GG         TO WRK-GIORNO.
+           IF COBDATE-AA GREATER 90
+              MOVE '19'            TO WRK-SECOLO
+              MOVE COBDATE-AA      TO WRK-AA
+           ELSE
+              MOVE '20'            TO WRK-SECOLO
+              MOVE COBDATE-AA      TO WRK-AA.
+           MOVE WRK-DATA9                   TO WKS-OGGI-9.
+           MOVE WKS-OGGI-9                  TO REP-TIT-DATA.
+       A0000-END.
+           EXIT.
+      **************************************************************
+      ** SCORRIMENTO TABELLA A10 (CUTOFF PER BANCA/PROGRAMMA)       **
+      **************************************************************
+       B0000-ELABORA-A10.
+           MOVE 'A10'                       TO W01-DAT-CODIT.
+           MOVE 'O1'                        TO W01-FUNZI.
+           PERFORM W0001-RICHIAMO           THRU W0001-END.
+           PERFORM B0010-TRATTA-RIGA        THRU B0010-END
+              UNTIL W01-RCODE NOT EQUAL SPACES.
+           IF W01-RCODE NOT EQUAL 'GE'
+              DISPLAY 'NPW01E ERRORE SCORRIMENTO A10 '
+              DISPLAY 'W01-RCODE ' W01-RCODE.
+       B0000-END.
+           EXIT.
+      **************************************************************
+      ** ACCUMULO UNA RIGA DI CONFIGURAZIONE A10                   **
+      **************************************************************
+       B0010-TRATTA-RIGA.
+           MOVE W01-NPDATT                  TO NPA10TC.
+           IF TAB-A10-IND LESS TAB-A10-MAX
+              ADD 1                         TO TAB-A10-IND
+              MOVE A10-ABIUT     TO TAB-A10-ABIUT  (TAB-A10-IND)
+              MOVE A10-PGMNM     TO TAB-A10-PGMNM  (TAB-A10-IND)
+              MOVE A10-ORLAV     TO TAB-A10-ORLAV  (TAB-A10-IND)
+              MOVE A10-SEGN1     TO TAB-A10-SEGN1  (TAB-A10-IND)
+              MOVE A10-GGLA1     TO TAB-A10-GGLA1  (TAB-A10-IND)
+              MOVE A10-SEGN2     TO TAB-A10-SEGN2  (TAB-A10-IND)
+              MOVE A10-GGLA2     TO TAB-A10-GGLA2  (TAB-A10-IND)
+              MOVE A10-DESCR     TO TAB-A10-DESCR  (TAB-A10-IND)
+              MOVE SPACES        TO TAB-A10-ANOMA  (TAB-A10-IND)
+              IF A10-GGLA1 EQUAL ZERO AND A10-GGLA2 EQUAL ZERO
+                 MOVE '*'        TO TAB-A10-ANOMA  (TAB-A10-IND)
+                 ADD 1           TO CNT-A10-NOGG
+              ADD 1                         TO CNT-A10
+           ELSE
+              DISPLAY 'NPW01E - TABELLA A10 PIENA, RIGA SCARTATA : '
+                      A10-ABIUT SPACE A10-PGMNM.
+           MOVE 'F1'                        TO W01-FUNZI.
+           PERFORM W0001-RICHIAMO           THRU W0001-END.
+       B0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA RIEPILOGO FINALE                                   **
+      **************************************************************
+       Z0010-SEGNALAZIONI.
+           DISPLAY SPACES.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-TITOLO.
+           DISPLAY REP-RIGA-TRATT.
+           DISPLAY REP-RIGA-INTEST.
+           IF CNT-A10 EQUAL ZERO
+              DISPLAY REP-RIGA-NESSUNO
+           ELSE
+              PERFORM VARYING WKS-IND FROM 1 BY 1
+                 UNTIL WKS-IND GREATER TAB-A10-IND
+                 PERFORM Z0011-STAMPA-A10   THRU Z0011-END
+              END-PERFORM.
+           DISPLAY REP-RIGA-TRATT.
+           MOVE CNT-A10                     TO REP-A10-TOT.
+           DISPLAY REP-RIGA-CONTO.
+           MOVE CNT-A10-NOGG                TO REP-A10-NOGG.
+           DISPLAY REP-RIGA-CONTO-NOGG.
+           DISPLAY REP-RIGA-TRATT.
+       Z0010-END.
+           EXIT.
+      **************************************************************
+      ** STAMPA UNA RIGA DI CONFIGURAZIONE A10                     **
+      **************************************************************
+       Z0011-STAMPA-A10.
+           MOVE TAB-A10-ABIUT (WKS-IND)     TO REP-DET-ABIUT.
+           MOVE TAB-A10-PGMNM (WKS-IND)     TO REP-DET-PGMNM.
+           MOVE TAB-A10-ORLAV (WKS-IND)     TO REP-DET-ORLAV.
+           MOVE TAB-A10-SEGN1 (WKS-IND)     TO REP-DET-SEGN1.
+           MOVE TAB-A10-GGLA1 (WKS-IND)     TO REP-DET-GGLA1.
+           MOVE TAB-A10-SEGN2 (WKS-IND)     TO REP-DET-SEGN2.
+           MOVE TAB-A10-GGLA2 (WKS-IND)     TO REP-DET-GGLA2.
+           MOVE TAB-A10-DESCR (WKS-IND)     TO REP-DET-DESCR.
+           IF TAB-A10-ANOMA (WKS-IND) EQUAL '*'
+              MOVE 'ANOM.'                  TO REP-DET-ANOMA
+           ELSE
+              MOVE SPACES                   TO REP-DET-ANOMA.
+           DISPLAY REP-RIGA-DETT.
+       Z0011-END.
+           EXIT.
+      *--------------------------------------------------------
+      * RICHIAMO ROUTINE NPW01P
+      *--------------------------------------------------------
+       W0001-RICHIAMO.
+           MOVE 'NPW01P'            TO WRK-MODULO.
+           MOVE NPW01RC             TO WRK-NP0500.
+           MOVE NPG01RC             TO WRK-NPG01-0500.
+           CALL WRK-MODULO   USING WRK-1150.
+           MOVE WRK-NP0500          TO NPW01RC.
+           MOVE WRK-NPG01-0500      TO NPG01RC.
+       W0001-END.
+           EXIT.
