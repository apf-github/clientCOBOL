@@ -26,6 +26,11 @@ RAT04 * 17/06/08 - PERFORMANCE 2008 - NUOVA FUNZIONE '04' CHE NON     *
 RAT04 *            PREVEDE L'INSERT SULLA CKP MA SOLO L'AGGIORNAMENTO *
 RAT04 *            DEI CONTATORI PER IL NOPER                         *
 SEQUEN* 111109 AGGIUNTA SEQUENCE PER GESTIONE NOPER.                  *
+USO019* 260809 MANCANZA A10 SU NPDATT REGISTRATA SU NPERRT, NON PIU'  *
+USO019*        SOLO A VIDEO                                           *
+USO021* 260809 AGGIUNTO FILTRO W33-PARTDA/W33-PARTA SU CUR-ABI PER    *
+USO021*        CONSENTIRE L'ESECUZIONE DI PIU' PASSI JCL IN PARALLELO *
+USO021*        SU SOTTOINSIEMI DISGIUNTI DI BANCHE                   *
       *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -34,6 +39,7 @@ SEQUEN* 111109 AGGIUNTA SEQUENCE PER GESTIONE NOPER.                  *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WSK-IND             PIC S9(003) VALUE ZERO.
+USO043 01  WSK-RIND            PIC S9(003) VALUE ZERO.
        01  WKS-NOPER                    PIC 9(015).
        01  WKS-NOPER-R REDEFINES WKS-NOPER.
            05  WKS-PRFIL                PIC 9(005).
@@ -46,6 +52,7 @@ SEQUEN* 111109 AGGIUNTA SEQUENCE PER GESTIONE NOPER.                  *
        COPY NPW33RC.
        COPY NPX05RC.
        COPY NPX09RC.
+USO019 COPY NPX50RC.
        COPY NPA01TC.
        COPY NPA10TC.
        COPY NPA50TC.
@@ -605,6 +612,8 @@ EXPAND*--------------------------------------------------------
                 SELECT  *
                 FROM   NPDATT
                 WHERE  DAT_CODIT = 'A01'
+USO021            AND  SUBSTR(DAT_KEYGE,1,5) BETWEEN :W33-PARTDA
+USO021                                            AND :W33-PARTA
                 ORDER BY DAT_KEYGE
 PEF001          WITH UR
            END-EXEC.
@@ -638,6 +647,10 @@ PEF001          WITH UR
            MOVE SPACES     TO  NPG01RC.
            MOVE 99         TO  W33-RCOOK.
            MOVE 99         TO  W33-RCOKO.
+USO021     IF W33-PARTDA   EQUAL SPACES
+USO021        MOVE '00000' TO  W33-PARTDA.
+USO021     IF W33-PARTA    EQUAL SPACES
+USO021        MOVE '99999' TO  W33-PARTA.
 RAT04 *    IF W33-FUNZI EQUAL '02'
 RAT04      IF W33-FUNZI EQUAL '02' OR '04'
               GO TO A0000-END.
@@ -646,6 +659,16 @@ RAT04      IF W33-FUNZI EQUAL '02' OR '04'
            MOVE W33-KEYCM  TO  CKP-KEYCM.
            MOVE W33-KEYER  TO  CKP-KEYER.
            MOVE W33-NPATI  TO  CKP-NPATI.
+USO013     ACCEPT COBOL-DATE       FROM DATE.
+USO013     MOVE COBDATE-MM         TO WRK-MESE.
+USO013     MOVE COBDATE-GG         TO WRK-GIORNO.
+USO013     IF COBDATE-AA GREATER '90'
+USO013        MOVE '19'            TO WRK-SECOLO
+USO013        MOVE COBDATE-AA      TO WRK-AA
+USO013     ELSE
+USO013        MOVE '20'            TO WRK-SECOLO
+USO013        MOVE COBDATE-AA      TO WRK-AA.
+USO013     MOVE WRK-DATA9          TO CKP-DTELA.
            MOVE NPCKPT     TO  X05-NPCKPT.
            MOVE 'IS'       TO  X05-FUNZI.
            PERFORM X0005-RICHIAMO THRU X0005-END.
@@ -706,6 +729,7 @@ RAT04      IF W33-FUNZI EQUAL '02' OR '04'
                  MOVE SPACES                TO  WRK-SW-USCITA.
            IF W33-NRUTE EQUAL ZERO
               MOVE 'KO'                   TO W33-RCODE.
+USO043     PERFORM Z0043-RIEPILOGO-ISTITUTI THRU Z0043-END.
        A0010-END.
            EXIT.
       **************************************************************
@@ -836,6 +860,7 @@ XBDN01     IF  W33-PGMNM  NOT =  'NPSP001B'
                  DISPLAY 'NPW33P INSERIRE PROGRAMMA ' W33-PGMNM
                  DISPLAY 'NPW33P IN NPDATT          '
                  DISPLAY 'NPW33P *******************'
+USO019           PERFORM A0047-SEGNALA-MANCA-A10 THRU A0047-END
 MANUT *          MOVE 'KO'                TO  W33-RCODE
 MANUT            MOVE '01'                TO  W33-RCODE
                  MOVE SPACES              TO  WRK-SW-USCITA.
@@ -859,6 +884,33 @@ L00264        MOVE 1                      TO  W33-NOPER(WSK-IND).
        A0045-END.
            EXIT.
       **************************************************************
+USO019** SEGNALAZIONE MANCANZA CONFIGURAZIONE A10 SU NPERRT        **
+      **************************************************************
+USO019 A0047-SEGNALA-MANCA-A10.
+USO019     MOVE SPACES                  TO  NPG01RC.
+USO019     MOVE 'W'                     TO  G01-TPERR.
+USO019     MOVE W33-PGMNM               TO  G01-PGMNM.
+USO019     MOVE WRK-PGMNM               TO  G01-ROUNM
+USO019                                     G01-CTERM
+USO019                                     G01-CTRAN.
+USO019     MOVE 'A0045-LEGGI-A10'       TO  G01-LABEL.
+USO019     MOVE 'NPDATT'                TO  G01-ARCHI.
+USO019     MOVE A01-ABIUT               TO  G01-ABIUT.
+USO019     MOVE A01-SERVI               TO  G01-SERVI.
+USO019     MOVE A01-FILCE               TO  G01-CFILI.
+USO019     MOVE WRK-DATA9               TO  G01-DTOPE.
+USO019     ACCEPT COBOL-TIME            FROM TIME.
+USO019     MOVE COBOL-TIME-6            TO  G01-ORAOP.
+USO019     MOVE 'MANCA CONFIGURAZIONE A10 PER PROGRAMMA' TO G01-DESC1.
+USO019     MOVE W33-PGMNM               TO  G01-DESC2.
+USO019     MOVE NPG01RC                 TO  X50-NPERRT.
+USO019     MOVE 'IS'                    TO  X50-FUNZI.
+USO019     PERFORM X0050-RICHIAMO       THRU X0050-END.
+USO019     MOVE SPACES                  TO  NPG01RC.
+USO043     MOVE '1'                     TO  W33-FMCA10(WSK-IND).
+USO019 A0047-END.
+USO019     EXIT.
+      **************************************************************
       ** LETTURA E AGGIORNAMENTO TABELLA NPCTRT                   **
       **************************************************************
        A0046-REAUPD-NPCTRT.
@@ -947,6 +999,34 @@ L00080        MOVE A90-FGETI              TO  W33-FGETI(WSK-IND).
                MOVE SPACES                 TO  WRK-SW-USCITA.
        A0050-END.
            EXIT.
+USO043**************************************************************
+USO043** STAMPA RIEPILOGO ISTITUTI CARICATI A FINE ELABORAZIONE   **
+USO043**************************************************************
+USO043 Z0043-RIEPILOGO-ISTITUTI.
+USO043     DISPLAY '----------------------------------------------'.
+USO043     DISPLAY 'NPW33P - RIEPILOGO CARICAMENTO ISTITUTI'.
+USO043     DISPLAY '----------------------------------------------'.
+USO043     IF WSK-IND EQUAL ZERO
+USO043        DISPLAY 'NPW33P NESSUN ISTITUTO CARICATO'
+USO043     ELSE
+USO043        PERFORM Z0043-STAMPA-RIGA THRU Z0043-STAMPA-RIGA-END
+USO043           VARYING WSK-RIND FROM 1 BY 1
+USO043           UNTIL WSK-RIND GREATER WSK-IND.
+USO043     DISPLAY '----------------------------------------------'.
+USO043 Z0043-END.
+USO043     EXIT.
+USO043**************************************************************
+USO043** RIGA DI RIEPILOGO PER UN SINGOLO ISTITUTO                **
+USO043**************************************************************
+USO043 Z0043-STAMPA-RIGA.
+USO043     DISPLAY 'NPW33P ABI/FIL ' W33-ABIUT(WSK-RIND)
+USO043             '  DATA LAV. '   W33-DTLAV(WSK-RIND)
+USO043             '  DATA CONT. '  W33-DTCON(WSK-RIND).
+USO043     IF W33-FMCA10(WSK-RIND) EQUAL '1'
+USO043        DISPLAY 'NPW33P    *** ATTENZIONE: CONFIGURAZIONE A10 '
+USO043                'MANCANTE PER QUESTO ISTITUTO ***'.
+USO043 Z0043-STAMPA-RIGA-END.
+USO043     EXIT.
 EXPAND*    EXEC SQL INCLUDE NPW01RR END-EXEC.
 EXPAND*--------------------------------------------------------
 EXPAND* INIZIO ESPLOSIONE COPY NPW01RR
@@ -1043,6 +1123,18 @@ EXPAND*--------------------------------------------------------
 EXPAND*--------------------------------------------------------
 EXPAND* FINE ESPLOSIONE COPY NPX09RR
 EXPAND*--------------------------------------------------------
+USO019*--------------------------------------------------------
+USO019* RICHIAMO ROUTINE NPX50P
+USO019*--------------------------------------------------------
+USO019 X0050-RICHIAMO.
+USO019     MOVE 'NPX50P'            TO WRK-MODULO.
+USO019     MOVE NPX50RC             TO WRK-NP1000.
+USO019     MOVE NPG01RC             TO WRK-NPG01-1000.
+USO019     CALL WRK-MODULO USING WRK-1650.
+USO019     MOVE WRK-NP1000          TO NPX50RC.
+USO019     MOVE WRK-NPG01-1000      TO NPG01RC.
+USO019 X0050-END.
+USO019     EXIT.
       *---------------------------------------------------------------*
 EXPAND*--------------------------------------------------------
 EXPAND* FINE ESPLOSIONE COPY NPW33R
