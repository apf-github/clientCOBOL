@@ -24,6 +24,7 @@ EXPAND*--------------------------------------------------------
       *----------         M O D I F I C H E        -------------------*
       * 110400 MODIFICATO IL RICHIAMO R1 ACCEDE ALLA NUOVA TABELLA CAB*
 RV1306* 130601 MODIFICHE PER CIRCOLARITA'
+USO011* 260809 AGGIUNTO CONTROLLO CIFRA DI CONTROLLO SU CAB IN IS/UP  *
       *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -38,6 +39,16 @@ RV1306* 130601 MODIFICHE PER CIRCOLARITA'
 110400 COPY  NPT07TC.
        COPY  NPG01RC.
        COPY  NPG03RC.
+USO011 01  WK-CAB-NUM          PIC 9(005).
+USO011 01  WK-CAB-DIGITS REDEFINES WK-CAB-NUM.
+USO011     05  WK-CAB-DIGIT        PIC 9(001) OCCURS 5 TIMES.
+USO011 01  WK-CAB-IND          PIC 9(001).
+USO011 01  WK-CAB-PESO         PIC 9(001).
+USO011 01  WK-CAB-PARZ         PIC 9(002).
+USO011 01  WK-CAB-SOMMA        PIC 9(003).
+USO011 01  WK-CAB-QUOTO        PIC 9(003).
+USO011 01  WK-CAB-RESTO        PIC 9(002).
+USO011 01  WK-CAB-CONTROLLO    PIC 9(001).
       *------------------------------------------------------*
       *            D B 2   A R E A S                         *
       *------------------------------------------------------*
@@ -95,6 +106,9 @@ EXPAND*--------------------------------------------------------
            IF W06-RCODE EQUAL SPACES
               IF W06-FUNZI EQUAL 'RE'
                  PERFORM A0030-CONTR-N  THRU A0030-END.
+USO011     IF W06-RCODE EQUAL SPACES
+USO011        IF W06-FUNZI EQUAL 'IS' OR W06-FUNZI EQUAL 'UP'
+USO011           PERFORM A0035-VERIFICA-CAB  THRU A0035-END.
        A0000-END.
            EXIT.
       *****************************************************************
@@ -149,6 +163,57 @@ EXPAND*--------------------------------------------------------
        A0030-END.
            EXIT.
       *****************************************************************
+      **   CONTROLLO CIFRA DI CONTROLLO DEL CAB (ABI)                **
+      *****************************************************************
+USO011 A0035-VERIFICA-CAB.
+USO011     MOVE SPACES     TO NPW10RC.
+USO011     MOVE ZERO       TO W10-CAMPO1.
+USO011     MOVE W06-CABFI  TO W10-CAMPO2.
+USO011     MOVE 5          TO W10-LENGH.
+USO011     PERFORM W0010-RICHIAMO THRU W0010-END.
+USO011     IF W10-RCODE NOT EQUAL 'SI'
+USO011        MOVE 'KO'                          TO W06-RCODE
+USO011        MOVE 'S'                           TO G01-TPERR
+USO011        MOVE 'NPW06R'                      TO G01-ROUNM
+USO011        MOVE 'ERRORE RICHIAMO NPW06R'      TO G01-LABEL
+USO011        MOVE 'CAB NON NUMERICO'            TO G01-DESC1
+USO011     ELSE
+USO011        MOVE W10-CAMPO1      TO WK-CAB-NUM
+USO011        MOVE 2               TO WK-CAB-PESO
+USO011        MOVE ZERO            TO WK-CAB-SOMMA
+USO011        PERFORM A0036-SOMMA-CAB THRU A0036-END
+USO011           VARYING WK-CAB-IND FROM 1 BY 1
+USO011              UNTIL WK-CAB-IND > 4
+USO011        DIVIDE WK-CAB-SOMMA BY 11
+USO011           GIVING WK-CAB-QUOTO REMAINDER WK-CAB-RESTO
+USO011        IF WK-CAB-RESTO EQUAL 10
+USO011           MOVE ZERO         TO WK-CAB-CONTROLLO
+USO011        ELSE
+USO011           MOVE WK-CAB-RESTO TO WK-CAB-CONTROLLO
+USO011        END-IF
+USO011        IF WK-CAB-CONTROLLO NOT EQUAL WK-CAB-DIGIT(5)
+USO011           MOVE 'KO'                          TO W06-RCODE
+USO011           MOVE 'S'                           TO G01-TPERR
+USO011           MOVE 'NPW06R'                      TO G01-ROUNM
+USO011           MOVE 'ERRORE RICHIAMO NPW06R'      TO G01-LABEL
+USO011           MOVE 'CAB NON VALIDO - CHECK DIGIT' TO G01-DESC1
+USO011        END-IF.
+USO011 A0035-END.
+USO011     EXIT.
+      *****************************************************************
+      **   CALCOLO SOMMA PESATA PER CIFRA DI CONTROLLO CAB           **
+      *****************************************************************
+USO011 A0036-SOMMA-CAB.
+USO011     COMPUTE WK-CAB-PARZ =
+USO011        WK-CAB-DIGIT(WK-CAB-IND) * WK-CAB-PESO.
+USO011     ADD WK-CAB-PARZ          TO WK-CAB-SOMMA.
+USO011     IF WK-CAB-PESO EQUAL 2
+USO011        MOVE 1                TO WK-CAB-PESO
+USO011     ELSE
+USO011        MOVE 2                TO WK-CAB-PESO.
+USO011 A0036-END.
+USO011     EXIT.
+      *****************************************************************
       **   LETTURA TABELLA                                           **
       *****************************************************************
        A0100-LEGGI.
