@@ -37,6 +37,68 @@ FES17 * 020211 GESTIONE DATA FESTIVA 17 MARZO 2011                    *
        COPY NPG01RC.
        COPY NPG03RC.
        COPY NPW08RC.
+       COPY NPW01RC.
+USO001*---------------------------------------------------------------*
+USO001*  CAMPI PER GESTIONE FESTIVITA' AGGIUNTIVE SU TABELLA NPDATT   *
+USO001*  (CODIT = 'A60'), ACCORPATE ALLA TABELLA FESTE COMPILATA      *
+USO001*---------------------------------------------------------------*
+USO001 01  W60-ANNO-CIV       PIC 9(004).
+USO001 01  W60-KEYGE-ANNO     PIC X(004).
+USO001 01  W60-GGEXTRA        PIC 999.
+USO001 01  SW-FINE-FESTE      PIC X       VALUE 'N'.
+USO001     88  FINE-FESTE-EXTRA           VALUE 'S'.
+USO003*---------------------------------------------------------------*
+USO003*  CAMPI PER VERIFICA INTEGRITA' TABELLA TABAA-1 (RTIPO = 38)   *
+USO003*---------------------------------------------------------------*
+       COPY NPSTAMC.
+USO003 01  W60-VRF-IND         PIC 999        COMP-3.
+USO003 01  W60-VRF-ANNO        PIC 9(004).
+USO003 01  W60-VRF-INCR        PIC S9(005)    COMP-3.
+USO003 01  W60-VRF-ATTESO      PIC 9(003).
+USO003 01  W60-VRF-DIFF        PIC S9(005)    COMP-3.
+USO003 01  W60-VRF-ANOMALIE    PIC 9(005)     COMP-3  VALUE 0.
+USO003 01  W60-VRF-DATA.
+USO003     05  W60-VRF-DATA-AA   PIC 99.
+USO003     05  W60-VRF-DATA-MM   PIC 99.
+USO003     05  W60-VRF-DATA-GG   PIC 99.
+USO003 01  W60-VRF-ORA.
+USO003     05  W60-VRF-ORA-HH    PIC 99.
+USO003     05  W60-VRF-ORA-MI    PIC 99.
+USO003     05  FILLER            PIC 9(4).
+USO003 01  W60-RIGA-INTEST.
+USO003     05  FILLER             PIC X(008) VALUE SPACES.
+USO003     05  FILLER             PIC X(042)
+USO003          VALUE 'VERIFICA INTEGRITA TABELLA ANNI (TABAA-1)'.
+USO003     05  FILLER             PIC X(005) VALUE SPACES.
+USO003     05  FILLER             PIC X(006) VALUE 'DATA: '.
+USO003     05  W60-RIGA-I-GG      PIC 99.
+USO003     05  FILLER             PIC X VALUE '/'.
+USO003     05  W60-RIGA-I-MM      PIC 99.
+USO003     05  FILLER             PIC X VALUE '/'.
+USO003     05  W60-RIGA-I-AA      PIC 99.
+USO003 01  W60-RIGA-COLH.
+USO003     05  FILLER             PIC X(008) VALUE SPACES.
+USO003     05  FILLER             PIC X(060)
+USO003          VALUE 'ANNO  INCREMENTO  ATTESO  ANOMALIA'.
+USO003 01  W60-RIGA-DETT.
+USO003     05  FILLER             PIC X(008) VALUE SPACES.
+USO003     05  FILLER             PIC X(006) VALUE SPACES.
+USO003     05  W60-RIGA-D-ANNO    PIC 9(004).
+USO003     05  FILLER             PIC X(004) VALUE SPACES.
+USO003     05  W60-RIGA-D-INCR    PIC ZZZ9.
+USO003     05  FILLER             PIC X(004) VALUE SPACES.
+USO003     05  W60-RIGA-D-ATTESO  PIC ZZ9.
+USO003     05  FILLER             PIC X(004) VALUE SPACES.
+USO003     05  W60-RIGA-D-NOTE    PIC X(025).
+USO003 01  W60-RIGA-OK.
+USO003     05  FILLER             PIC X(008) VALUE SPACES.
+USO003     05  FILLER             PIC X(050)
+USO003          VALUE 'NESSUNA ANOMALIA RISCONTRATA IN TABAA-1'.
+USO003 01  W60-RIGA-TOT.
+USO003     05  FILLER             PIC X(008) VALUE SPACES.
+USO003     05  FILLER             PIC X(022)
+USO003          VALUE 'ANOMALIE RISCONTRATE: '.
+USO003     05  W60-RIGA-TOT-CNT   PIC ZZZZ9.
 E01237 01  WKS-GG-FEB     PIC 9(2).
        01  COM-DATA-GGMMAAAA.
            05  COM-GG     PIC 9(2).
@@ -71,6 +133,8 @@ E01237 01  WKS-GG-FEB     PIC 9(2).
        01  GGANNO            PIC 9(5)  COMP-3   VALUE 0.
        01  CGGG              PIC 9(5)  COMP-3   VALUE 0.
        01  IND-GGPIU         PIC 9(5)  COMP-3   VALUE 0.
+USO042 01  GGG-INI           PIC 9(5)  COMP-3   VALUE 0.
+USO042 01  CTR-GGLAV         PIC 9(5)  COMP-3   VALUE 0.
        01  REST              PIC 9(5)  COMP-3   VALUE 0.
        01  QUOZ              PIC 9(5)  COMP-3   VALUE 0.
        01  SW-ERR            PIC 9              VALUE 0.
@@ -472,9 +536,211 @@ E01964     03  FILLER        PIC 99999 VALUE 50404.                     04710000
       *                                            /* FINE 2098 */      04720000
 E01964     03  FILLER        PIC 99999 VALUE 50769.                     04730000
       *                                            /* FINE 2099 */      04740000
+USO002     03  FILLER        PIC 99999 VALUE 51134.
+      *                                            /* FINE 2100 */
+USO002     03  FILLER        PIC 99999 VALUE 51499.
+      *                                            /* FINE 2101 */
+USO002     03  FILLER        PIC 99999 VALUE 51864.
+      *                                            /* FINE 2102 */
+USO002     03  FILLER        PIC 99999 VALUE 52229.
+      *                                            /* FINE 2103 */
+USO002     03  FILLER        PIC 99999 VALUE 52595.
+      *                                            /* FINE 2104 */
+USO002     03  FILLER        PIC 99999 VALUE 52960.
+      *                                            /* FINE 2105 */
+USO002     03  FILLER        PIC 99999 VALUE 53325.
+      *                                            /* FINE 2106 */
+USO002     03  FILLER        PIC 99999 VALUE 53690.
+      *                                            /* FINE 2107 */
+USO002     03  FILLER        PIC 99999 VALUE 54056.
+      *                                            /* FINE 2108 */
+USO002     03  FILLER        PIC 99999 VALUE 54421.
+      *                                            /* FINE 2109 */
+USO002     03  FILLER        PIC 99999 VALUE 54786.
+      *                                            /* FINE 2110 */
+USO002     03  FILLER        PIC 99999 VALUE 55151.
+      *                                            /* FINE 2111 */
+USO002     03  FILLER        PIC 99999 VALUE 55517.
+      *                                            /* FINE 2112 */
+USO002     03  FILLER        PIC 99999 VALUE 55882.
+      *                                            /* FINE 2113 */
+USO002     03  FILLER        PIC 99999 VALUE 56247.
+      *                                            /* FINE 2114 */
+USO002     03  FILLER        PIC 99999 VALUE 56612.
+      *                                            /* FINE 2115 */
+USO002     03  FILLER        PIC 99999 VALUE 56978.
+      *                                            /* FINE 2116 */
+USO002     03  FILLER        PIC 99999 VALUE 57343.
+      *                                            /* FINE 2117 */
+USO002     03  FILLER        PIC 99999 VALUE 57708.
+      *                                            /* FINE 2118 */
+USO002     03  FILLER        PIC 99999 VALUE 58073.
+      *                                            /* FINE 2119 */
+USO002     03  FILLER        PIC 99999 VALUE 58439.
+      *                                            /* FINE 2120 */
+USO002     03  FILLER        PIC 99999 VALUE 58804.
+      *                                            /* FINE 2121 */
+USO002     03  FILLER        PIC 99999 VALUE 59169.
+      *                                            /* FINE 2122 */
+USO002     03  FILLER        PIC 99999 VALUE 59534.
+      *                                            /* FINE 2123 */
+USO002     03  FILLER        PIC 99999 VALUE 59900.
+      *                                            /* FINE 2124 */
+USO002     03  FILLER        PIC 99999 VALUE 60265.
+      *                                            /* FINE 2125 */
+USO002     03  FILLER        PIC 99999 VALUE 60630.
+      *                                            /* FINE 2126 */
+USO002     03  FILLER        PIC 99999 VALUE 60995.
+      *                                            /* FINE 2127 */
+USO002     03  FILLER        PIC 99999 VALUE 61361.
+      *                                            /* FINE 2128 */
+USO002     03  FILLER        PIC 99999 VALUE 61726.
+      *                                            /* FINE 2129 */
+USO002     03  FILLER        PIC 99999 VALUE 62091.
+      *                                            /* FINE 2130 */
+USO002     03  FILLER        PIC 99999 VALUE 62456.
+      *                                            /* FINE 2131 */
+USO002     03  FILLER        PIC 99999 VALUE 62822.
+      *                                            /* FINE 2132 */
+USO002     03  FILLER        PIC 99999 VALUE 63187.
+      *                                            /* FINE 2133 */
+USO002     03  FILLER        PIC 99999 VALUE 63552.
+      *                                            /* FINE 2134 */
+USO002     03  FILLER        PIC 99999 VALUE 63917.
+      *                                            /* FINE 2135 */
+USO002     03  FILLER        PIC 99999 VALUE 64283.
+      *                                            /* FINE 2136 */
+USO002     03  FILLER        PIC 99999 VALUE 64648.
+      *                                            /* FINE 2137 */
+USO002     03  FILLER        PIC 99999 VALUE 65013.
+      *                                            /* FINE 2138 */
+USO002     03  FILLER        PIC 99999 VALUE 65378.
+      *                                            /* FINE 2139 */
+USO002     03  FILLER        PIC 99999 VALUE 65744.
+      *                                            /* FINE 2140 */
+USO002     03  FILLER        PIC 99999 VALUE 66109.
+      *                                            /* FINE 2141 */
+USO002     03  FILLER        PIC 99999 VALUE 66474.
+      *                                            /* FINE 2142 */
+USO002     03  FILLER        PIC 99999 VALUE 66839.
+      *                                            /* FINE 2143 */
+USO002     03  FILLER        PIC 99999 VALUE 67205.
+      *                                            /* FINE 2144 */
+USO002     03  FILLER        PIC 99999 VALUE 67570.
+      *                                            /* FINE 2145 */
+USO002     03  FILLER        PIC 99999 VALUE 67935.
+      *                                            /* FINE 2146 */
+USO002     03  FILLER        PIC 99999 VALUE 68300.
+      *                                            /* FINE 2147 */
+USO002     03  FILLER        PIC 99999 VALUE 68666.
+      *                                            /* FINE 2148 */
+USO002     03  FILLER        PIC 99999 VALUE 69031.
+      *                                            /* FINE 2149 */
+USO002     03  FILLER        PIC 99999 VALUE 69396.
+      *                                            /* FINE 2150 */
+USO002     03  FILLER        PIC 99999 VALUE 69761.
+      *                                            /* FINE 2151 */
+USO002     03  FILLER        PIC 99999 VALUE 70127.
+      *                                            /* FINE 2152 */
+USO002     03  FILLER        PIC 99999 VALUE 70492.
+      *                                            /* FINE 2153 */
+USO002     03  FILLER        PIC 99999 VALUE 70857.
+      *                                            /* FINE 2154 */
+USO002     03  FILLER        PIC 99999 VALUE 71222.
+      *                                            /* FINE 2155 */
+USO002     03  FILLER        PIC 99999 VALUE 71588.
+      *                                            /* FINE 2156 */
+USO002     03  FILLER        PIC 99999 VALUE 71953.
+      *                                            /* FINE 2157 */
+USO002     03  FILLER        PIC 99999 VALUE 72318.
+      *                                            /* FINE 2158 */
+USO002     03  FILLER        PIC 99999 VALUE 72683.
+      *                                            /* FINE 2159 */
+USO002     03  FILLER        PIC 99999 VALUE 73049.
+      *                                            /* FINE 2160 */
+USO002     03  FILLER        PIC 99999 VALUE 73414.
+      *                                            /* FINE 2161 */
+USO002     03  FILLER        PIC 99999 VALUE 73779.
+      *                                            /* FINE 2162 */
+USO002     03  FILLER        PIC 99999 VALUE 74144.
+      *                                            /* FINE 2163 */
+USO002     03  FILLER        PIC 99999 VALUE 74510.
+      *                                            /* FINE 2164 */
+USO002     03  FILLER        PIC 99999 VALUE 74875.
+      *                                            /* FINE 2165 */
+USO002     03  FILLER        PIC 99999 VALUE 75240.
+      *                                            /* FINE 2166 */
+USO002     03  FILLER        PIC 99999 VALUE 75605.
+      *                                            /* FINE 2167 */
+USO002     03  FILLER        PIC 99999 VALUE 75971.
+      *                                            /* FINE 2168 */
+USO002     03  FILLER        PIC 99999 VALUE 76336.
+      *                                            /* FINE 2169 */
+USO002     03  FILLER        PIC 99999 VALUE 76701.
+      *                                            /* FINE 2170 */
+USO002     03  FILLER        PIC 99999 VALUE 77066.
+      *                                            /* FINE 2171 */
+USO002     03  FILLER        PIC 99999 VALUE 77432.
+      *                                            /* FINE 2172 */
+USO002     03  FILLER        PIC 99999 VALUE 77797.
+      *                                            /* FINE 2173 */
+USO002     03  FILLER        PIC 99999 VALUE 78162.
+      *                                            /* FINE 2174 */
+USO002     03  FILLER        PIC 99999 VALUE 78527.
+      *                                            /* FINE 2175 */
+USO002     03  FILLER        PIC 99999 VALUE 78893.
+      *                                            /* FINE 2176 */
+USO002     03  FILLER        PIC 99999 VALUE 79258.
+      *                                            /* FINE 2177 */
+USO002     03  FILLER        PIC 99999 VALUE 79623.
+      *                                            /* FINE 2178 */
+USO002     03  FILLER        PIC 99999 VALUE 79988.
+      *                                            /* FINE 2179 */
+USO002     03  FILLER        PIC 99999 VALUE 80354.
+      *                                            /* FINE 2180 */
+USO002     03  FILLER        PIC 99999 VALUE 80719.
+      *                                            /* FINE 2181 */
+USO002     03  FILLER        PIC 99999 VALUE 81084.
+      *                                            /* FINE 2182 */
+USO002     03  FILLER        PIC 99999 VALUE 81449.
+      *                                            /* FINE 2183 */
+USO002     03  FILLER        PIC 99999 VALUE 81815.
+      *                                            /* FINE 2184 */
+USO002     03  FILLER        PIC 99999 VALUE 82180.
+      *                                            /* FINE 2185 */
+USO002     03  FILLER        PIC 99999 VALUE 82545.
+      *                                            /* FINE 2186 */
+USO002     03  FILLER        PIC 99999 VALUE 82910.
+      *                                            /* FINE 2187 */
+USO002     03  FILLER        PIC 99999 VALUE 83276.
+      *                                            /* FINE 2188 */
+USO002     03  FILLER        PIC 99999 VALUE 83641.
+      *                                            /* FINE 2189 */
+USO002     03  FILLER        PIC 99999 VALUE 84006.
+      *                                            /* FINE 2190 */
+USO002     03  FILLER        PIC 99999 VALUE 84371.
+      *                                            /* FINE 2191 */
+USO002     03  FILLER        PIC 99999 VALUE 84737.
+      *                                            /* FINE 2192 */
+USO002     03  FILLER        PIC 99999 VALUE 85102.
+      *                                            /* FINE 2193 */
+USO002     03  FILLER        PIC 99999 VALUE 85467.
+      *                                            /* FINE 2194 */
+USO002     03  FILLER        PIC 99999 VALUE 85832.
+      *                                            /* FINE 2195 */
+USO002     03  FILLER        PIC 99999 VALUE 86198.
+      *                                            /* FINE 2196 */
+USO002     03  FILLER        PIC 99999 VALUE 86563.
+      *                                            /* FINE 2197 */
+USO002     03  FILLER        PIC 99999 VALUE 86928.
+      *                                            /* FINE 2198 */
+USO002     03  FILLER        PIC 99999 VALUE 87293.
+      *                                            /* FINE 2199 */
+USO002     03  FILLER        PIC 99999 VALUE 87658.
+      *                                            /* FINE 2200 */
        01  TABAA-2 REDEFINES TABAA-1.
 E01964*    03  TABAA-3  OCCURS   90.                                    04770000
-E01964     03  TABAA-3  OCCURS  139.                                    04780000
+USO002     03  TABAA-3  OCCURS  240.
                05  TABAA      PIC 9(5).
        01  TABBIS-1.
       *                              /* INDICE PER TABMM          */
@@ -652,9 +918,211 @@ E01964     03  FILLER    PIC 99      VALUE           0.                 06530000
 E01964     03  FILLER    PIC 99      VALUE           0.                 06540000
            03  FILLER    PIC 99      VALUE           0.
 
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2101 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2102 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2103 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2104 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2105 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2106 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2107 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2108 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2109 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2110 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2111 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2112 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2113 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2114 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2115 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2116 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2117 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2118 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2119 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2120 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2121 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2122 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2123 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2124 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2125 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2126 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2127 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2128 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2129 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2130 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2131 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2132 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2133 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2134 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2135 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2136 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2137 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2138 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2139 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2140 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2141 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2142 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2143 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2144 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2145 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2146 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2147 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2148 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2149 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2150 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2151 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2152 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2153 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2154 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2155 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2156 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2157 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2158 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2159 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2160 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2161 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2162 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2163 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2164 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2165 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2166 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2167 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2168 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2169 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2170 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2171 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2172 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2173 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2174 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2175 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2176 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2177 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2178 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2179 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2180 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2181 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2182 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2183 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2184 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2185 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2186 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2187 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2188 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2189 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2190 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2191 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2192 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2193 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2194 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2195 */
+USO002     03  FILLER    PIC 99      VALUE          12.
+      *                                                  /* 2196 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2197 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2198 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2199 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2200 */
+USO002     03  FILLER    PIC 99      VALUE           0.
+      *                                                  /* 2201 */
        01  TABBIS-2 REDEFINES TABBIS-1.
 E01964*    03  TABBIS-3  OCCURS   90.                                   06580000
-E01964     03  TABBIS-3  OCCURS  140.                                   06590000
+USO002     03  TABBIS-3  OCCURS  241.
                05  TABBIS     PIC 99.
        01  TABMM-1.
       *                      /* NUM. GG INTERCORRENTI TRA 1.1.    **/
@@ -1096,9 +1564,211 @@ E01964*    /* 2098.04.20 */                                             09807700
 E01964     03  FILLER  PIC 9(5) COMP-3 VALUE   50506.                   09807800
 E01964*    /* 2099.04.12 */                                             09807900
       *   FINE MOD. PIER ***
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 50857.
+      *    /* 2100.03.29 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 51242.
+      *    /* 2101.04.18 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 51599.
+      *    /* 2102.04.10 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 51949.
+      *    /* 2103.03.26 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 52334.
+      *    /* 2104.04.14 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 52691.
+      *    /* 2105.04.06 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 53069.
+      *    /* 2106.04.19 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 53426.
+      *    /* 2107.04.11 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 53783.
+      *    /* 2108.04.02 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 54168.
+      *    /* 2109.04.22 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 54518.
+      *    /* 2110.04.07 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 54875.
+      *    /* 2111.03.30 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 55260.
+      *    /* 2112.04.18 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 55610.
+      *    /* 2113.04.03 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 55995.
+      *    /* 2114.04.23 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 56352.
+      *    /* 2115.04.15 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 56702.
+      *    /* 2116.03.30 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 57087.
+      *    /* 2117.04.19 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 57444.
+      *    /* 2118.04.11 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 57794.
+      *    /* 2119.03.27 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 58179.
+      *    /* 2120.04.15 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 58536.
+      *    /* 2121.04.07 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 58893.
+      *    /* 2122.03.30 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 59271.
+      *    /* 2123.04.12 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 59628.
+      *    /* 2124.04.03 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 60013.
+      *    /* 2125.04.23 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 60370.
+      *    /* 2126.04.15 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 60720.
+      *    /* 2127.03.31 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 61105.
+      *    /* 2128.04.19 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 61462.
+      *    /* 2129.04.11 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 61812.
+      *    /* 2130.03.27 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 62197.
+      *    /* 2131.04.16 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 62554.
+      *    /* 2132.04.07 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 62932.
+      *    /* 2133.04.20 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 63289.
+      *    /* 2134.04.12 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 63646.
+      *    /* 2135.04.04 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 64031.
+      *    /* 2136.04.23 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 64381.
+      *    /* 2137.04.08 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 64738.
+      *    /* 2138.03.31 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 65123.
+      *    /* 2139.04.20 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 65473.
+      *    /* 2140.04.04 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 65830.
+      *    /* 2141.03.27 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 66215.
+      *    /* 2142.04.16 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 66565.
+      *    /* 2143.04.01 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 66950.
+      *    /* 2144.04.20 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 67307.
+      *    /* 2145.04.12 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 67664.
+      *    /* 2146.04.04 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 68042.
+      *    /* 2147.04.17 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 68399.
+      *    /* 2148.04.08 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 68756.
+      *    /* 2149.03.31 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 69134.
+      *    /* 2150.04.13 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 69491.
+      *    /* 2151.04.05 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 69876.
+      *    /* 2152.04.24 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 70233.
+      *    /* 2153.04.16 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 70583.
+      *    /* 2154.04.01 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 70968.
+      *    /* 2155.04.21 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 71325.
+      *    /* 2156.04.12 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 71675.
+      *    /* 2157.03.28 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 72060.
+      *    /* 2158.04.17 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 72417.
+      *    /* 2159.04.09 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 72767.
+      *    /* 2160.03.24 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 73152.
+      *    /* 2161.04.13 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 73509.
+      *    /* 2162.04.05 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 73894.
+      *    /* 2163.04.25 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 74244.
+      *    /* 2164.04.09 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 74601.
+      *    /* 2165.04.01 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 74986.
+      *    /* 2166.04.21 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 75336.
+      *    /* 2167.04.06 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 75693.
+      *    /* 2168.03.28 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 76078.
+      *    /* 2169.04.17 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 76428.
+      *    /* 2170.04.02 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 76813.
+      *    /* 2171.04.22 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 77170.
+      *    /* 2172.04.13 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 77527.
+      *    /* 2173.04.05 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 77905.
+      *    /* 2174.04.18 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 78262.
+      *    /* 2175.04.10 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 78619.
+      *    /* 2176.04.01 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 79004.
+      *    /* 2177.04.21 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 79354.
+      *    /* 2178.04.06 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 79711.
+      *    /* 2179.03.29 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 80096.
+      *    /* 2180.04.17 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 80446.
+      *    /* 2181.04.02 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 80831.
+      *    /* 2182.04.22 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 81188.
+      *    /* 2183.04.14 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 81538.
+      *    /* 2184.03.29 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 81923.
+      *    /* 2185.04.18 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 82280.
+      *    /* 2186.04.10 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 82630.
+      *    /* 2187.03.26 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 83015.
+      *    /* 2188.04.14 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 83372.
+      *    /* 2189.04.06 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 83757.
+      *    /* 2190.04.26 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 84107.
+      *    /* 2191.04.11 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 84464.
+      *    /* 2192.04.02 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 84849.
+      *    /* 2193.04.22 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 85199.
+      *    /* 2194.04.07 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 85556.
+      *    /* 2195.03.30 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 85941.
+      *    /* 2196.04.18 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 86298.
+      *    /* 2197.04.10 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 86648.
+      *    /* 2198.03.26 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 87033.
+      *    /* 2199.04.15 */
+USO002     03  FILLER  PIC 9(5) COMP-3 VALUE 87390.
+      *    /* 2200.04.07 */
        01  TABFEST-MOB2 REDEFINES TABFEST-MOB1.
 E01964*    03  TABFEST-MOB3  OCCURS   129.                              09830000
-E01964     03  TABFEST-MOB3  OCCURS   178.                              09831000
+USO002     03  TABFEST-MOB3  OCCURS  240.
                05  TABFEST-MOBILI PIC 9(5) COMP-3.
       * ---------------------------------------
       *         TABELLA DATE DI FINE MESE                            */
@@ -1614,6 +2284,33 @@ INS+              GO TO   NPW08R-LABEL.
 280500           PERFORM NPW08R-DTOUT    THRU EX-NPW08R-DTOUT
 280500        ELSE NEXT SENTENCE
 280500     ELSE
+USO003     IF W08-RTIPO = '38'
+USO003*                                /* VERIFICA TABELLA ANNI  */
+USO003        PERFORM NPW08R-VERIFAA  THRU EX-NPW08R-VERIFAA
+USO003     ELSE
+USO042     IF W08-RTIPO = '39'
+USO042*                                /* GG LAVORATIVI TRA DUE  */
+USO042*                                /* DATE (ESTREMI INCLUSI) */
+USO042        IF W08-RDATA LESS W08-RGGG
+USO042           MOVE W08-RDATA TO DIF-DAT1
+USO042           MOVE W08-RGGG  TO DIF-DAT2
+USO042        ELSE
+USO042           MOVE W08-RGGG  TO DIF-DAT1
+USO042           MOVE W08-RDATA TO DIF-DAT2
+USO042        END-IF
+USO042        PERFORM NPW08R-CNTLDATA THRU EX-NPW08R-CNTLDATA
+USO042        IF W08-RCODE NOT = ZERO
+USO042           NEXT SENTENCE
+USO042        ELSE
+USO042           MOVE DIF-DAT2 TO W08-RDATA
+USO042           PERFORM NPW08R-CNTLDATA THRU EX-NPW08R-CNTLDATA
+USO042           IF W08-RCODE NOT = ZERO
+USO042              NEXT SENTENCE
+USO042           ELSE
+USO042*                                /* CONTA GG LAVORATIVI    */
+USO042*                                /* TRA LE DUE DATE        */
+USO042              PERFORM NPW08R-GGLAVDIF THRU EX-NPW08R-GGLAVDIF
+USO042     ELSE
       *                                /* FUNZIONE NON PREVISTA  */
               MOVE 99 TO W08-RCODE.
 INS+   NPW08R-LABEL.
@@ -1680,7 +2377,7 @@ EXPAND*--------------------------------------------------------
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOSOL.
       * INIZ. PIER **
-           IF W08-RGGG GREATER 32872
+USO052     IF W08-RGGG GREATER 87658
       * FINE  PIER **
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOSOL.
@@ -1690,8 +2387,8 @@ EXPAND*--------------------------------------------------------
            PERFORM DO-1 THRU EX-DO-1
               VARYING INDAA FROM INDAA BY 1
               UNTIL TABAA (INDAA) NOT LESS W08-RGGG OR
-                 INDAA GREATER 129.
-           IF INDAA GREATER 129
+USO052           INDAA GREATER 240.
+USO052     IF INDAA GREATER 240
               MOVE 5 TO W08-RCODE
               GO TO EX-NPW08R-RICOSOL.
            SUBTRACT 1 FROM INDAA.
@@ -1742,7 +2439,7 @@ EXPAND*--------------------------------------------------------
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIVI.
       * MOD. PIER **
-           IF W08-RGGG GREATER 32872
+USO052     IF W08-RGGG GREATER 87658
       * FINE PIER **
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIVI.
@@ -1761,9 +2458,9 @@ EXPAND*--------------------------------------------------------
       *  MODIFICA DI PIER DA 39 A 90 *******
            PERFORM DO-1 THRU EX-DO-1
               VARYING INDAA FROM INDAA BY 1
-              UNTIL INDAA GREATER 90 OR
+              UNTIL INDAA GREATER 240 OR
                  TABAA (INDAA) NOT LESS W08-RGGG.
-           IF INDAA GREATER 90
+           IF INDAA GREATER 240
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIVI.
       * CONTROLLO PASQUETTA
@@ -1783,6 +2480,7 @@ EXPAND*--------------------------------------------------------
       *                                  /* ANNO BISESTILE */
               MOVE TABMM-4 TO TABMMBAS-TAB
               MOVE TABFESTB-2 TO TABFEST-BAS-TAB.
+USO001     PERFORM 9100-MERGE-FESTE-EXTRA THRU 9100-MERGE-FESTE-EXTRA-EX.
       *             CONTROLLO FESTE FISSE
       *             ---------------------
            IF TABFEST-BAS(GGANNO) = '1'
@@ -1822,7 +2520,7 @@ EXPAND*--------------------------------------------------------
            IF W08-RGGG LESS 366
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIV1.
-           IF W08-RGGG GREATER 32872
+USO052     IF W08-RGGG GREATER 87658
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIV1.
            COMPUTE INDAA = W08-RGGG / 366.
@@ -1832,9 +2530,9 @@ EXPAND*--------------------------------------------------------
       *  MODIFICA DI PIER DA 39 A 90 *******
            PERFORM DO-1 THRU EX-DO-1
               VARYING INDAA FROM INDAA BY 1
-              UNTIL INDAA GREATER 90 OR
+              UNTIL INDAA GREATER 240 OR
                  TABAA (INDAA) NOT LESS W08-RGGG.
-           IF INDAA GREATER 90
+           IF INDAA GREATER 240
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIV1.
            SUBTRACT 1 FROM INDAA.
@@ -1850,6 +2548,7 @@ EXPAND*--------------------------------------------------------
       *                                  /* ANNO BISESTILE */
               MOVE TABMM-4 TO TABMMBAS-TAB
               MOVE TABFESTB-2 TO TABFEST-BAS-TAB.
+USO001     PERFORM 9100-MERGE-FESTE-EXTRA THRU 9100-MERGE-FESTE-EXTRA-EX.
       *                               /* CALCOLA ANNO  */
            COMPUTE  CIVIAA = INDAA + 60.
 
@@ -1903,7 +2602,7 @@ EXPAND*--------------------------------------------------------
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-DECORICO.
       * INIZ. PIER **
-           IF W08-RGGG GREATER 32872
+USO052     IF W08-RGGG GREATER 87658
       * FINE  PIER **
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-DECORICO.
@@ -1915,11 +2614,11 @@ EXPAND*--------------------------------------------------------
               VARYING INDAA FROM INDAA BY 1
       ****    UNTIL INDAA GREATER 39 OR       *
       *    CORREZIONE PIER              *
-              UNTIL INDAA GREATER 90 OR
+              UNTIL INDAA GREATER 240 OR
                  TABAA (INDAA) NOT LESS W08-RGGG.
       **** IF INDAA GREATER 39          *
       *    CORREZIONE PIER              *
-           IF INDAA GREATER 90
+           IF INDAA GREATER 240
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-DECORICO.
       *                                        /* CALCOLA N. GG */
@@ -1966,7 +2665,7 @@ EXPAND*--------------------------------------------------------
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIVI-5.
       * MOD. PIER **
-           IF W08-RGGG GREATER 32872
+USO052     IF W08-RGGG GREATER 87658
       * FINE PIER **
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIVI-5.
@@ -1986,9 +2685,9 @@ EXPAND*--------------------------------------------------------
       *  MODIFICA DI PIER   DA 39 A 90 ********
            PERFORM DO-1 THRU EX-DO-1
               VARYING INDAA FROM INDAA BY 1
-              UNTIL INDAA GREATER 90 OR
+              UNTIL INDAA GREATER 240 OR
                  TABAA (INDAA) NOT LESS W08-RGGG.
-           IF INDAA GREATER 90
+           IF INDAA GREATER 240
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCIVI-5.
       * CONTROLLO PASQUETTA
@@ -2008,6 +2707,7 @@ EXPAND*--------------------------------------------------------
       *                                  /* ANNO BISESTILE */
               MOVE TABMM-4 TO TABMMBAS-TAB
               MOVE TABFESTB-2 TO TABFEST-BAS-TAB.
+USO001     PERFORM 9100-MERGE-FESTE-EXTRA THRU 9100-MERGE-FESTE-EXTRA-EX.
       *             CONTROLLO FESTE FISSE
       *             ---------------------
            IF TABFEST-BAS(GGANNO) = '1'
@@ -2297,6 +2997,7 @@ MOD        COMPUTE INDAA = CIVIAA3 - ANNO-COST.
            ELSE
               SUBTRACT 1 FROM INDAA
               MOVE TABFESTB-2 TO TABFEST-BAS-TAB.
+USO001     PERFORM 9100-MERGE-FESTE-EXTRA THRU 9100-MERGE-FESTE-EXTRA-EX.
            IF GGANNO = ZERO OR
               TABFEST-BAS(GGANNO) = '1'
               GO TO EX-NPW08R-DATALAV.
@@ -2359,7 +3060,7 @@ E01237     IF CIVIGG LESS WKS-GG-FEB GO TO COM2.
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCOM.
       * MOD. PIER **
-           IF W08-RGGG GREATER 32872
+USO052     IF W08-RGGG GREATER 87658
       * FINE PIER **
               MOVE 4 TO W08-RCODE
               GO TO EX-NPW08R-RICOCOM.
@@ -2574,6 +3275,47 @@ E01237     IF CIVIGG LESS WKS-GG-FEB GO TO COM2.
               MOVE 8 TO W08-RCODE.
        EX-NPW08R-DIFFCIVI.
            EXIT.
+USO042*****************************************************************
+USO042*                                                               *
+USO042*  CONTA I GIORNI LAVORATIVI TRA DUE DATE (ESTREMI INCLUSI)     *
+USO042*       INPUT  : DIF-DAT1 (LA PIU' VECCHIA), DIF-DAT2           *
+USO042*       OUTPUT : W08-RGGG = NUMERO GIORNI LAVORATIVI            *
+USO042*                                                               *
+USO042*****************************************************************
+USO042 NPW08R-GGLAVDIF.
+USO042     MOVE DIF-DAT1 TO W08-RDATA.
+USO042     PERFORM NPW08R-DECOCIVI THRU EX-NPW08R-DECOCIVI.
+USO042     IF W08-RCODE NOT = ZERO
+USO042        GO TO EX-NPW08R-GGLAVDIF.
+USO042     MOVE W08-RGGG TO GGG-INI.
+USO042     MOVE DIF-DAT2 TO W08-RDATA.
+USO042     PERFORM NPW08R-DECOCIVI THRU EX-NPW08R-DECOCIVI.
+USO042     IF W08-RCODE NOT = ZERO
+USO042        GO TO EX-NPW08R-GGLAVDIF.
+USO042     MOVE ZERO TO CTR-GGLAV.
+USO042     PERFORM NPW08R-CONTA-GGLAV THRU EX-NPW08R-CONTA-GGLAV
+USO042        VARYING IND-GGPIU FROM GGG-INI BY 1
+USO042        UNTIL IND-GGPIU GREATER W08-RGGG.
+USO042     MOVE CTR-GGLAV TO W08-RGGG.
+USO042     MOVE ZERO TO W08-RCODE.
+USO042 EX-NPW08R-GGLAVDIF.
+USO042     EXIT.
+USO042*****************************************************************
+USO042*                                                               *
+USO042*  CORPO CICLO : VERIFICA SE IL GIORNO "IND-GGPIU" (GIUL.)      *
+USO042*                E' LAVORATIVO E, IN CASO AFFERMATIVO, LO CONTA *
+USO042*                                                               *
+USO042*****************************************************************
+USO042 NPW08R-CONTA-GGLAV.
+USO042     MOVE IND-GGPIU TO W08-RGGG.
+USO042     PERFORM NPW08R-RICOSOL THRU EX-NPW08R-RICOSOL.
+USO042     IF W08-RCODE NOT = ZERO
+USO042        GO TO EX-NPW08R-CONTA-GGLAV.
+USO042     PERFORM NPW08R-DATALAV THRU EX-NPW08R-DATALAV.
+USO042     IF W08-RCODE = ZERO
+USO042        ADD 1 TO CTR-GGLAV.
+USO042 EX-NPW08R-CONTA-GGLAV.
+USO042     EXIT.
       *****************************************************************
       *                                                               *
       *  CALCOLA DIFFERENZA GIORNI COMMERCIALI TRA DUE RATE           *
@@ -3120,4 +3862,98 @@ E01964     IF W08-RTIPO NOT EQUAL '10'                                  29349000
 EXPAND*--------------------------------------------------------
 EXPAND* FINE ESPLOSIONE COPY NPW08R
 EXPAND*--------------------------------------------------------
+USO001*****************************************************************
+USO001*                                                               *
+USO001*    ACCORPAMENTO FESTIVITA' AGGIUNTIVE DA TABELLA NPDATT       *
+USO001*    (CODIT = 'A60') SULLA TABELLA FESTE DELL'ANNO IN CORSO     *
+USO001*    DI ELABORAZIONE (TABFEST-BAS-TAB), GIA' CARICATA CON LA    *
+USO001*    TABELLA COMPILATA DELLE FESTIVITA' NAZIONALI               *
+USO001*                                                               *
+USO001*****************************************************************
+USO001 9100-MERGE-FESTE-EXTRA.
+USO053     COMPUTE W60-ANNO-CIV = INDAA + 1960.
+USO001     MOVE W60-ANNO-CIV       TO W60-KEYGE-ANNO.
+USO001     MOVE 'N'                TO SW-FINE-FESTE.
+USO001     MOVE SPACES             TO NPW01RC.
+USO001     MOVE 'A60'              TO W01-DAT-CODIT.
+USO001     MOVE 'O1'               TO W01-FUNZI.
+USO001     PERFORM W0001-RICHIAMO THRU W0001-END.
+USO001     IF W01-RCODE NOT EQUAL SPACES
+USO001        MOVE 'S'             TO SW-FINE-FESTE.
+USO001     PERFORM 9110-FETCH-FESTA-EXTRA THRU 9110-FETCH-FESTA-EXTRA-EX
+USO001        UNTIL FINE-FESTE-EXTRA.
+USO001     MOVE 'C1'               TO W01-FUNZI.
+USO001     PERFORM W0001-RICHIAMO THRU W0001-END.
+USO001 9100-MERGE-FESTE-EXTRA-EX.
+USO001     EXIT.
+USO001*----------------------------------------------------------------
+USO001 9110-FETCH-FESTA-EXTRA.
+USO001     MOVE 'F1'               TO W01-FUNZI.
+USO001     PERFORM W0001-RICHIAMO THRU W0001-END.
+USO001     IF W01-RCODE NOT EQUAL SPACES
+USO001        MOVE 'S'             TO SW-FINE-FESTE
+USO001     ELSE
+USO001        IF W01-DAT-KEYGE(1:4) NOT EQUAL W60-KEYGE-ANNO
+USO001           MOVE 'S'          TO SW-FINE-FESTE
+USO001        ELSE
+USO053           MOVE W01-DAT-RESTO(1:3) TO W60-GGEXTRA
+USO053           IF W60-GGEXTRA NOT GREATER 366
+USO053              MOVE '1'       TO TABFEST-BAS(W60-GGEXTRA).
+USO001 9110-FETCH-FESTA-EXTRA-EX.
+USO001     EXIT.
+USO001     COPY NPW01RR.
+USO003*****************************************************************
+USO003*                                                               *
+USO003*    VERIFICA INTEGRITA' TABELLA CUMULATIVA GIORNI/ANNO         *
+USO003*    (TABAA-1): SEGNALA OGNI ANNO IL CUI INCREMENTO RISPETTO    *
+USO003*    ALL'ANNO PRECEDENTE NON SIA UN NORMALE 365/366 GIORNI      *
+USO003*                                                               *
+USO003*****************************************************************
+USO003 NPW08R-VERIFAA.
+USO003     MOVE ZERO                TO W60-VRF-ANOMALIE.
+USO003     ACCEPT W60-VRF-DATA      FROM DATE.
+USO003     ACCEPT W60-VRF-ORA       FROM TIME.
+USO003     MOVE W60-VRF-DATA-GG     TO W60-RIGA-I-GG.
+USO003     MOVE W60-VRF-DATA-MM     TO W60-RIGA-I-MM.
+USO003     MOVE W60-VRF-DATA-AA     TO W60-RIGA-I-AA.
+USO003     DISPLAY STA-TRATT.
+USO003     DISPLAY W60-RIGA-INTEST.
+USO003     DISPLAY STA-TRATT.
+USO003     DISPLAY W60-RIGA-COLH.
+USO003     PERFORM NPW08R-VERIFAA-CHK THRU EX-NPW08R-VERIFAA-CHK
+USO003        VARYING W60-VRF-IND FROM 2 BY 1
+USO003        UNTIL W60-VRF-IND GREATER 240.
+USO003     DISPLAY STA-TRATT.
+USO003     IF W60-VRF-ANOMALIE EQUAL ZERO
+USO003        DISPLAY W60-RIGA-OK
+USO003     ELSE
+USO003        MOVE W60-VRF-ANOMALIE TO W60-RIGA-TOT-CNT
+USO003        DISPLAY W60-RIGA-TOT.
+USO003     DISPLAY STA-TRATT.
+USO003     MOVE ZERO                TO W08-RCODE.
+USO003 EX-NPW08R-VERIFAA.
+USO003     EXIT.
+USO003*----------------------------------------------------------------
+USO003 NPW08R-VERIFAA-CHK.
+USO003     COMPUTE W60-VRF-ANNO = 1960 + W60-VRF-IND.
+USO003     COMPUTE W60-VRF-INCR =
+USO003        TABAA(W60-VRF-IND) - TABAA(W60-VRF-IND - 1).
+USO003     IF TABBIS(W60-VRF-IND) EQUAL 12
+USO003        MOVE 366              TO W60-VRF-ATTESO
+USO003     ELSE
+USO003        MOVE 365              TO W60-VRF-ATTESO.
+USO003     COMPUTE W60-VRF-DIFF = W60-VRF-INCR - W60-VRF-ATTESO.
+USO003     IF W60-VRF-DIFF NOT EQUAL ZERO
+USO003        ADD 1                 TO W60-VRF-ANOMALIE
+USO003        MOVE W60-VRF-ANNO     TO W60-RIGA-D-ANNO
+USO003        MOVE W60-VRF-INCR     TO W60-RIGA-D-INCR
+USO003        MOVE W60-VRF-ATTESO   TO W60-RIGA-D-ATTESO
+USO003        IF W60-VRF-DIFF LESS ZERO
+USO003           MOVE 'INCREMENTO INSUFFICIENTE' TO W60-RIGA-D-NOTE
+USO003        ELSE
+USO003           MOVE 'INCREMENTO ECCESSIVO'     TO W60-RIGA-D-NOTE
+USO003        END-IF
+USO003        DISPLAY W60-RIGA-DETT.
+USO003 EX-NPW08R-VERIFAA-CHK.
+USO003     EXIT.
 -
