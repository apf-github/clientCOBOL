@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGBLNAGE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE LOANMSTR
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE LRPHIST
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-OPENLOAN CURSOR FOR
+               SELECT LOANM_CAT, LOANM_NO, LOANM_CUST_NO,
+                      LOANM_MAX_AMT
+               FROM LOANMSTR
+               WHERE LOANM_ST = 'O'
+               ORDER BY LOANM_NO
+           END-EXEC.
+
+       01 WS-FLAGS.
+          05 WS-LOANMSTR-FLAG              PIC X(01).
+             88  END-OF-LOANMSTR           VALUE '1'.
+          05 WS-RPMT-FLAG                  PIC X(01).
+             88  NO-RPMT-FOUND             VALUE 'N'.
+
+       01 WS-COUNTERS.
+          05 WS-LOANS-EXAMINED             PIC 9(05) VALUE ZERO.
+          05 WS-LOANS-NO-HISTORY           PIC 9(05) VALUE ZERO.
+          05 WS-LOANS-OVERDUE              PIC 9(05) VALUE ZERO.
+
+       01 WS-OVERDUE-DAYS                  PIC 9(03) VALUE 090.
+
+       01 WS-CURR-DATE.
+           10  WS-CURT-DATE-MM     PIC 99          VALUE ZERO.
+           10  FILLER              PIC X(01)       VALUE '/'.
+           10  WS-CURT-DATE-DD     PIC 99          VALUE ZERO.
+           10  FILLER              PIC X(01)       VALUE '/'.
+           10  WS-CURT-DATE-CCYY   PIC 9(04)       VALUE ZERO.
+
+       01 WS-TEMP-DATE.
+           10  WS-TEMP-DATE-YY     PIC X(02)       VALUE SPACES.
+           10  WS-TEMP-DATE-MM     PIC X(02)       VALUE SPACES.
+           10  WS-TEMP-DATE-DD     PIC X(02)       VALUE SPACES.
+
+       01 WS-RPMT-DATE                     PIC X(10).
+       01 WS-RPMT-DATE-R REDEFINES WS-RPMT-DATE.
+           10  WS-RPMT-MM          PIC 99.
+           10  FILLER              PIC X(01).
+           10  WS-RPMT-DD          PIC 99.
+           10  FILLER              PIC X(01).
+           10  WS-RPMT-CCYY        PIC 9(04).
+
+       01 WS-LAST-OS-AMT                   PIC 9(10).
+       01 WS-DAYS-SINCE-RPMT               PIC S9(07) COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING-PARA.
+            PERFORM A1000-HOUSE-KEEPING-PARA
+               THRU A1000-EXIT
+
+            PERFORM A2000-OPEN-CURSOR-PARA
+               THRU A2000-EXIT
+
+            PERFORM A2100-FETCH-LOAN-PARA
+               THRU A2100-EXIT
+            PERFORM A2200-AGE-LOAN-PARA
+               THRU A2200-EXIT
+               UNTIL END-OF-LOANMSTR
+
+            PERFORM A3000-CLOSE-CURSOR-PARA
+               THRU A3000-EXIT
+
+            PERFORM A4000-PRINT-SUMMARY-PARA
+               THRU A4000-EXIT.
+           GOBACK.
+       0000-EXIT.
+            EXIT.
+       A1000-HOUSE-KEEPING-PARA.
+            INITIALIZE WS-FLAGS
+                       WS-COUNTERS.
+
+            ACCEPT WS-TEMP-DATE FROM DATE
+            MOVE WS-TEMP-DATE-MM        TO WS-CURT-DATE-MM
+            MOVE WS-TEMP-DATE-DD        TO WS-CURT-DATE-DD
+            MOVE 2000                   TO WS-CURT-DATE-CCYY
+            ADD  WS-TEMP-DATE-YY        TO WS-CURT-DATE-CCYY.
+       A1000-EXIT.
+             EXIT.
+       A2000-OPEN-CURSOR-PARA.
+            EXEC SQL
+                OPEN CUR-OPENLOAN
+            END-EXEC
+
+            EVALUATE TRUE
+            WHEN SQLCODE = 0
+                 CONTINUE
+            WHEN OTHER
+                 DISPLAY 'PGBLNAGE OPEN CUR-OPENLOAN SQLCODE -',SQLCODE
+                 SET END-OF-LOANMSTR TO TRUE
+            END-EVALUATE.
+       A2000-EXIT.
+             EXIT.
+       A2100-FETCH-LOAN-PARA.
+            EXEC SQL
+                FETCH CUR-OPENLOAN
+                INTO :LLOANM-CAT, :LLOANM-NO, :LLOANM-CUST-NO,
+                     :LLOANM-MAX-AMT
+            END-EXEC
+
+            EVALUATE TRUE
+            WHEN SQLCODE = 0
+                 CONTINUE
+            WHEN SQLCODE = 100
+                 SET END-OF-LOANMSTR TO TRUE
+            WHEN OTHER
+                 DISPLAY 'PGBLNAGE FETCH CUR-OPENLOAN SQLCODE -',
+                    SQLCODE
+                 SET END-OF-LOANMSTR TO TRUE
+            END-EVALUATE.
+       A2100-EXIT.
+             EXIT.
+       A2200-AGE-LOAN-PARA.
+             ADD 1                       TO WS-LOANS-EXAMINED
+
+             PERFORM B1000-FIND-LAST-RPMT-PARA
+                THRU B1000-EXIT
+
+             IF NO-RPMT-FOUND
+                ADD 1                    TO WS-LOANS-NO-HISTORY
+                DISPLAY 'PGBLNAGE LOAN ',LLOANM-NO,
+                   ' CAT ',LLOANM-CAT,' CUST ',LLOANM-CUST-NO,
+                   ' - NO REPAYMENT ACTIVITY RECORDED'
+             ELSE
+                PERFORM B2000-CALC-DAYS-SINCE-PARA
+                   THRU B2000-EXIT
+                IF WS-DAYS-SINCE-RPMT GREATER WS-OVERDUE-DAYS
+                   ADD 1                 TO WS-LOANS-OVERDUE
+                   DISPLAY 'PGBLNAGE LOAN ',LLOANM-NO,
+                      ' CAT ',LLOANM-CAT,' CUST ',LLOANM-CUST-NO,
+                      ' OUTSTANDING ',WS-LAST-OS-AMT,
+                      ' - OVERDUE, LAST PAYMENT ',WS-RPMT-DATE,
+                      ' (',WS-DAYS-SINCE-RPMT,' DAYS AGO)'
+                ELSE
+                   DISPLAY 'PGBLNAGE LOAN ',LLOANM-NO,
+                      ' CAT ',LLOANM-CAT,' CUST ',LLOANM-CUST-NO,
+                      ' OUTSTANDING ',WS-LAST-OS-AMT,
+                      ' - CURRENT, LAST PAYMENT ',WS-RPMT-DATE
+                END-IF
+             END-IF.
+
+             PERFORM A2100-FETCH-LOAN-PARA
+                THRU A2100-EXIT.
+       A2200-EXIT.
+             EXIT.
+       B1000-FIND-LAST-RPMT-PARA.
+             INITIALIZE WS-RPMT-DATE
+                        WS-LAST-OS-AMT
+             SET NO-RPMT-FOUND            TO TRUE
+
+             EXEC SQL
+                 SELECT RLOANRPH_DATE, RLOANRPH_OS_AMT
+                   INTO :WS-RPMT-DATE, :WS-LAST-OS-AMT
+                   FROM LOANRPHST
+                  WHERE RLOANRPH_NO   = :LLOANM-NO
+                    AND RLOANRPH_DATE =
+                        (SELECT MAX(RLOANRPH_DATE)
+                           FROM LOANRPHST
+                          WHERE RLOANRPH_NO = :LLOANM-NO)
+             END-EXEC
+
+             EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  MOVE 'Y'                TO WS-RPMT-FLAG
+             WHEN SQLCODE = 100
+                  CONTINUE
+             WHEN OTHER
+                  DISPLAY 'PGBLNAGE LAST RPMT SELECT SQLCODE -',
+                     SQLCODE
+             END-EVALUATE.
+       B1000-EXIT.
+             EXIT.
+       B2000-CALC-DAYS-SINCE-PARA.
+             COMPUTE WS-DAYS-SINCE-RPMT =
+                ((WS-CURT-DATE-CCYY - WS-RPMT-CCYY) * 360) +
+                ((WS-CURT-DATE-MM   - WS-RPMT-MM)   *  30) +
+                 (WS-CURT-DATE-DD   - WS-RPMT-DD).
+       B2000-EXIT.
+             EXIT.
+       A3000-CLOSE-CURSOR-PARA.
+            EXEC SQL
+                CLOSE CUR-OPENLOAN
+            END-EXEC.
+       A3000-EXIT.
+             EXIT.
+       A4000-PRINT-SUMMARY-PARA.
+            DISPLAY '-------------------------------------------'
+            DISPLAY 'PGBLNAGE - LOAN REPAYMENT AGING REPORT'
+            DISPLAY 'OPEN LOANS EXAMINED ..........: ',
+               WS-LOANS-EXAMINED
+            DISPLAY 'LOANS WITH NO REPAYMENT HIST ..: ',
+               WS-LOANS-NO-HISTORY
+            DISPLAY 'LOANS OVERDUE (OVER ',WS-OVERDUE-DAYS,
+               ' DAYS) ..: ',WS-LOANS-OVERDUE
+            DISPLAY '-------------------------------------------'.
+       A4000-EXIT.
+             EXIT.
+       END PROGRAM PGBLNAGE.
