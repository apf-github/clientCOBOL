@@ -70,6 +70,14 @@
           05 WS-ERROR-FLAG                 PIC X(01).
              88  LOANNO-ALEARDY-CLOSED     VALUE '1'.
              88  ERROR-UPDATE-LOANHIST     VALUE '2'.
+          05 WS-DUPLOAN-FLAG               PIC X(01).
+             88  DUPLICATE-LOAN-FOUND      VALUE 'Y'.
+          05 WS-DUPCUST-FLAG               PIC X(01).
+             88  DUPLICATE-CUST-FOUND      VALUE 'Y'.
+          05 WS-AGELMT-FLAG                PIC X(01).
+             88  AGE-WITHIN-LIMITS         VALUE 'Y'.
+          05 WS-CATFND-FLAG                PIC X(01).
+             88  LOAN-CATEGORY-FOUND       VALUE 'Y'.
 
        01 WS-MISC-VAR.
          05  WS-CUST-NO                           PIC S9(9) COMP.
@@ -86,6 +94,13 @@
                  10  WS-CURT-DATE-CC     PIC X(02)       VALUE SPACES.
              10  WS-CURT-DATE-YY     PIC X(02)       VALUE SPACES.
 
+         05  WS-CURR-DATE-NUM REDEFINES WS-CURR-DATE.
+             10  WS-CURN-DATE-MM     PIC 99.
+             10  FILLER              PIC X(01).
+             10  WS-CURN-DATE-DD     PIC 99.
+             10  FILLER              PIC X(01).
+             10  WS-CURN-DATE-CCYY   PIC 9(04).
+
          05  WS-TEMP-DATE.
              10  WS-TEMP-DATE-YY     PIC X(02)       VALUE SPACES.
              10  WS-TEMP-DATE-MM     PIC X(02)       VALUE SPACES.
@@ -95,6 +110,20 @@
          05  WS-MOVE-LOAN-NO.
              10 WS-ONE-LOAN-NO       PIC 9(01).
              10 WS-TEMP1-LOAN-NO      PIC 9(09).
+         05  WS-DUP-CUST-COUNT       PIC S9(9)       USAGE COMP.
+
+         05  WS-DOB-DATE             PIC X(10).
+         05  WS-DOB-DATE-NUM REDEFINES WS-DOB-DATE.
+             10  WS-DOBN-DATE-MM     PIC 99.
+             10  FILLER              PIC X(01).
+             10  WS-DOBN-DATE-DD     PIC 99.
+             10  FILLER              PIC X(01).
+             10  WS-DOBN-DATE-CCYY   PIC 9(04).
+         05  WS-APPLICANT-AGE        PIC 9(03).
+
+       01 WS-LOAN-AGE-LIMITS.
+          05  WS-LOAN-MIN-AGE        PIC 9(02)       VALUE 20.
+          05  WS-LOAN-MAX-AGE        PIC 9(02)       VALUE 50.
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCESSING-PARA.
@@ -160,37 +189,70 @@
            MOVE CUSTIN-CUSTM-ADDR         TO ACN-CUSTM-ADDR
            MOVE CUSTIN-CUSTM-DOB          TO ACN-CUSTM-DOB
 
-           EXEC SQL
-                INSERT INTO CUSTM_TABLE
-                (
-                  CUSTM_NAME_FRSTNM        ,
-                  CUSTM_NAME_MDLNM         ,
-                  CUSTM_NAME_LASTNM        ,
-                  CUSTM_ADDR               ,
-                  CUSTM_DOB
-                )
-                VALUES
-                (
-                  :ACN-CUSTM-NAME-FRSTNM   ,
-                  :ACN-CUSTM-NAME-MDLNM    ,
-                  :ACN-CUSTM-NAME-LASTNM   ,
-                  :ACN-CUSTM-ADDR          ,
-                  :ACN-CUSTM-DOB
-                )
-           END-EXEC.
+           PERFORM A2210-CHECK-DUP-CUST
 
-           EVALUATE TRUE
-           WHEN SQLCODE = 0
-                CONTINUE
-           WHEN OTHER
-                DISPLAY 'CUST TABLE INSERT SQLCODE -',SQLCODE
-                MOVE '0001'                            TO EREC-NO
-                MOVE '***UNABLE TO INSERT CUSTOMER***' TO ERROR-MSG
-                PERFORM W1000-WRITE-ERRFILE-PARA
-           END-EVALUATE.
+           IF DUPLICATE-CUST-FOUND
+              DISPLAY 'A2200 PARA LIKELY DUPLICATE CUSTOMER -',
+                 ACN-CUSTM-NAME-FRSTNM,' ',ACN-CUSTM-NAME-LASTNM
+              MOVE '0006'                         TO EREC-NO
+              MOVE '***DUPLICATE CUSTOMER - NOT ADDED***'
+                                                    TO ERROR-MSG
+              PERFORM W1000-WRITE-ERRFILE-PARA
+           ELSE
+              EXEC SQL
+                   INSERT INTO CUSTM_TABLE
+                   (
+                     CUSTM_NAME_FRSTNM        ,
+                     CUSTM_NAME_MDLNM         ,
+                     CUSTM_NAME_LASTNM        ,
+                     CUSTM_ADDR               ,
+                     CUSTM_DOB
+                   )
+                   VALUES
+                   (
+                     :ACN-CUSTM-NAME-FRSTNM   ,
+                     :ACN-CUSTM-NAME-MDLNM    ,
+                     :ACN-CUSTM-NAME-LASTNM   ,
+                     :ACN-CUSTM-ADDR          ,
+                     :ACN-CUSTM-DOB
+                   )
+              END-EXEC
+
+              EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   CONTINUE
+              WHEN OTHER
+                   DISPLAY 'CUST TABLE INSERT SQLCODE -',SQLCODE
+                   MOVE '0001'                            TO EREC-NO
+                   MOVE '***UNABLE TO INSERT CUSTOMER***' TO ERROR-MSG
+                   PERFORM W1000-WRITE-ERRFILE-PARA
+              END-EVALUATE
+           END-IF.
 
        A2200-EXIT.
              EXIT.
+       A2210-CHECK-DUP-CUST.
+             INITIALIZE WS-DUP-CUST-COUNT
+                        WS-DUPCUST-FLAG
+
+             EXEC SQL
+                 SELECT COUNT(*) INTO :WS-DUP-CUST-COUNT
+                 FROM CUSTM_TABLE
+                 WHERE CUSTM_NAME_FRSTNM = :ACN-CUSTM-NAME-FRSTNM AND
+                       CUSTM_NAME_LASTNM = :ACN-CUSTM-NAME-LASTNM AND
+                       CUSTM_DOB         = :ACN-CUSTM-DOB
+             END-EXEC
+
+             EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  IF WS-DUP-CUST-COUNT GREATER ZERO
+                     SET DUPLICATE-CUST-FOUND TO TRUE
+                  END-IF
+             WHEN OTHER
+                  DISPLAY 'A2210 PARA DUP CHECK SQLCODE -',SQLCODE
+             END-EVALUATE.
+       A2210-EXIT.
+             EXIT.
        A2300-MOD-CUST-PARA.
            MOVE CUSTIN-CUSTM-NO           TO ACN-CUSTM-NO
            MOVE CUSTIN-CUSTM-NAME-FRSTNM  TO ACN-CUSTM-NAME-FRSTNM
@@ -214,6 +276,9 @@
                  CONTINUE
             WHEN OTHER
                  DISPLAY 'CUST TABLE UPDATE SQLCODE -',SQLCODE
+                 MOVE '0002'                            TO EREC-NO
+                 MOVE '***UNABLE TO UPDATE CUSTOMER***' TO ERROR-MSG
+                 PERFORM W1000-WRITE-ERRFILE-PARA
            END-EVALUATE.
 
        A2300-EXIT.
@@ -231,6 +296,9 @@
                   CONTINUE
              WHEN OTHER
                   DISPLAY 'CUST TABLE DELETE SQLCODE -',SQLCODE
+                  MOVE '0003'                            TO EREC-NO
+                  MOVE '***UNABLE TO DELETE CUSTOMER***' TO ERROR-MSG
+                  PERFORM W1000-WRITE-ERRFILE-PARA
              END-EVALUATE.
 
        A2400-EXIT.
@@ -253,15 +321,24 @@
        A3100-EXIT.
              EXIT.
        A3200-NEW-LOAN-PARA.
-      * RAGHU BELOW PARA NEED TO CHECK AND UNCOMMENT
-      *      PERFORM A3210-SEARCH-LOANMSTR
-             PERFORM A3220-SEARCH-CUSTNO-PARA
-             PERFORM A3240-UPDATE-LOANMSTR.
+             PERFORM A3210-SEARCH-LOANMSTR
+
+             IF DUPLICATE-LOAN-FOUND
+                DISPLAY 'A3200 PARA DUPLICATE LOAN FOR CAT/CUST -',
+                   LOANIN-LLOANM-CAT,'/',LOANIN-LLOANM-CUST-NO
+             ELSE
+                PERFORM A3220-SEARCH-CUSTNO-PARA
+
+                IF AGE-WITHIN-LIMITS
+                   PERFORM A3240-UPDATE-LOANMSTR
+                END-IF
+             END-IF.
        A3200-EXIT.
              EXIT.
        A3210-SEARCH-LOANMSTR.
               INITIALIZE WS-LOAN-NO
                          WS-TEMP-LOAN-NO
+                         WS-DUPLOAN-FLAG
 
               MOVE LOANIN-LLOANM-CAT      TO  LLOANM-CAT
               MOVE LOANIN-LLOANM-CUST-NO  TO  LLOANM-CUST-NO
@@ -276,6 +353,7 @@
               EVALUATE TRUE
               WHEN SQLCODE = 0
                  MOVE WS-LOAN-NO               TO WS-TEMP-LOAN-NO
+                 SET DUPLICATE-LOAN-FOUND      TO TRUE
               WHEN SQLCODE = 100
                   CONTINUE
               WHEN OTHER
@@ -286,18 +364,32 @@
        A3220-SEARCH-CUSTNO-PARA.
                       INITIALIZE  ACN-CUSTM-NO
                                   WS-CUST-NO
+                                  WS-AGELMT-FLAG
 
                MOVE LOANIN-LLOANM-CUST-NO TO ACN-CUSTM-NO
 
                EXEC SQL
-                   SELECT CUSTM_NO INTO :WS-CUST-NO
+                   SELECT CUSTM_NO, CUSTM_DOB
+                     INTO :WS-CUST-NO, :ACN-CUSTM-DOB
                    FROM CUSTM_TABLE WHERE CUSTM_NO = :ACN-CUSTM-NO
                END-EXEC
 
                EVALUATE TRUE
                WHEN SQLCODE = 0
-                    PERFORM A3230-GENERATE-LOANNO
-                       THRU A3230-EXIT
+                    PERFORM A3225-CHECK-AGE-PARA
+                       THRU A3225-EXIT
+
+                    IF AGE-WITHIN-LIMITS
+                       PERFORM A3230-GENERATE-LOANNO
+                          THRU A3230-EXIT
+                    ELSE
+                       DISPLAY ' A3220 PARA AGE OUT OF RANGE -',
+                          LOANIN-LLOANM-CUST-NO
+                       MOVE '0007'                      TO EREC-NO
+                       MOVE '***LOAN REJECTED - AGE LIMIT***'
+                                                         TO ERROR-MSG
+                       PERFORM W1000-WRITE-ERRFILE-PARA
+                    END-IF
                WHEN SQLCODE = 100
                   DISPLAY ' A3220 PARA CUST NOT FOUND -',SQLCODE
                WHEN OTHER
@@ -305,20 +397,39 @@
                END-EVALUATE.
        A3220-EXIT.
              EXIT.
+       A3225-CHECK-AGE-PARA.
+             MOVE ACN-CUSTM-DOB          TO WS-DOB-DATE
+
+             PERFORM A3320-GET-DATE-PARA
+
+             COMPUTE WS-APPLICANT-AGE =
+                WS-CURN-DATE-CCYY - WS-DOBN-DATE-CCYY
+
+             IF WS-CURN-DATE-MM LESS WS-DOBN-DATE-MM OR
+               (WS-CURN-DATE-MM EQUAL WS-DOBN-DATE-MM AND
+                WS-CURN-DATE-DD LESS WS-DOBN-DATE-DD)
+                SUBTRACT 1                FROM WS-APPLICANT-AGE
+             END-IF
+
+             IF WS-APPLICANT-AGE NOT LESS WS-LOAN-MIN-AGE AND
+                WS-APPLICANT-AGE NOT GREATER WS-LOAN-MAX-AGE
+                SET AGE-WITHIN-LIMITS     TO TRUE
+             END-IF.
+       A3225-EXIT.
+             EXIT.
        A3230-GENERATE-LOANNO.
                       INITIALIZE WS-NEXT-LOAN-NO
                                  WS-MOVE-LOAN-NO.
 
                EXEC SQL
-                   SELECT MAX (LOANM_NO) INTO :LLOANM-NO
-                   FROM LOANMSTR
+                   SELECT NEXT VALUE FOR LOANM_NO_SEQ
+                     INTO :WS-NEXT-LOAN-NO
+                     FROM SYSIBM.SYSDUMMY1
                END-EXEC
 
                EVALUATE TRUE
                WHEN SQLCODE = 0
-                  COMPUTE WS-NEXT-LOAN-NO = LLOANM-NO + 1
                   MOVE WS-NEXT-LOAN-NO TO WS-TEMP1-LOAN-NO
-      *RAGHU COMMENTS BELOW RETURN CODE WILL BE FOR NOT FOUND ALSO
                WHEN OTHER
                   DISPLAY ' A3230 PARA ERR GENERATING LOAN-',SQLCODE
                END-EVALUATE.
@@ -328,44 +439,69 @@
             MOVE LOANIN-LLOANM-CAT      TO  LLOANM-CAT
             MOVE LOANIN-LLOANM-TERM     TO  LLOANM-TERM
             MOVE LOANIN-LLOANM-MAX-AMT  TO  LLOANM-MAX-AMT
-            MOVE 20                     TO  LLOANM-MIN-AGE
-            MOVE 50                     TO  LLOANM-MAX-AGE
+            MOVE WS-LOAN-MIN-AGE        TO  LLOANM-MIN-AGE
+            MOVE WS-LOAN-MAX-AGE        TO  LLOANM-MAX-AGE
             MOVE WS-NEXT-LOAN-NO        TO  LLOANM-NO
             MOVE 'O'                    TO  LLOANM-ST
             MOVE LOANIN-LLOANM-CUST-NO  TO  LLOANM-CUST-NO
 
-            IF LOANIN-LLOANM-CAT = 01
-               MOVE 'AUTO LOAN'  TO  LLOANM-TITLE
-               MOVE 11           TO  LLOANM-ROI
-            END-IF
-
-            IF LOANIN-LLOANM-CAT = 02
-               MOVE 'PRSNL LOAN' TO  LLOANM-TITLE
-               MOVE 14           TO  LLOANM-ROI
-            END-IF
-
-            EXEC SQL
-              INSERT INTO LOANMSTR VALUES
-             (:LLOANM-CAT,
-              :LLOANM-NO,
-              :LLOANM-TERM,
-              :LLOANM-TITLE,
-              :LLOANM-ROI,
-              :LLOANM-MAX-AMT,
-              :LLOANM-MIN-AGE,
-              :LLOANM-MAX-AGE,
-              :LLOANM-ST,
-              :LLOANM-CUST-NO)
-            END-EXEC
-
-            EVALUATE TRUE
-            WHEN SQLCODE = 0
-                 CONTINUE
-            WHEN OTHER
-                 DISPLAY 'LOAN TABLE INSERT SQLCODE -',SQLCODE
-            END-EVALUATE.
+            PERFORM A3245-LOOKUP-LOAN-CAT-PARA
+               THRU A3245-EXIT
+
+            IF LOAN-CATEGORY-FOUND
+               EXEC SQL
+                 INSERT INTO LOANMSTR VALUES
+                (:LLOANM-CAT,
+                 :LLOANM-NO,
+                 :LLOANM-TERM,
+                 :LLOANM-TITLE,
+                 :LLOANM-ROI,
+                 :LLOANM-MAX-AMT,
+                 :LLOANM-MIN-AGE,
+                 :LLOANM-MAX-AGE,
+                 :LLOANM-ST,
+                 :LLOANM-CUST-NO)
+               END-EXEC
+
+               EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'LOAN TABLE INSERT SQLCODE -',SQLCODE
+                    MOVE '0004'                            TO EREC-NO
+                    MOVE '***UNABLE TO INSERT LOAN***'     TO ERROR-MSG
+                    PERFORM W1000-WRITE-ERRFILE-PARA
+               END-EVALUATE
+            ELSE
+               DISPLAY 'A3240 PARA UNKNOWN LOAN CATEGORY -',
+                  LOANIN-LLOANM-CAT
+               MOVE '0008'                         TO EREC-NO
+               MOVE '***LOAN REJECTED - BAD CATEGORY***'
+                                                    TO ERROR-MSG
+               PERFORM W1000-WRITE-ERRFILE-PARA
+            END-IF.
        A3240-EXIT.
              EXIT.
+       A3245-LOOKUP-LOAN-CAT-PARA.
+             INITIALIZE WS-CATFND-FLAG
+
+             EXEC SQL
+                 SELECT LOANCAT_TITLE, LOANCAT_ROI
+                   INTO :LLOANM-TITLE, :LLOANM-ROI
+                   FROM LOANCAT_TABLE
+                  WHERE LOANCAT_CODE = :LLOANM-CAT
+             END-EXEC
+
+             EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  SET LOAN-CATEGORY-FOUND TO TRUE
+             WHEN SQLCODE = 100
+                  CONTINUE
+             WHEN OTHER
+                  DISPLAY ' A3245 PARA CAT LOOKUP SQLCODE -',SQLCODE
+             END-EVALUATE.
+       A3245-EXIT.
+             EXIT.
        A3300-LOAN-REPAY-PARA.
 
              PERFORM A3310-SEARCH-LOANNO-PARA
@@ -466,7 +602,10 @@
                     CONTINUE
                WHEN OTHER
                     DISPLAY ' A3340 PARA SQLERROR - ',SQLCODE
-      *             PERFORM W1000-WRITE-ERRFILE-PARA
+                    MOVE '0005'                       TO EREC-NO
+                    MOVE '***UNABLE TO UPDATE LOAN STATUS***'
+                                                        TO ERROR-MSG
+                    PERFORM W1000-WRITE-ERRFILE-PARA
                END-EVALUATE.
 
        A3340-EXIT.
